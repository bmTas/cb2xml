@@ -0,0 +1,37 @@
+000100******************************************************************
+000200*                                                                *
+000300*   MSTREC   - ACCOUNT MASTER RECORD                             *
+000400*                                                                *
+000500*   SAME FIELD-FOR-FIELD SHAPE AS THE MASTER-RECORD GROUP USED   *
+000600*   BY THE DAILY ACCOUNT BALANCING SUITE (BEGIN-BAL, CR-AMT,     *
+000700*   DR-AMT, SERV-CHG, NO-CREDITS, NO-DEBITS, DUPL, SPECL-HANDL). *
+000800*   LINES AND PAGE ARE RESERVED WORDS UNDER THIS SHOP'S COBOL    *
+000900*   DIALECT, SO THE TWO REPORT-CONTROL COUNTERS THAT FOLLOW ITEMS*
+001000*   ARE CARRIED HERE AS LINE-COUNT AND PAGE-COUNT.               *
+001100*                                                                *
+001200*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001300*  ---|----------|------------------------------|------------    *
+001400*  01 | 08/09/26 | FIRST ISSUE                  | M. OSEI        *
+001410*  02 | 08/09/26 | ADDED FLD-1 THRU FLD-4, CARRIED| M. OSEI       *
+001420*     |          | BETWEEN DUPL AND SPECL-HANDL  |                *
+001430*     |          | IN THE PRODUCTION LAYOUT AND   |                *
+001440*     |          | NOW INCLUDED IN THIS COPYBOOK  |                *
+001500*                                                                *
+001600******************************************************************
+001700 01   MASTER-RECORD.
+001800         05  COMP-DATA                      COMP-3.
+001900             07  BEGIN-BAL  PIC S9(13)V99.
+002000             07  NO-CREDITS PIC S9(7).
+002100             07  CR-AMT     PIC S9(13)V99.
+002200             07  NO-DEBITS  PIC S9(7).
+002300             07  DR-AMT     PIC S9(13)V99.
+002400             07  SERV-CHG   PIC S9(13)V99.
+002500             07  ITEMS      PIC S9(7).
+002600             07  LINE-COUNT PIC S9(3).
+002700             07  PAGE-COUNT PIC S9(5).
+002800             07  DUPL       PIC S9.
+002810             07  FLD-1      PIC X(3)      USAGE DISPLAY.
+002820             07  FLD-2      PIC --9       USAGE DISPLAY.
+002830             07  FLD-3      PIC 9.99      USAGE DISPLAY.
+002840             07  FLD-4      PIC S9(13)V99.
+002900         05  SPECL-HANDL    PIC X.
