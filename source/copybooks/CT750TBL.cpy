@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                *
+000300*   CT750TBL - PROFILE ERROR HELP TABLES (DATE-SPECIFIC)         *
+000400*                                                                *
+000500*   SAME SHAPE AS CT750MSG'S DATE-SPECIFIC LITERAL TABLES.       *
+000600*   DATE-COMP-1 SELECTS WHICH DATE-1-LITERALS GROUP APPLIES TO   *
+000700*   A GIVEN BUSINESS DATE; EACH GRP-Ixx-x ENTRY IS A PIECE OF    *
+000800*   HELP TEXT FOR THAT SEASON.                                  *
+000900*                                                                *
+001000*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001100*  ---|----------|------------------------------|------------    *
+001200*  01 | 08/09/26 | FIRST ISSUE                  | M. OSEI        *
+001300*                                                                *
+001400******************************************************************
+001500 01  CT750MSG.
+001600     05  DATE-COMP-1             PIC X(06) VALUE '911   '.
+001700     05  DATE-1-LITERALS.
+001800         10  DATE-1-GRP-I1-LITERALS.
+001900             15  GRP-I1-A        PIC X(78) VALUE
+002000                 'CURRENT YEAR PRESET IS ''FR''             '.
+002100             15  GRP-I1-B        PIC X(78) VALUE
+002200                 'CURRENT YEAR HAS ONE OR MORE MATH ERRORS  '.
