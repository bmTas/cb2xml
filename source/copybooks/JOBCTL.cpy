@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*                                                                *
+000300*   JOBCTL   - COMMON NIGHTLY-BATCH END-OF-JOB CONTROL RECORD    *
+000400*                                                                *
+000500*   WRITTEN ONCE BY EVERY NIGHTLY JOB AT COMPLETION SO A SINGLE  *
+000600*   MORNING CHECK OF THE CONTROL FILE CAN CONFIRM ALL JOBS       *
+000700*   COMPLETED CLEANLY INSTEAD OF AN OPERATOR EYEBALLING EACH     *
+000800*   JOB'S OWN SYSOUT REPORT SEPARATELY.                         *
+000900*                                                                *
+001000*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001100*  ---|----------|------------------------------|------------    *
+001200*  01 | 08/09/26 | FIRST ISSUE                  | M. OSEI        *
+001300*                                                                *
+001400******************************************************************
+001500 01  JOB-CONTROL-RECORD.
+001600     05  JC-JOB-NAME             PIC X(08).
+001700     05  JC-RUN-DATE             PIC 9(08).
+001800     05  JC-RECORDS-IN           PIC 9(09).
+001900     05  JC-RECORDS-OUT          PIC 9(09).
+002000     05  JC-RECORDS-REJECTED     PIC 9(09).
+002100     05  JC-JOB-STATUS           PIC X(01).
+002200         88  JC-JOB-PASSED       VALUE 'P'.
+002300         88  JC-JOB-FAILED       VALUE 'F'.
