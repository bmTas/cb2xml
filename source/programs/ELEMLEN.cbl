@@ -0,0 +1,216 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ELEMLEN.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - REPORT THE COMPUTED         *
+001400*                   STORAGE LENGTH OF AN ELEMENTARY ITEM,         *
+001500*                   KEYED OFF ITS USAGE AND PICTURE TOGETHER,     *
+001600*                   FOR CAPACITY PLANNING ON NEW EXTRACT FILES.   *
+001700*                   MODELLED ON THE SIGNED-COMP-TESTS,             *
+001800*                   SIGNED-COMP-3-TESTS AND SIGNED-COMP-5-TESTS    *
+001900*                   GROUPS IN CBL2XML_TEST101.CBL.                 *
+002010*   08/09/26  MO    NOW SCANS THE COPYBOOK TEXT ITSELF FOR PIC/   *
+002020*                   USAGE PAIRS (UPPERCASING EACH LINE FIRST SO   *
+002030*                   LOWERCASE COBOL, AS CBL2XML_TEST101.CBL USES  *
+002040*                   FOR THESE GROUPS, IS RECOGNIZED) INSTEAD OF   *
+002050*                   CARRYING SIX WORKED-EXAMPLE ROWS AS LITERALS. *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT COPYBOOK-IN ASSIGN TO CPYIN
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  COPYBOOK-IN
+003400     RECORD CONTAINS 80 CHARACTERS.
+003500 01  COPYBOOK-IN-REC             PIC X(80).
+003600*
+003700 WORKING-STORAGE SECTION.
+003800*
+003900 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004000     88  WS-EOF                  VALUE 'Y'.
+004100 01  WS-UPPER-REC                PIC X(80).
+004200*
+004300*    ONE ROW PER ELEMENTARY ITEM BEING SIZED.  EL-DIGITS IS THE
+004400*    NUMBER OF 9'S IN THE PICTURE; EL-USAGE IS THE USAGE CLAUSE
+004500*    IN EFFECT.  EL-COMPUTED-LEN IS DERIVED, NOT KEYED IN.
+004600*
+004700 01  EL-TABLE-MAX                PIC 9(03) VALUE 100.
+004800 01  EL-ITEM-TABLE.
+004900     05  EL-ITEM-ENTRY OCCURS 100 TIMES.
+005000         10  EL-NAME             PIC X(30).
+005100         10  EL-USAGE            PIC X(10).
+005200         10  EL-DIGITS           PIC 9(02).
+005300         10  EL-COMPUTED-LEN     PIC 9(05).
+005400*
+005500 01  EL-ENTRY-COUNT              PIC 9(03) VALUE 0.
+005600 01  EL-I                        PIC 9(05).
+005700*
+005800 01  ZZ-WORD-TABLE.
+005900     05  ZZ-WORD                 OCCURS 12 TIMES PIC X(30).
+006000 01  ZZ-WORD-COUNT               PIC 9(02) VALUE 0.
+006100 01  ZZ-PTR                      PIC 9(03) VALUE 1.
+006200 01  ZZ-SUB                      PIC 9(02).
+006300*
+006400 01  EL-PIC-STRING               PIC X(20).
+006500 01  EL-PIC-LEN                  PIC 9(02) VALUE 0.
+006600 01  EL-PIC-POS                  PIC 9(02).
+006700 01  EL-PIC-CHAR                 PIC X(01).
+006800 01  EL-ONE-DIGIT                PIC 9(01).
+006900 01  EL-REPEAT-COUNT             PIC 9(03).
+007000*
+007100 PROCEDURE DIVISION.
+007200*
+007300 0000-MAINLINE.
+007400     PERFORM 1000-LOAD-ITEM-TABLE
+007500     PERFORM 3000-REPORT-LENGTHS
+007600         VARYING EL-I FROM 1 BY 1
+007700         UNTIL EL-I > EL-ENTRY-COUNT
+007800     PERFORM 9999-EXIT.
+007900*
+008000 1000-LOAD-ITEM-TABLE.
+008100     OPEN INPUT COPYBOOK-IN
+008200     READ COPYBOOK-IN
+008300         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008400     END-READ
+008500     PERFORM 1100-SCAN-ONE-LINE
+008600         UNTIL WS-EOF
+008700     CLOSE COPYBOOK-IN.
+008800*
+008900 1100-SCAN-ONE-LINE.
+009000     IF COPYBOOK-IN-REC (7:1) NOT = '*'
+009100         AND COPYBOOK-IN-REC NOT = SPACES
+009200         MOVE COPYBOOK-IN-REC TO WS-UPPER-REC
+009300         INSPECT WS-UPPER-REC CONVERTING
+009400             'abcdefghijklmnopqrstuvwxyz' TO
+009500             'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+009600         PERFORM 1200-TOKENIZE-LINE
+009700         IF ZZ-WORD-COUNT > 1
+009800             AND ZZ-WORD (1) (1:1) IS NUMERIC
+009900             PERFORM 1300-SEARCH-FOR-PIC
+010000                 VARYING ZZ-SUB FROM 1 BY 1
+010100                 UNTIL ZZ-SUB > ZZ-WORD-COUNT
+010200         END-IF
+010300     END-IF
+010400     READ COPYBOOK-IN
+010500         AT END MOVE 'Y' TO WS-EOF-SWITCH
+010600     END-READ.
+010700*
+010800 1200-TOKENIZE-LINE.
+010900     MOVE 0 TO ZZ-WORD-COUNT
+011000     MOVE 1 TO ZZ-PTR
+011100     PERFORM 1250-EXTRACT-WORD
+011200         UNTIL ZZ-PTR > 73 OR ZZ-WORD-COUNT = 12.
+011300*
+011400 1250-EXTRACT-WORD.
+011500     UNSTRING WS-UPPER-REC (8:73) DELIMITED BY ALL SPACES OR '.'
+011600         INTO ZZ-WORD (ZZ-WORD-COUNT + 1)
+011700         WITH POINTER ZZ-PTR
+011800     IF ZZ-WORD (ZZ-WORD-COUNT + 1) NOT = SPACES
+011900         ADD 1 TO ZZ-WORD-COUNT
+012000     END-IF.
+012100*
+012200 1300-SEARCH-FOR-PIC.
+012300     IF ZZ-WORD (ZZ-SUB) = 'PIC'
+012400         AND ZZ-SUB + 2 <= ZZ-WORD-COUNT
+012500         AND EL-ENTRY-COUNT < EL-TABLE-MAX
+012600         MOVE ZZ-WORD (ZZ-SUB + 2)
+012620             TO EL-USAGE (EL-ENTRY-COUNT + 1)
+012700         EVALUATE EL-USAGE (EL-ENTRY-COUNT + 1)
+012800             WHEN 'COMP-3'
+012900             WHEN 'COMP'
+013000             WHEN 'COMP-5'
+013100                 PERFORM 1400-ADD-ITEM-ENTRY
+013200         END-EVALUATE
+013300     END-IF.
+013400*
+013500 1400-ADD-ITEM-ENTRY.
+013600     ADD 1 TO EL-ENTRY-COUNT
+013700     MOVE ZZ-WORD (2) TO EL-NAME (EL-ENTRY-COUNT)
+013800     MOVE SPACES TO EL-PIC-STRING
+013900     MOVE ZZ-WORD (ZZ-SUB + 1) TO EL-PIC-STRING
+014000     PERFORM 1450-COUNT-DIGITS
+014100     PERFORM 2000-COMPUTE-LENGTH.
+014200*
+014300*    EL-DIGITS IS THE NUMBER OF DIGIT POSITIONS IN THE PICTURE -
+014400*    V, S AND P DO NOT CONTRIBUTE, AND A PARENTHESIZED REPEAT
+014500*    COUNT IS ACCUMULATED ONE DIGIT AT A TIME.
+014600*
+014700 1450-COUNT-DIGITS.
+014800     MOVE 0 TO EL-DIGITS (EL-ENTRY-COUNT)
+015000     MOVE 0 TO EL-PIC-LEN
+015100     PERFORM 1460-LENGTHEN-DIGIT-COUNT
+015200         VARYING EL-PIC-POS FROM 1 BY 1
+015300         UNTIL EL-PIC-POS > 20
+015400             OR EL-PIC-STRING (EL-PIC-POS:1) = SPACE.
+015500*
+015600 1460-LENGTHEN-DIGIT-COUNT.
+015700     MOVE EL-PIC-STRING (EL-PIC-POS:1) TO EL-PIC-CHAR
+015800     EVALUATE EL-PIC-CHAR
+015900         WHEN 'V'
+016000         WHEN 'S'
+016100         WHEN 'P'
+016200             CONTINUE
+016300         WHEN OTHER
+016400             IF EL-PIC-POS < 20
+016500                 AND EL-PIC-STRING (EL-PIC-POS + 1:1) = '('
+016600                 PERFORM 1470-READ-REPEAT-COUNT
+016700                 ADD EL-REPEAT-COUNT
+016800                     TO EL-DIGITS (EL-ENTRY-COUNT)
+016900             ELSE
+017000                 ADD 1 TO EL-DIGITS (EL-ENTRY-COUNT)
+017100             END-IF
+017200     END-EVALUATE.
+017300*
+017400 1470-READ-REPEAT-COUNT.
+017500     ADD 2 TO EL-PIC-POS
+017600     MOVE 0 TO EL-REPEAT-COUNT
+017700     PERFORM 1480-ACCUMULATE-ONE-DIGIT
+017800         UNTIL EL-PIC-STRING (EL-PIC-POS:1) = ')'.
+017900*
+018000 1480-ACCUMULATE-ONE-DIGIT.
+018100     MOVE EL-PIC-STRING (EL-PIC-POS:1) TO EL-ONE-DIGIT
+018200     COMPUTE EL-REPEAT-COUNT = EL-REPEAT-COUNT * 10 + EL-ONE-DIGIT
+018300     ADD 1 TO EL-PIC-POS.
+018400*
+018500*    COMP AND COMP-5 BINARY ITEMS FOLLOW THE USUAL HALF-WORD /
+018600*    FULL-WORD / DOUBLE-WORD BOUNDARIES; COMP-3 PACKS TWO
+018700*    DIGITS PER BYTE PLUS A SIGN NIBBLE.
+018800*
+018900 2000-COMPUTE-LENGTH.
+019000     EVALUATE EL-USAGE (EL-ENTRY-COUNT)
+019100         WHEN 'COMP-3'
+019200             COMPUTE EL-COMPUTED-LEN (EL-ENTRY-COUNT) =
+019300                 (EL-DIGITS (EL-ENTRY-COUNT) / 2) + 1
+019400         WHEN 'COMP'
+019500         WHEN 'COMP-5'
+019600             EVALUATE TRUE
+019700                 WHEN EL-DIGITS (EL-ENTRY-COUNT) < 5
+019800                     MOVE 2 TO EL-COMPUTED-LEN (EL-ENTRY-COUNT)
+019900                 WHEN EL-DIGITS (EL-ENTRY-COUNT) < 10
+020000                     MOVE 4 TO EL-COMPUTED-LEN (EL-ENTRY-COUNT)
+020100                 WHEN OTHER
+020200                     MOVE 8 TO EL-COMPUTED-LEN (EL-ENTRY-COUNT)
+020300             END-EVALUATE
+020400     END-EVALUATE.
+020500*
+020600 3000-REPORT-LENGTHS.
+020700     DISPLAY EL-NAME (EL-I) ' USAGE ' EL-USAGE (EL-I)
+020800         ' PIC 9(' EL-DIGITS (EL-I) ') = '
+020900         EL-COMPUTED-LEN (EL-I) ' BYTES'.
+021000*
+021100 9999-EXIT.
+021200     STOP RUN.
