@@ -0,0 +1,100 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CARDMASK.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  LOYALTY PROGRAM BATCH - EXTRACTS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - COPY THE DTAR119 KEYCODE/  *
+001400*                   BONUS FILE TO AN EXTRACT FILE WITH           *
+001500*                   DTAR119-CARD-NO MASKED TO ITS LAST FOUR      *
+001600*                   DIGITS, SO FILES PULLED TO SHARED DRIVES FOR *
+001700*                   STORE-LEVEL REVIEW NO LONGER CARRY THE FULL  *
+001800*                   16-DIGIT CARD NUMBER.                        *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT DTAR119-FILE  ASSIGN TO DTARIN
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT EXTRACT-FILE  ASSIGN TO DTAREXTR
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  DTAR119-FILE.
+003400 01  DTAR119-RECORD.
+003500     COPY "DTAR119.cbl".
+003600*
+003700*    THE EXTRACT RECORD IS THE SAME SHAPE AS DTAR119-RECORD
+003800*    EXCEPT DTAR119-CARD-NO IS CARRIED AS A MASKED DISPLAY
+003900*    FIELD RATHER THAN THE FULL 16-DIGIT NUMBER.
+004000*
+004100 FD  EXTRACT-FILE.
+004200 01  EXTRACT-RECORD.
+004300     05  EX-STORE-NO             PIC 9(03)     COMP-3.
+004400     05  EX-TRANS-DATE           PIC 9(07)     COMP-3.
+004500     05  EX-TRANS-CODE           PIC 9(02)     COMP-3.
+004600     05  EX-CARD-NO-MASKED       PIC X(16).
+004700     05  EX-TERMINAL-ID          PIC 9(03).
+004800     05  EX-TRANS-NO             PIC 9(04).
+004900     05  EX-BONUS-POINTS         PIC S9(06)    COMP-3.
+005000     05  EX-KEYCODE              PIC 9(08)     COMP-3.
+005100     05  EX-KEYCODE-AMT          PIC S9(07)V99 COMP-3.
+005200     05  EX-KEYCODE-QTY          PIC S9(07)V99 COMP-3.
+005300     05  EX-PROM-NO              PIC 9(05)     COMP-3.
+005400*
+005500 WORKING-STORAGE SECTION.
+005600*
+005700 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+005800     88  WS-EOF                  VALUE 'Y'.
+005900 01  WS-CARD-NO-DISPLAY          PIC 9(16).
+006000 01  WS-CARD-LAST-FOUR           PIC 9(04).
+006100*
+006200 PROCEDURE DIVISION.
+006300*
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE
+006600     PERFORM 2000-MASK-ONE-RECORD
+006700         UNTIL WS-EOF
+006800     PERFORM 9999-EXIT.
+006900*
+007000 1000-INITIALIZE.
+007100     OPEN INPUT  DTAR119-FILE
+007200     OPEN OUTPUT EXTRACT-FILE
+007300     READ DTAR119-FILE
+007400         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007500     END-READ.
+007600*
+007700 2000-MASK-ONE-RECORD.
+007800     MOVE DTAR119-CARD-NO TO WS-CARD-NO-DISPLAY
+007900     MOVE WS-CARD-NO-DISPLAY (13:4) TO WS-CARD-LAST-FOUR
+008000     MOVE SPACES TO EX-CARD-NO-MASKED
+008100     MOVE '************' TO EX-CARD-NO-MASKED (1:12)
+008200     MOVE WS-CARD-LAST-FOUR TO EX-CARD-NO-MASKED (13:4)
+008300     MOVE DTAR119-STORE-NO      TO EX-STORE-NO
+008400     MOVE DTAR119-TRANS-DATE    TO EX-TRANS-DATE
+008500     MOVE DTAR119-TRANS-CODE    TO EX-TRANS-CODE
+008600     MOVE DTAR119-TERMINAL-ID   TO EX-TERMINAL-ID
+008700     MOVE DTAR119-TRANS-NO      TO EX-TRANS-NO
+008800     MOVE DTAR119-BONUS-POINTS  TO EX-BONUS-POINTS
+008900     MOVE DTAR119-KEYCODE       TO EX-KEYCODE
+009000     MOVE DTAR119-KEYCODE-AMT   TO EX-KEYCODE-AMT
+009100     MOVE DTAR119-KEYCODE-QTY   TO EX-KEYCODE-QTY
+009200     MOVE DTAR119-PROM-NO       TO EX-PROM-NO
+009300     WRITE EXTRACT-RECORD
+009400     READ DTAR119-FILE
+009500         AT END MOVE 'Y' TO WS-EOF-SWITCH
+009600     END-READ.
+009700*
+009800 9999-EXIT.
+009900     CLOSE DTAR119-FILE EXTRACT-FILE
+010000     STOP RUN.
