@@ -0,0 +1,495 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BATCHCVT.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - READ A LIST OF COPYBOOK     *
+001400*                   MEMBER NAMES (ONE PER LINE, AS BUILT FROM A   *
+001500*                   DIRECTORY OF THE RETAIL / BILLING / ACCOUNT-  *
+001600*                   MASTER FEEDS) AND PRODUCE ONE COMBINED         *
+001700*                   MANIFEST SHOWING SOURCE MEMBER, RECORD NAME,   *
+001800*                   LENGTH AND CONVERSION WARNINGS, SO A NIGHTLY   *
+001900*                   COPYBOOK REFRESH IS ONE COMMAND INSTEAD OF     *
+002000*                   A HAND-MAINTAINED LOOP.                       *
+002010*                                                                *
+002020*   08/09/26  MO    NOW OPENS EACH LISTED MEMBER IN TURN AND       *
+002030*                   DERIVES ITS ACTUAL RECORD LENGTH FROM THE      *
+002040*                   PIC/USAGE PAIRS FOUND IN THE MEMBER TEXT        *
+002050*                   ITSELF (SAME CALCULATION AS ELEMLEN.CBL AND    *
+002060*                   SYNCCHK.CBL), INSTEAD OF CARRYING A SINGLE      *
+002070*                   SAMPLE-MEMBER STUB ANSWER.  A MEMBER THAT      *
+002080*                   CANNOT BE OPENED IS REPORTED AS A WARNING      *
+002090*                   RATHER THAN ABENDING THE RUN.                  *
+002100*                                                                *
+002110*   08/09/26  MO    THE LENGTH DERIVATION NOW SKIPS BYTES THAT     *
+002120*                   ARE SHARED VIA A REDEFINES CLAUSE AND           *
+002130*                   MULTIPLIES NESTED ITEMS BY EVERY ENCLOSING      *
+002140*                   OCCURS COUNT, THE SAME REDEFINES-SKIP AND       *
+002150*                   OCCURS-MULTIPLIER-STACK TECHNIQUE REDEFCHK.CBL  *
+002160*                   USES, SO A MEMBER WITH EITHER CONSTRUCT NO      *
+002170*                   LONGER REPORTS AN INFLATED RECORD LENGTH.       *
+002180*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT MEMBER-LIST ASSIGN TO MBRLIST
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT MANIFEST-OUT ASSIGN TO MANIFEST
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003210     SELECT MEMBER-CPY ASSIGN DYNAMIC WS-MEMBER-PATH
+003220         ORGANIZATION IS LINE SEQUENTIAL
+003230         FILE STATUS IS WS-CPY-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  MEMBER-LIST
+003600     RECORD CONTAINS 40 CHARACTERS.
+003700 01  MEMBER-LIST-REC             PIC X(40).
+003800*
+003900 FD  MANIFEST-OUT
+004000     RECORD CONTAINS 132 CHARACTERS.
+004100 01  MANIFEST-OUT-REC            PIC X(132).
+004200*
+004210 FD  MEMBER-CPY
+004220     RECORD CONTAINS 80 CHARACTERS.
+004230 01  MEMBER-CPY-REC              PIC X(80).
+004240*
+004300 WORKING-STORAGE SECTION.
+004400*
+004500 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004600     88  WS-EOF                  VALUE 'Y'.
+004610 01  WS-CPY-EOF-SWITCH           PIC X(01).
+004620     88  WS-CPY-EOF              VALUE 'Y'.
+004630 01  WS-CPY-STATUS               PIC X(02).
+004640 01  WS-MEMBER-PATH              PIC X(40).
+004650 01  WS-MEMBER-LEN               PIC 9(02).
+004660 01  WS-UPPER-REC                PIC X(80).
+004700 01  WS-MEMBER-COUNT             PIC 9(05) VALUE 0.
+004800 01  WS-WARNING-COUNT            PIC 9(05) VALUE 0.
+004900*
+005000 01  MF-DETAIL-LINE.
+005100     05  MF-MEMBER               PIC X(20).
+005200     05  FILLER                  PIC X(02) VALUE SPACES.
+005300     05  MF-RECORD-LEN           PIC ZZZZ9.
+005400     05  FILLER                  PIC X(02) VALUE SPACES.
+005500     05  MF-WARNING              PIC X(60).
+005600*
+005610*    WORKING FIELDS FOR DERIVING A MEMBER'S RECORD LENGTH FROM
+005620*    ITS PIC/USAGE PAIRS - THE SAME CALCULATION ELEMLEN.CBL AND
+005630*    SYNCCHK.CBL USE FOR A SINGLE FIELD, APPLIED HERE TO EVERY
+005640*    ELEMENTARY ITEM IN THE MEMBER.
+005650*
+005660 01  CV-RUNNING-LEN              PIC 9(05).
+005670 01  CV-ITEM-LEN                 PIC 9(05).
+005680 01  CV-USAGE                    PIC X(14).
+005690 01  CV-HAS-PIC-SW               PIC X(01).
+005700     88  CV-HAS-PIC              VALUE 'Y'.
+005710 01  CV-PIC-STRING               PIC X(20).
+005720 01  CV-PIC-LEN                  PIC 9(02) VALUE 0.
+005730 01  CV-PIC-POS                  PIC 9(02).
+005740 01  CV-PIC-CHAR                 PIC X(01).
+005750 01  CV-ONE-DIGIT                PIC 9(01).
+005760 01  CV-REPEAT-COUNT             PIC 9(03).
+005770 01  CV-T                        PIC 9(02).
+005780 01  CV-STRIP-POS                PIC 9(02).
+005790*
+005800*    A REDEFINES CLAUSE MEANS THE REDEFINING ITEM AND EVERYTHING
+005810*    NESTED UNDER IT SHARES STORAGE WITH WHAT IT REDEFINES, SO
+005820*    ITS BYTES MUST NOT BE ADDED AGAIN; CV-SKIPPING STAYS SET
+005830*    UNTIL A LINE AT OR ABOVE THE LEVEL THAT STARTED THE SKIP
+005840*    REAPPEARS.  CV-PERIOD-COUNT AND CV-PENDING LET AN OCCURS
+005850*    CLAUSE THAT RUNS ONTO A CONTINUATION LINE STILL BE FOUND.
+005860*
+005870 01  CV-THIS-LEVEL               PIC 9(02).
+005880 01  CV-SKIPPING-SWITCH          PIC X(01) VALUE 'N'.
+005890     88  CV-SKIPPING             VALUE 'Y'.
+005900 01  CV-SKIP-LEVEL               PIC 9(02).
+005910 01  CV-PERIOD-COUNT             PIC 9(02).
+005920 01  CV-PENDING-SWITCH           PIC X(01) VALUE 'N'.
+005930     88  CV-PENDING              VALUE 'Y'.
+005940 01  CV-PEND-LEVEL               PIC 9(02).
+005950*
+005960*    OCCURS MULTIPLIER STACK - ONE ENTRY PER OCCURS CLAUSE
+005970*    CURRENTLY IN SCOPE, SO AN ITEM NESTED UNDER TWO OR MORE
+005980*    OCCURS GROUPS IS MULTIPLIED BY ALL OF THEM, NOT JUST ONE.
+005990*
+006000 01  CV-STACK-MAX                PIC 9(02) VALUE 10.
+006010 01  CV-STACK-TABLE.
+006020     05  CV-STACK-ENTRY OCCURS 10 TIMES.
+006030         10  CV-STACK-LEVEL      PIC 9(02).
+006040         10  CV-STACK-MULT       PIC 9(05).
+006050 01  CV-STACK-TOP                PIC 9(02) VALUE 0.
+006060 01  CV-TEMP-LEVEL               PIC 9(02).
+006070 01  CV-TEMP-MULT                PIC 9(05).
+006080 01  CV-MULT-PRODUCT             PIC 9(07).
+006090 01  CV-ADD-LEN                  PIC 9(07).
+006100 01  CV-M                        PIC 9(02).
+006110*
+006200 01  ZZ-WORD-TABLE.
+006210     05  ZZ-WORD                 OCCURS 10 TIMES PIC X(30).
+006220 01  ZZ-WORD-COUNT               PIC 9(02) VALUE 0.
+006230 01  ZZ-PTR                      PIC 9(03) VALUE 1.
+006240*
+006300 PROCEDURE DIVISION.
+006400*
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE
+006700     PERFORM 2000-PROCESS-MEMBER
+006800         UNTIL WS-EOF
+006900     PERFORM 3000-WRITE-SUMMARY
+007000     PERFORM 8000-TERMINATE
+007100     PERFORM 9999-EXIT.
+007200*
+007300 1000-INITIALIZE.
+007400     OPEN INPUT MEMBER-LIST
+007500     OPEN OUTPUT MANIFEST-OUT
+007600     MOVE SPACES TO MANIFEST-OUT-REC
+007700     STRING 'MEMBER' DELIMITED BY SIZE
+007800         '              LENGTH  WARNING' DELIMITED BY SIZE
+007900         INTO MANIFEST-OUT-REC
+008000     WRITE MANIFEST-OUT-REC
+008100     READ MEMBER-LIST
+008200         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008300     END-READ.
+008400*
+008500 2000-PROCESS-MEMBER.
+008600     ADD 1 TO WS-MEMBER-COUNT
+008700     MOVE MEMBER-LIST-REC TO MF-MEMBER
+008800     PERFORM 2100-DERIVE-LENGTH-AND-WARNING
+008900     MOVE SPACES TO MANIFEST-OUT-REC
+009000     MOVE MF-DETAIL-LINE TO MANIFEST-OUT-REC
+009100     WRITE MANIFEST-OUT-REC
+009200     READ MEMBER-LIST
+009300         AT END MOVE 'Y' TO WS-EOF-SWITCH
+009400     END-READ.
+009500*
+009600*    THE MEMBER NAME IS THE LOGICAL KEY TO ITS OWN SOURCE TEXT -
+009700*    THE SAME CONVENTION THE REST OF THIS SUITE USES FOR CPYIN -
+009800*    SO IT IS OPENED DIRECTLY RATHER THAN RE-DERIVED FROM A
+009900*    HARDCODED PATH.  A MEMBER THAT WON'T OPEN, OR CONTAINS NO
+010000*    PIC CLAUSES AT ALL, IS REPORTED AS A WARNING INSTEAD OF
+010100*    STOPPING THE RUN.
+010200*
+010300 2100-DERIVE-LENGTH-AND-WARNING.
+010400     MOVE 0 TO MF-RECORD-LEN
+010500     MOVE SPACES TO MF-WARNING
+010600     IF MEMBER-LIST-REC = SPACES
+010700         MOVE 'EMPTY MEMBER NAME - SKIPPED' TO MF-WARNING
+010800         ADD 1 TO WS-WARNING-COUNT
+010900     ELSE
+011000         PERFORM 2110-TRIM-MEMBER-NAME
+011100         MOVE WS-MEMBER-PATH (1:WS-MEMBER-LEN) TO WS-MEMBER-PATH
+011200         OPEN INPUT MEMBER-CPY
+011300         IF WS-CPY-STATUS = '00'
+011400             MOVE 0 TO CV-RUNNING-LEN
+011500             MOVE 'N' TO WS-CPY-EOF-SWITCH
+011600             MOVE 'N' TO CV-SKIPPING-SWITCH
+011700             MOVE 'N' TO CV-PENDING-SWITCH
+011800             MOVE 0 TO CV-STACK-TOP
+011900             READ MEMBER-CPY
+012000                 AT END MOVE 'Y' TO WS-CPY-EOF-SWITCH
+012100             END-READ
+012200             PERFORM 2200-SCAN-MEMBER-LINE
+012300                 UNTIL WS-CPY-EOF
+012400             CLOSE MEMBER-CPY
+012500             MOVE CV-RUNNING-LEN TO MF-RECORD-LEN
+012600             IF CV-RUNNING-LEN = 0
+012700                 MOVE 'NO PIC CLAUSES FOUND IN MEMBER'
+012800                     TO MF-WARNING
+012900                 ADD 1 TO WS-WARNING-COUNT
+013000             END-IF
+013100         ELSE
+013200             MOVE 'MEMBER NOT FOUND OR UNREADABLE - SKIPPED'
+013300                 TO MF-WARNING
+013400             ADD 1 TO WS-WARNING-COUNT
+013500         END-IF
+013600     END-IF.
+013700*
+013800 2110-TRIM-MEMBER-NAME.
+013900     MOVE MEMBER-LIST-REC TO WS-MEMBER-PATH
+014000     MOVE 40 TO WS-MEMBER-LEN
+014100     PERFORM 2120-STEP-BACK-ONE
+014200         UNTIL WS-MEMBER-LEN = 0
+014300             OR WS-MEMBER-PATH (WS-MEMBER-LEN:1) NOT = SPACE.
+014400*
+014500 2120-STEP-BACK-ONE.
+014600     SUBTRACT 1 FROM WS-MEMBER-LEN.
+014700*
+014800 2200-SCAN-MEMBER-LINE.
+014900     IF MEMBER-CPY-REC (7:1) NOT = '*'
+015000         AND MEMBER-CPY-REC NOT = SPACES
+015100         MOVE MEMBER-CPY-REC TO WS-UPPER-REC
+015200         INSPECT WS-UPPER-REC CONVERTING
+015300             'abcdefghijklmnopqrstuvwxyz' TO
+015400             'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+015500         MOVE 0 TO CV-PERIOD-COUNT
+015600         INSPECT WS-UPPER-REC TALLYING CV-PERIOD-COUNT
+015700             FOR ALL '.'
+015800         PERFORM 2210-TOKENIZE-LINE
+015900         PERFORM 2250-PROCESS-WORDS
+016000     END-IF
+016100     READ MEMBER-CPY
+016200         AT END MOVE 'Y' TO WS-CPY-EOF-SWITCH
+016300     END-READ.
+016400*
+016500*    DELIMITED BY SPACES ONLY - AN EDITED PICTURE STRING SUCH AS
+016600*    -,--9.99 CARRIES AN INTERNAL DECIMAL-POINT PERIOD THAT MUST
+016700*    SURVIVE INTACT; THE SENTENCE-ENDING PERIOD (ALWAYS THE LAST
+016800*    CHARACTER OF THE LAST TOKEN) IS STRIPPED SEPARATELY.
+016900*
+017000 2210-TOKENIZE-LINE.
+017100     MOVE 0 TO ZZ-WORD-COUNT
+017200     MOVE 1 TO ZZ-PTR
+017300     PERFORM 2220-EXTRACT-WORD
+017400         UNTIL ZZ-PTR > 73 OR ZZ-WORD-COUNT = 10
+017500     PERFORM 2230-STRIP-TRAILING-PERIOD.
+017600*
+017700 2220-EXTRACT-WORD.
+017800     UNSTRING WS-UPPER-REC (8:73) DELIMITED BY ALL SPACES
+017900         INTO ZZ-WORD (ZZ-WORD-COUNT + 1)
+018000         WITH POINTER ZZ-PTR
+018100     IF ZZ-WORD (ZZ-WORD-COUNT + 1) NOT = SPACES
+018200         ADD 1 TO ZZ-WORD-COUNT
+018300     END-IF.
+018400*
+018500 2230-STRIP-TRAILING-PERIOD.
+018600     IF ZZ-WORD-COUNT > 0
+018700         MOVE 30 TO CV-STRIP-POS
+018800         PERFORM 2240-SEEK-LAST-CHAR
+018900             VARYING CV-STRIP-POS FROM 30 BY -1
+019000             UNTIL CV-STRIP-POS = 0
+019100                 OR ZZ-WORD (ZZ-WORD-COUNT) (CV-STRIP-POS:1)
+019200                     NOT = SPACE
+019300         IF CV-STRIP-POS > 0
+019400             AND ZZ-WORD (ZZ-WORD-COUNT) (CV-STRIP-POS:1) = '.'
+019500             MOVE SPACE TO
+019600                 ZZ-WORD (ZZ-WORD-COUNT) (CV-STRIP-POS:1)
+019700         END-IF
+019800     END-IF.
+019900*
+020000 2240-SEEK-LAST-CHAR.
+020100     CONTINUE.
+020200*
+020300*    A PENDING OCCURS (ONE WHOSE INTEGER AND TIMES FELL ON A
+020400*    CONTINUATION LINE) IS APPLIED BEFORE ANYTHING ELSE ON THE
+020500*    LINE IS LOOKED AT; OTHERWISE A NUMBERED, NON-88 LINE STARTS
+020600*    A NEW ITEM AND IS CHECKED AGAINST THE CURRENT SKIP STATE.
+020700*
+020800 2250-PROCESS-WORDS.
+020900     IF CV-PENDING AND ZZ-WORD (1) = 'OCCURS'
+021000         PERFORM 2260-APPLY-PENDING-OCCURS
+021100     ELSE
+021200         MOVE 'N' TO CV-PENDING-SWITCH
+021300         IF ZZ-WORD-COUNT > 1
+021400             AND ZZ-WORD (1) (1:1) IS NUMERIC
+021500             AND ZZ-WORD (1) NOT = '88'
+021600             MOVE ZZ-WORD (1) TO CV-THIS-LEVEL
+021700             PERFORM 2270-PROCESS-LEVEL-LINE
+021800         END-IF
+021900     END-IF.
+022000*
+022100 2260-APPLY-PENDING-OCCURS.
+022200     MOVE ZZ-WORD (2) TO CV-TEMP-MULT
+022300     MOVE CV-PEND-LEVEL TO CV-TEMP-LEVEL
+022400     PERFORM 2600-PUSH-MULTIPLIER
+022500     MOVE 'N' TO CV-PENDING-SWITCH.
+022600*
+022700 2270-PROCESS-LEVEL-LINE.
+022800     PERFORM 2610-POP-STACK-LOOP
+022900         UNTIL CV-STACK-TOP = 0
+023000             OR CV-STACK-LEVEL (CV-STACK-TOP) < CV-THIS-LEVEL
+023100     IF CV-SKIPPING AND CV-THIS-LEVEL > CV-SKIP-LEVEL
+023200         CONTINUE
+023300     ELSE
+023400         IF CV-SKIPPING
+023500             MOVE 'N' TO CV-SKIPPING-SWITCH
+023600         END-IF
+023700         PERFORM 2280-PROCESS-NON-SKIPPED-LINE
+023800     END-IF.
+023900*
+024000*    A NAMED REDEFINES STARTS A SKIP THAT LASTS UNTIL A LINE AT
+024100*    OR ABOVE ITS OWN LEVEL NUMBER REAPPEARS - THE REDEFINING
+024200*    ITEM AND EVERYTHING NESTED UNDER IT SHARE STORAGE WITH WHAT
+024300*    IT REDEFINES AND MUST NOT ADD TO THE RUNNING LENGTH.
+024400*
+024500 2280-PROCESS-NON-SKIPPED-LINE.
+024600     IF ZZ-WORD-COUNT > 2
+024700         AND ZZ-WORD (3) = 'REDEFINES'
+024800         MOVE 'Y' TO CV-SKIPPING-SWITCH
+024900         MOVE CV-THIS-LEVEL TO CV-SKIP-LEVEL
+025000     ELSE
+025100         PERFORM 2300-PROCESS-ITEM-LINE
+025200     END-IF.
+025300*
+025400 2300-PROCESS-ITEM-LINE.
+025500     MOVE 'N' TO CV-HAS-PIC-SW
+025600     MOVE SPACES TO CV-USAGE
+025700     MOVE SPACES TO CV-PIC-STRING
+025800     MOVE 0 TO CV-ITEM-LEN
+025900     PERFORM 2310-TEST-ONE-TOKEN
+026000         VARYING CV-T FROM 1 BY 1
+026100         UNTIL CV-T > ZZ-WORD-COUNT
+026200     IF CV-HAS-PIC
+026300         PERFORM 2400-COUNT-PIC-LEN
+026400     END-IF
+026500     PERFORM 2500-COMPUTE-ITEM-LENGTH
+026600     PERFORM 2650-COMPUTE-MULTIPLIER
+026700     COMPUTE CV-ADD-LEN = CV-ITEM-LEN * CV-MULT-PRODUCT
+026800     ADD CV-ADD-LEN TO CV-RUNNING-LEN.
+026900*
+027000 2310-TEST-ONE-TOKEN.
+027100     EVALUATE ZZ-WORD (CV-T)
+027200         WHEN 'PIC'
+027300         WHEN 'PICTURE'
+027400             IF CV-T + 1 <= ZZ-WORD-COUNT
+027500                 MOVE ZZ-WORD (CV-T + 1) TO CV-PIC-STRING
+027600                 MOVE 'Y' TO CV-HAS-PIC-SW
+027700             END-IF
+027800         WHEN 'OCCURS'
+027900             PERFORM 2320-TEST-OCCURS-TOKEN
+028000         WHEN 'COMP'
+028100         WHEN 'COMPUTATIONAL'
+028200             MOVE 'COMP' TO CV-USAGE
+028300         WHEN 'COMP-1'
+028400         WHEN 'COMPUTATIONAL-1'
+028500             MOVE 'COMP-1' TO CV-USAGE
+028600         WHEN 'COMP-2'
+028700         WHEN 'COMPUTATIONAL-2'
+028800             MOVE 'COMP-2' TO CV-USAGE
+028900         WHEN 'COMP-3'
+029000         WHEN 'COMPUTATIONAL-3'
+029100             MOVE 'COMP-3' TO CV-USAGE
+029200         WHEN 'COMP-5'
+029300         WHEN 'COMPUTATIONAL-5'
+029400             MOVE 'COMP-5' TO CV-USAGE
+029500         WHEN 'COMP-6'
+029600         WHEN 'COMPUTATIONAL-6'
+029700             MOVE 'COMP-6' TO CV-USAGE
+029800     END-EVALUATE.
+029900*
+030000*    WHEN THE INTEGER AND TIMES FOLLOW ON THE SAME LINE THE
+030100*    MULTIPLIER IS PUSHED RIGHT AWAY; WHEN OCCURS IS THE LAST
+030200*    WORD ON A LINE WITH NO PERIOD, THE INTEGER IS EXPECTED ON A
+030300*    CONTINUATION LINE, SO THE PUSH IS DEFERRED UNTIL THEN.
+030400*
+030500 2320-TEST-OCCURS-TOKEN.
+030600     IF CV-T + 1 <= ZZ-WORD-COUNT
+030700         AND ZZ-WORD (CV-T + 1) (1:1) IS NUMERIC
+030800         MOVE ZZ-WORD (CV-T + 1) TO CV-TEMP-MULT
+030900         MOVE CV-THIS-LEVEL TO CV-TEMP-LEVEL
+031000         PERFORM 2600-PUSH-MULTIPLIER
+031100     ELSE
+031200         IF CV-PERIOD-COUNT = 0
+031300             MOVE 'Y' TO CV-PENDING-SWITCH
+031400             MOVE CV-THIS-LEVEL TO CV-PEND-LEVEL
+031500         END-IF
+031600     END-IF.
+031700*
+031800 2400-COUNT-PIC-LEN.
+031900     MOVE 0 TO CV-PIC-LEN
+032000     PERFORM 2410-LENGTHEN-PIC-LEN
+032100         VARYING CV-PIC-POS FROM 1 BY 1
+032200         UNTIL CV-PIC-POS > 20
+032300             OR CV-PIC-STRING (CV-PIC-POS:1) = SPACE.
+032400*
+032500 2410-LENGTHEN-PIC-LEN.
+032600     MOVE CV-PIC-STRING (CV-PIC-POS:1) TO CV-PIC-CHAR
+032700     EVALUATE CV-PIC-CHAR
+032800         WHEN 'V'
+032900         WHEN 'S'
+033000         WHEN 'P'
+033100             CONTINUE
+033200         WHEN OTHER
+033300             IF CV-PIC-POS < 20
+033400                 AND CV-PIC-STRING (CV-PIC-POS + 1:1) = '('
+033500                 PERFORM 2420-READ-REPEAT-COUNT
+033600                 ADD CV-REPEAT-COUNT TO CV-PIC-LEN
+033700             ELSE
+033800                 ADD 1 TO CV-PIC-LEN
+033900             END-IF
+034000     END-EVALUATE.
+034100*
+034200 2420-READ-REPEAT-COUNT.
+034300     ADD 2 TO CV-PIC-POS
+034400     MOVE 0 TO CV-REPEAT-COUNT
+034500     PERFORM 2430-ACCUMULATE-ONE-DIGIT
+034600         UNTIL CV-PIC-STRING (CV-PIC-POS:1) = ')'.
+034700*
+034800 2430-ACCUMULATE-ONE-DIGIT.
+034900     MOVE CV-PIC-STRING (CV-PIC-POS:1) TO CV-ONE-DIGIT
+035000     COMPUTE CV-REPEAT-COUNT = CV-REPEAT-COUNT * 10 + CV-ONE-DIGIT
+035100     ADD 1 TO CV-PIC-POS.
+035200*
+035300 2500-COMPUTE-ITEM-LENGTH.
+035400     EVALUATE CV-USAGE
+035500         WHEN 'COMP-1'
+035600             MOVE 4 TO CV-ITEM-LEN
+035700         WHEN 'COMP-2'
+035800             MOVE 8 TO CV-ITEM-LEN
+035900         WHEN 'COMP-3'
+036000             COMPUTE CV-ITEM-LEN = (CV-PIC-LEN / 2) + 1
+036100         WHEN 'COMP-6'
+036200             COMPUTE CV-ITEM-LEN = (CV-PIC-LEN + 1) / 2
+036300         WHEN 'COMP'
+036400         WHEN 'COMP-5'
+036500             EVALUATE TRUE
+036600                 WHEN CV-PIC-LEN < 5
+036700                     MOVE 2 TO CV-ITEM-LEN
+036800                 WHEN CV-PIC-LEN < 10
+036900                     MOVE 4 TO CV-ITEM-LEN
+037000                 WHEN OTHER
+037100                     MOVE 8 TO CV-ITEM-LEN
+037200             END-EVALUATE
+037300         WHEN OTHER
+037400             IF CV-HAS-PIC
+037500                 MOVE CV-PIC-LEN TO CV-ITEM-LEN
+037600             ELSE
+037700                 MOVE 0 TO CV-ITEM-LEN
+037800             END-IF
+037900     END-EVALUATE.
+038000*
+038100 2600-PUSH-MULTIPLIER.
+038200     IF CV-STACK-TOP < CV-STACK-MAX
+038300         ADD 1 TO CV-STACK-TOP
+038400         MOVE CV-TEMP-LEVEL TO CV-STACK-LEVEL (CV-STACK-TOP)
+038500         MOVE CV-TEMP-MULT TO CV-STACK-MULT (CV-STACK-TOP)
+038600     END-IF.
+038700*
+038800 2610-POP-STACK-LOOP.
+038900     SUBTRACT 1 FROM CV-STACK-TOP.
+039000*
+039100 2650-COMPUTE-MULTIPLIER.
+039200     MOVE 1 TO CV-MULT-PRODUCT
+039300     PERFORM 2660-MULT-ONE-LEVEL
+039400         VARYING CV-M FROM 1 BY 1
+039500         UNTIL CV-M > CV-STACK-TOP.
+039600*
+039700 2660-MULT-ONE-LEVEL.
+039800     COMPUTE CV-MULT-PRODUCT =
+039900         CV-MULT-PRODUCT * CV-STACK-MULT (CV-M).
+040000*
+040100 3000-WRITE-SUMMARY.
+040200     MOVE SPACES TO MANIFEST-OUT-REC
+040300     STRING 'TOTAL MEMBERS CONVERTED: ' DELIMITED BY SIZE
+040400         WS-MEMBER-COUNT DELIMITED BY SIZE
+040500         '   WARNINGS: ' DELIMITED BY SIZE
+040600         WS-WARNING-COUNT DELIMITED BY SIZE
+040700         INTO MANIFEST-OUT-REC
+040800     WRITE MANIFEST-OUT-REC.
+040900*
+041000 8000-TERMINATE.
+041100     CLOSE MEMBER-LIST
+041200     CLOSE MANIFEST-OUT.
+041300*
+041400 9999-EXIT.
+041500     STOP RUN.
