@@ -0,0 +1,366 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    REDEFCHK.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - WARN WHEN A REDEFINES'     *
+001400*                   COMPUTED SUB-LAYOUT SIZE IS SMALLER THAN     *
+001500*                   THE ITEM IT REDEFINES.  MODELLED ON THE      *
+001600*                   FIVE VIEWS OF UNX-DTL-LOB-DATA IN             *
+001700*                   CPYUNXDETAIL.CBL, WHERE UNX-DTL-AH-DATA      *
+001800*                   ONLY MAPS ABOUT 101 OF THE 750 BYTES.        *
+001900*                                                                *
+002000******************************************************************
+002010*   08/09/26  MO    NOW SCANS THE COPYBOOK TEXT ITSELF AND ADDS  *
+002020*                   UP EACH VIEW'S ELEMENTARY PICTURE LENGTHS    *
+002030*                   (HONORING NESTED OCCURS AND NESTED REDEFINES)*
+002040*                   INSTEAD OF CARRYING FIVE WORKED-EXAMPLE      *
+002050*                   LENGTHS AS VALUE LITERALS.  THE GENUINE      *
+002060*                   COMPUTATION SHOWS UNX-DTL-AH-DATA ACTUALLY   *
+002070*                   MAPS ALL 750 BYTES ONCE ITS TRAILING FILLER  *
+002080*                   IS COUNTED - THE OLD HARDCODED 101 ONLY      *
+002090*                   COUNTED THE NAMED FIELDS AHEAD OF IT.        *
+002095*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT COPYBOOK-IN ASSIGN TO CPYIN
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  COPYBOOK-IN
+003400     RECORD CONTAINS 80 CHARACTERS.
+003500 01  COPYBOOK-IN-REC             PIC X(80).
+003600*
+003700 WORKING-STORAGE SECTION.
+003800*
+003900 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004000     88  WS-EOF                  VALUE 'Y'.
+004050 01  WS-UPPER-REC                PIC X(80).
+004060 01  RC-PERIOD-COUNT             PIC 9(02).
+004100*
+004200 01  RC-BASE-LENGTH              PIC 9(05) VALUE 0.
+004300*
+004400 01  RC-TABLE-MAX                PIC 9(02) VALUE 10.
+004500 01  RC-VIEW-TABLE.
+004600     05  RC-VIEW-ENTRY OCCURS 10 TIMES.
+004700         10  RC-VIEW-NAME        PIC X(30).
+004800         10  RC-VIEW-LENGTH      PIC 9(05).
+004900*
+005000 01  RC-VIEW-COUNT               PIC 9(02) VALUE 0.
+005100 01  RC-I                        PIC 9(05).
+005200 01  RC-SHORTFALL                PIC S9(05).
+005300*
+005400*    STATE CARRIED WHILE THE SOURCE IS BEING SCANNED.
+005500*
+005600 01  RC-CURRENT-VIEW-NAME        PIC X(30).
+005700 01  RC-CURRENT-LENGTH           PIC 9(05).
+005800 01  RC-IN-VIEW-SWITCH           PIC X(01) VALUE 'N'.
+005900     88  RC-IN-VIEW              VALUE 'Y'.
+006000 01  RC-LAST-BASE-PIC-LEN        PIC 9(05) VALUE 0.
+006100 01  RC-THIS-LEVEL               PIC 9(02).
+006200*
+006300*    A NESTED REDEFINES (05-LEVEL OR DEEPER) OVERLAYS STORAGE
+006400*    ALREADY COUNTED FOR THE ITEM IT REDEFINES, SO EVERYTHING
+006500*    FROM THE REDEFINES LINE DOWN TO THE NEXT LINE AT OR ABOVE
+006600*    ITS OWN LEVEL IS SKIPPED RATHER THAN ADDED AGAIN.
+006700*
+006800 01  RC-SKIPPING-SWITCH          PIC X(01) VALUE 'N'.
+006900     88  RC-SKIPPING             VALUE 'Y'.
+007000 01  RC-SKIP-LEVEL               PIC 9(02).
+007100*
+007200*    AN OCCURS CLAUSE IN FORCE FOR A GROUP MULTIPLIES THE LENGTH
+007300*    OF EVERY ELEMENTARY ITEM NESTED UNDER IT.  THE STACK HOLDS
+007400*    ONE ENTRY PER ACTIVE OCCURS SCOPE, KEYED BY THE LEVEL
+007500*    NUMBER THAT CARRIED THE OCCURS CLAUSE.
+007600*
+007700 01  RC-STACK-MAX                PIC 9(02) VALUE 10.
+007710 01  RC-STACK-TABLE.
+007800     05  RC-STACK-ENTRY OCCURS 10 TIMES.
+007900         10  RC-STACK-LEVEL      PIC 9(02).
+008000         10  RC-STACK-MULT       PIC 9(05).
+008100 01  RC-STACK-TOP                PIC 9(02) VALUE 0.
+008200 01  RC-MULT-PRODUCT             PIC 9(07).
+008300 01  RC-M                        PIC 9(02).
+008400 01  RC-TEMP-LEVEL               PIC 9(02).
+008500 01  RC-TEMP-MULT                PIC 9(05).
+008600*
+008700*    AN OCCURS CLAUSE IS SOMETIMES CONTINUED ON THE NEXT PHYSICAL
+008800*    LINE (THE GROUP NAME LINE HAS NO PERIOD).  WHEN THAT HAPPENS
+008900*    THE LEVEL NUMBER IS REMEMBERED HERE UNTIL THE OCCURS CLAUSE
+009000*    ITSELF IS SEEN.
+009100*
+009200 01  RC-PENDING-SWITCH           PIC X(01) VALUE 'N'.
+009300     88  RC-PENDING              VALUE 'Y'.
+009400 01  RC-PEND-LEVEL               PIC 9(02).
+009500*
+009600 01  RC-FOUND-KIND               PIC X(01).
+009700 01  RC-FOUND-POS                PIC 9(02).
+009800 01  RC-K                        PIC 9(02).
+009900*
+010000 01  RC-PIC-STRING               PIC X(20).
+010100 01  RC-PIC-POS                  PIC 9(02).
+010200 01  RC-PIC-CHAR                 PIC X(01).
+010300 01  RC-PIC-LEN                  PIC 9(05).
+010400 01  RC-REPEAT-COUNT             PIC 9(05).
+010500 01  RC-ONE-DIGIT                PIC 9(01).
+010600 01  RC-ADD-LEN                  PIC 9(07).
+010700*
+010800 01  ZZ-WORD-TABLE.
+010900     05  ZZ-WORD                 OCCURS 08 TIMES PIC X(30).
+011000 01  ZZ-WORD-COUNT               PIC 9(02) VALUE 0.
+011100 01  ZZ-PTR                      PIC 9(03) VALUE 1.
+011200*
+011300 PROCEDURE DIVISION.
+011400*
+011500 0000-MAINLINE.
+011600     PERFORM 1000-LOAD-VIEW-TABLE
+011700     DISPLAY 'REDEFINES COVERAGE CHECK FOR UNX-DTL-LOB-DATA'
+011800     DISPLAY '  REDEFINED AREA LENGTH : ' RC-BASE-LENGTH
+011900     PERFORM 2000-CHECK-VIEW
+012000         VARYING RC-I FROM 1 BY 1
+012100         UNTIL RC-I > RC-VIEW-COUNT
+012200     PERFORM 9999-EXIT.
+012300*
+012400 1000-LOAD-VIEW-TABLE.
+012500     OPEN INPUT COPYBOOK-IN
+012600     READ COPYBOOK-IN
+012700         AT END MOVE 'Y' TO WS-EOF-SWITCH
+012800     END-READ
+012900     PERFORM 1100-SCAN-ONE-LINE
+013000         UNTIL WS-EOF
+013100     IF RC-IN-VIEW
+013200         PERFORM 1900-FINALIZE-VIEW
+013300     END-IF
+013400     CLOSE COPYBOOK-IN.
+013500*
+013600 1100-SCAN-ONE-LINE.
+013700     IF COPYBOOK-IN-REC (7:1) NOT = '*'
+013800         AND COPYBOOK-IN-REC NOT = SPACES
+013900         MOVE COPYBOOK-IN-REC TO WS-UPPER-REC
+014000         INSPECT WS-UPPER-REC CONVERTING
+014100             'abcdefghijklmnopqrstuvwxyz' TO
+014200             'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+014300         MOVE 0 TO RC-PERIOD-COUNT
+014400         INSPECT WS-UPPER-REC TALLYING RC-PERIOD-COUNT
+014500             FOR ALL '.'
+014600         PERFORM 1200-TOKENIZE-LINE
+014700         PERFORM 1300-PROCESS-WORDS
+014800     END-IF
+014900     READ COPYBOOK-IN
+015000         AT END MOVE 'Y' TO WS-EOF-SWITCH
+015100     END-READ.
+015200*
+015300 1200-TOKENIZE-LINE.
+015400     MOVE 0 TO ZZ-WORD-COUNT
+015500     MOVE 1 TO ZZ-PTR
+015600     PERFORM 1250-EXTRACT-WORD
+015700         UNTIL ZZ-PTR > 73 OR ZZ-WORD-COUNT = 08.
+015800*
+015900 1250-EXTRACT-WORD.
+016000     UNSTRING WS-UPPER-REC (8:73)
+016100         DELIMITED BY ALL SPACES OR '.'
+016200         INTO ZZ-WORD (ZZ-WORD-COUNT + 1)
+016300         WITH POINTER ZZ-PTR
+016400     IF ZZ-WORD (ZZ-WORD-COUNT + 1) NOT = SPACES
+016500         ADD 1 TO ZZ-WORD-COUNT
+016600     END-IF.
+016700*
+016800 1300-PROCESS-WORDS.
+016900     IF RC-PENDING AND ZZ-WORD (1) = 'OCCURS'
+017000         PERFORM 1310-APPLY-PENDING-OCCURS
+017100     ELSE
+017200         MOVE 'N' TO RC-PENDING-SWITCH
+017300         IF ZZ-WORD-COUNT > 1
+017400             AND ZZ-WORD (1) (1:1) IS NUMERIC
+017500             MOVE ZZ-WORD (1) TO RC-THIS-LEVEL
+017600             PERFORM 1320-PROCESS-LEVEL-LINE
+017700         END-IF
+017800     END-IF.
+017900*
+018000 1310-APPLY-PENDING-OCCURS.
+018100     MOVE ZZ-WORD (2) TO RC-TEMP-MULT
+018200     MOVE RC-PEND-LEVEL TO RC-TEMP-LEVEL
+018300     PERFORM 1600-PUSH-MULTIPLIER
+018400     MOVE 'N' TO RC-PENDING-SWITCH.
+018500*
+018600 1320-PROCESS-LEVEL-LINE.
+018700     PERFORM 1700-POP-STACK-LOOP
+018800         UNTIL RC-STACK-TOP = 0
+018900             OR RC-STACK-LEVEL (RC-STACK-TOP) < RC-THIS-LEVEL
+019000     IF RC-SKIPPING AND RC-THIS-LEVEL > RC-SKIP-LEVEL
+019100         CONTINUE
+019200     ELSE
+019300         IF RC-SKIPPING
+019400             MOVE 'N' TO RC-SKIPPING-SWITCH
+019500         END-IF
+019600         PERFORM 1330-PROCESS-NON-SKIPPED-LINE
+019700     END-IF.
+019800*
+019900 1330-PROCESS-NON-SKIPPED-LINE.
+020000     IF RC-THIS-LEVEL = 03
+020100         AND ZZ-WORD-COUNT > 2
+020200         AND ZZ-WORD (3) = 'REDEFINES'
+020300         PERFORM 1340-START-NEW-VIEW
+020400     ELSE
+020500         IF RC-THIS-LEVEL = 03
+020600             AND RC-IN-VIEW
+020700             PERFORM 1900-FINALIZE-VIEW
+020800             MOVE 'N' TO RC-IN-VIEW-SWITCH
+020900         ELSE
+021000             IF ZZ-WORD-COUNT > 2
+021100                 AND ZZ-WORD (3) = 'REDEFINES'
+021200                 MOVE 'Y' TO RC-SKIPPING-SWITCH
+021300                 MOVE RC-THIS-LEVEL TO RC-SKIP-LEVEL
+021400             ELSE
+021500                 PERFORM 1500-CHECK-FOR-PIC-OR-OCCURS
+021600             END-IF
+021700         END-IF
+021800     END-IF.
+021900*
+022000 1340-START-NEW-VIEW.
+022100     IF RC-IN-VIEW
+022200         PERFORM 1900-FINALIZE-VIEW
+022300     END-IF
+022400     IF RC-BASE-LENGTH = 0
+022500         MOVE RC-LAST-BASE-PIC-LEN TO RC-BASE-LENGTH
+022600     END-IF
+022700     MOVE 'Y' TO RC-IN-VIEW-SWITCH
+022800     MOVE 0 TO RC-CURRENT-LENGTH
+022900     MOVE 0 TO RC-STACK-TOP
+023000     MOVE ZZ-WORD (2) TO RC-CURRENT-VIEW-NAME.
+023100*
+023200 1500-CHECK-FOR-PIC-OR-OCCURS.
+023300     MOVE SPACE TO RC-FOUND-KIND
+023400     MOVE 0 TO RC-FOUND-POS
+023500     PERFORM 1510-SEARCH-ONE-WORD
+023600         VARYING RC-K FROM 1 BY 1
+023700         UNTIL RC-K > ZZ-WORD-COUNT
+023800             OR RC-FOUND-KIND NOT = SPACE
+023900     EVALUATE RC-FOUND-KIND
+024000         WHEN 'P'
+024100             MOVE SPACES TO RC-PIC-STRING
+024200             MOVE ZZ-WORD (RC-FOUND-POS + 1) TO RC-PIC-STRING
+024300             PERFORM 1450-COUNT-PIC-LEN
+024400             PERFORM 1800-COMPUTE-MULTIPLIER
+024500             COMPUTE RC-ADD-LEN = RC-PIC-LEN * RC-MULT-PRODUCT
+024600             IF RC-IN-VIEW
+024700                 ADD RC-ADD-LEN TO RC-CURRENT-LENGTH
+024800             ELSE
+024900                 MOVE RC-PIC-LEN TO RC-LAST-BASE-PIC-LEN
+025000             END-IF
+025100         WHEN 'O'
+025200             MOVE ZZ-WORD (RC-FOUND-POS + 1) TO RC-TEMP-MULT
+025300             MOVE RC-THIS-LEVEL TO RC-TEMP-LEVEL
+025400             PERFORM 1600-PUSH-MULTIPLIER
+025500         WHEN OTHER
+025600             IF RC-PERIOD-COUNT = 0
+025700                 MOVE 'Y' TO RC-PENDING-SWITCH
+025800                 MOVE RC-THIS-LEVEL TO RC-PEND-LEVEL
+025900             END-IF
+026000     END-EVALUATE.
+026100*
+026200 1510-SEARCH-ONE-WORD.
+026300     IF ZZ-WORD (RC-K) = 'PIC'
+026400         MOVE RC-K TO RC-FOUND-POS
+026500         MOVE 'P' TO RC-FOUND-KIND
+026600     ELSE
+026700         IF ZZ-WORD (RC-K) = 'OCCURS'
+026800             MOVE RC-K TO RC-FOUND-POS
+026900             MOVE 'O' TO RC-FOUND-KIND
+027000         END-IF
+027100     END-IF.
+027200*
+027300*    RC-PIC-LEN IS THE STORAGE LENGTH OF ONE OCCURRENCE OF THE
+027400*    PICTURE - V, S AND P DO NOT CONTRIBUTE, AND A PARENTHESIZED
+027500*    REPEAT COUNT IS ACCUMULATED ONE DIGIT AT A TIME.
+027600*
+027700 1450-COUNT-PIC-LEN.
+027800     MOVE 0 TO RC-PIC-LEN
+027900     PERFORM 1460-LENGTHEN-PIC-LEN
+028000         VARYING RC-PIC-POS FROM 1 BY 1
+028100         UNTIL RC-PIC-POS > 20
+028200             OR RC-PIC-STRING (RC-PIC-POS:1) = SPACE.
+028300*
+028400 1460-LENGTHEN-PIC-LEN.
+028500     MOVE RC-PIC-STRING (RC-PIC-POS:1) TO RC-PIC-CHAR
+028600     EVALUATE RC-PIC-CHAR
+028700         WHEN 'V'
+028800         WHEN 'S'
+028900         WHEN 'P'
+029000             CONTINUE
+029100         WHEN OTHER
+029200             IF RC-PIC-POS < 20
+029300                 AND RC-PIC-STRING (RC-PIC-POS + 1:1) = '('
+029400                 PERFORM 1470-READ-REPEAT-COUNT
+029500                 ADD RC-REPEAT-COUNT TO RC-PIC-LEN
+029600             ELSE
+029700                 ADD 1 TO RC-PIC-LEN
+029800             END-IF
+029900     END-EVALUATE.
+030000*
+030100 1470-READ-REPEAT-COUNT.
+030200     ADD 2 TO RC-PIC-POS
+030300     MOVE 0 TO RC-REPEAT-COUNT
+030400     PERFORM 1480-ACCUMULATE-ONE-DIGIT
+030500         UNTIL RC-PIC-STRING (RC-PIC-POS:1) = ')'.
+030600*
+030700 1480-ACCUMULATE-ONE-DIGIT.
+030800     MOVE RC-PIC-STRING (RC-PIC-POS:1) TO RC-ONE-DIGIT
+030900     COMPUTE RC-REPEAT-COUNT = RC-REPEAT-COUNT * 10 + RC-ONE-DIGIT
+031000     ADD 1 TO RC-PIC-POS.
+031100*
+031200 1600-PUSH-MULTIPLIER.
+031210     IF RC-STACK-TOP < RC-STACK-MAX
+031300         ADD 1 TO RC-STACK-TOP
+031400         MOVE RC-TEMP-LEVEL TO RC-STACK-LEVEL (RC-STACK-TOP)
+031500         MOVE RC-TEMP-MULT TO RC-STACK-MULT (RC-STACK-TOP)
+031510     END-IF.
+031600*
+031700 1700-POP-STACK-LOOP.
+031800     SUBTRACT 1 FROM RC-STACK-TOP.
+031900*
+032000 1800-COMPUTE-MULTIPLIER.
+032100     MOVE 1 TO RC-MULT-PRODUCT
+032200     PERFORM 1810-MULT-ONE-LEVEL
+032300         VARYING RC-M FROM 1 BY 1
+032400         UNTIL RC-M > RC-STACK-TOP.
+032500*
+032600 1810-MULT-ONE-LEVEL.
+032700     COMPUTE RC-MULT-PRODUCT =
+032800         RC-MULT-PRODUCT * RC-STACK-MULT (RC-M).
+032900*
+033000 1900-FINALIZE-VIEW.
+033100     IF RC-VIEW-COUNT < RC-TABLE-MAX
+033200         ADD 1 TO RC-VIEW-COUNT
+033300         MOVE RC-CURRENT-VIEW-NAME TO RC-VIEW-NAME (RC-VIEW-COUNT)
+033400         MOVE RC-CURRENT-LENGTH TO RC-VIEW-LENGTH (RC-VIEW-COUNT)
+033500     END-IF.
+033600*
+034000 2000-CHECK-VIEW.
+034100     COMPUTE RC-SHORTFALL =
+034200         RC-BASE-LENGTH - RC-VIEW-LENGTH (RC-I)
+034300     IF RC-SHORTFALL > 0
+034400         DISPLAY '  *** WARNING *** ' RC-VIEW-NAME (RC-I)
+034500             ' MAPS ONLY ' RC-VIEW-LENGTH (RC-I)
+034600             ' OF ' RC-BASE-LENGTH ' BYTES - SHORT BY '
+034700             RC-SHORTFALL ' - CHECK FOR A MISSING FILLER'
+034800     ELSE
+034900         DISPLAY '  OK      ' RC-VIEW-NAME (RC-I)
+035000             ' MAPS ' RC-VIEW-LENGTH (RC-I) ' OF '
+035100             RC-BASE-LENGTH ' BYTES'
+035200     END-IF.
+035300*
+035400 9999-EXIT.
+035500     STOP RUN.
