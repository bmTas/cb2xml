@@ -0,0 +1,121 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MSGTBLLD.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  STATEMENT BILLING BATCH - HELP-TEXT MAINTENANCE.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - THE CT750MSG DATE-SPECIFIC *
+001400*                   HELP TEXT USED TO ONLY CHANGE BY EDITING THE *
+001500*                   VALUE CLAUSES IN THE COPYBOOK AND RECOMPILING*
+001600*                   EVERY PROGRAM THAT COPIES IT.  THIS JOB      *
+001700*                   LOADS A NEW DATE-COMP/HELP-TEXT TABLE FROM A *
+001800*                   MAINTENANCE PARAMETER FILE THAT THE HELP-DESK*
+001900*                   TEAM CAN EDIT DIRECTLY, VALIDATES EACH        *
+002000*                   ENTRY, AND WRITES THE RUNTIME TABLE FILE THAT*
+002100*                   MSGCOVER AND THE STATEMENT PRINT STEP READ    *
+002200*                   INSTEAD OF THE COMPILED-IN LITERALS.          *
+002210*                                                                *
+002220*   08/09/26  MO    RUNTIME TABLE RECORD NOW COMES FROM CT750TBL. *
+002230*                   CPY (REPLACING THE 01-LEVEL NAME) INSTEAD OF  *
+002240*                   A HAND-COPIED FIELD LIST, SO THE RUNTIME FILE *
+002250*                   AND THE COMPILED-IN TABLE IT REPLACES STAY     *
+002260*                   IN SYNC BY CONSTRUCTION.                       *
+002300*                                                                *
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. IBM-370.
+002800 OBJECT-COMPUTER. IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT MSG-TABLE-PARM-FILE ASSIGN TO MSGPARM
+003200         ORGANIZATION IS SEQUENTIAL.
+003300     SELECT MSG-TABLE-LOAD-FILE ASSIGN TO MSGTBLO
+003400         ORGANIZATION IS SEQUENTIAL.
+003500     SELECT MSG-TABLE-ERR-FILE  ASSIGN TO MSGTBLE
+003600         ORGANIZATION IS SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  MSG-TABLE-PARM-FILE.
+004000 01  MSG-TABLE-PARM-RECORD.
+004100     05  PARM-DATE-COMP          PIC X(06).
+004200     05  PARM-GRP-I1-A           PIC X(78).
+004300     05  PARM-GRP-I1-B           PIC X(78).
+004400*
+004500 FD  MSG-TABLE-LOAD-FILE.
+004600*
+004610*    SAME SHAPE AS THE COMPILED-IN CT750MSG TABLE IT REPLACES -
+004620*    SEE CT750TBL.CPY - SO MSGCOVER AND THE STATEMENT PRINT STEP
+004630*    READ THIS RUNTIME FILE WITH NO LAYOUT CHANGE OF THEIR OWN.
+004640*
+004650     COPY "CT750TBL.cpy" REPLACING ==CT750MSG== BY
+004660                                   ==MSG-TABLE-LOAD-RECORD==.
+005000*
+005100 FD  MSG-TABLE-ERR-FILE.
+005200 01  MSG-TABLE-ERR-RECORD.
+005300     05  ERR-PARM-RECORD         PIC X(162).
+005400     05  ERR-REASON              PIC X(30).
+005500*
+005600 WORKING-STORAGE SECTION.
+005700*
+005800 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+005900     88  WS-EOF                  VALUE 'Y'.
+006000 01  WS-RECORDS-LOADED           PIC 9(05) COMP-3 VALUE 0.
+006100 01  WS-RECORDS-REJECTED         PIC 9(05) COMP-3 VALUE 0.
+006200*
+006300 PROCEDURE DIVISION.
+006400*
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE
+006700     PERFORM 2000-LOAD-ONE-RECORD
+006800         UNTIL WS-EOF
+006900     DISPLAY 'MSGTBLLD - ENTRIES LOADED:   ' WS-RECORDS-LOADED
+007000     DISPLAY 'MSGTBLLD - ENTRIES REJECTED: ' WS-RECORDS-REJECTED
+007100     PERFORM 9999-EXIT.
+007200*
+007300 1000-INITIALIZE.
+007400     OPEN INPUT  MSG-TABLE-PARM-FILE
+007500     OPEN OUTPUT MSG-TABLE-LOAD-FILE
+007600     OPEN OUTPUT MSG-TABLE-ERR-FILE
+007700     READ MSG-TABLE-PARM-FILE
+007800         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007900     END-READ.
+008000*
+008100 2000-LOAD-ONE-RECORD.
+008200     IF PARM-DATE-COMP = SPACES
+008300         MOVE 'DATE-COMP CODE MISSING' TO ERR-REASON
+008400         PERFORM 2100-WRITE-REJECT
+008500     ELSE
+008600         IF PARM-GRP-I1-A = SPACES AND PARM-GRP-I1-B = SPACES
+008700             MOVE 'BOTH HELP-TEXT LINES BLANK' TO ERR-REASON
+008800             PERFORM 2100-WRITE-REJECT
+008900         ELSE
+009000             PERFORM 2200-WRITE-LOAD-RECORD
+009100         END-IF
+009200     END-IF
+009300     READ MSG-TABLE-PARM-FILE
+009400         AT END MOVE 'Y' TO WS-EOF-SWITCH
+009500     END-READ.
+009600*
+009700 2100-WRITE-REJECT.
+009800     ADD 1 TO WS-RECORDS-REJECTED
+009900     MOVE MSG-TABLE-PARM-RECORD TO ERR-PARM-RECORD
+010000     WRITE MSG-TABLE-ERR-RECORD.
+010100*
+010200 2200-WRITE-LOAD-RECORD.
+010300     ADD 1 TO WS-RECORDS-LOADED
+010400     MOVE PARM-DATE-COMP  TO DATE-COMP-1
+010500     MOVE PARM-GRP-I1-A   TO GRP-I1-A
+010600     MOVE PARM-GRP-I1-B   TO GRP-I1-B
+010700     WRITE MSG-TABLE-LOAD-RECORD.
+010800*
+010900 9999-EXIT.
+011000     CLOSE MSG-TABLE-PARM-FILE MSG-TABLE-LOAD-FILE
+011100           MSG-TABLE-ERR-FILE
+011200     STOP RUN.
