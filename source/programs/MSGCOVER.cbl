@@ -0,0 +1,133 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MSGCOVER.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  STATEMENT BILLING BATCH - HELP-TEXT MAINTENANCE.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - FOR EVERY BUSINESS DATE    *
+001400*                   DUE TO BILL THIS CYCLE, CONFIRM ITS DATE-    *
+001500*                   COMP CODE MATCHES AN ENTRY IN THE MSGTBLLD-  *
+001600*                   PRODUCED RUNTIME TABLE (SOURCE/PROGRAMS/      *
+001700*                   MSGTBLLD.CBL).  A BUSINESS DATE WITH NO       *
+001800*                   MATCHING ENTRY WOULD PRINT WITH NO HELP TEXT *
+001900*                   ON THE STATEMENT, SO THIS RUNS AS A PRE-     *
+002000*                   CYCLE CHECK BEFORE THE PRINT STEP STARTS.     *
+002010*                                                                *
+002020*   08/09/26  MO    RUNTIME TABLE RECORD NOW COMES FROM CT750TBL. *
+002030*                   CPY (REPLACING THE 01-LEVEL NAME) INSTEAD OF  *
+002040*                   A HAND-COPIED FIELD LIST, SO THIS PROGRAM AND *
+002050*                   MSGTBLLD CANNOT DRIFT OUT OF LAYOUT STEP WITH *
+002060*                   EACH OTHER.                                  *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT MSG-TABLE-LOAD-FILE ASSIGN TO MSGTBLO
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT BUSINESS-DATE-FILE  ASSIGN TO BUSDATIN
+003200         ORGANIZATION IS SEQUENTIAL.
+003300     SELECT COVERAGE-EXCPT-FILE ASSIGN TO MSGCOVXT
+003400         ORGANIZATION IS SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  MSG-TABLE-LOAD-FILE.
+003710*
+003720*    SAME SHAPE AS THE COMPILED-IN CT750MSG TABLE IT REPLACES -
+003730*    SEE CT750TBL.CPY - SO THIS PROGRAM AND MSGTBLLD, WHICH
+003740*    WRITES THE FILE, NEVER DRIFT OUT OF STEP WITH EACH OTHER.
+003750*
+003760     COPY "CT750TBL.cpy" REPLACING ==CT750MSG== BY
+003770                                   ==MSG-TABLE-LOAD-RECORD==.
+004200*
+004300 FD  BUSINESS-DATE-FILE.
+004400 01  BUSINESS-DATE-RECORD.
+004500     05  BD-BUSINESS-DATE        PIC 9(08).
+004600     05  BD-DATE-COMP            PIC X(06).
+004700*
+004800 FD  COVERAGE-EXCPT-FILE.
+004900 01  COVERAGE-EXCPT-RECORD.
+005000     05  CV-BUSINESS-DATE        PIC 9(08).
+005100     05  CV-DATE-COMP            PIC X(06).
+005200     05  CV-REASON               PIC X(30) VALUE
+005300         'NO MATCHING HELP-TEXT ENTRY'.
+005400*
+005500 WORKING-STORAGE SECTION.
+005600*
+005700 01  WS-TABLE-EOF-SWITCH         PIC X(01) VALUE 'N'.
+005800     88  WS-TABLE-EOF            VALUE 'Y'.
+005900 01  WS-DATE-EOF-SWITCH          PIC X(01) VALUE 'N'.
+006000     88  WS-DATE-EOF             VALUE 'Y'.
+006100*
+006200 01  DC-TABLE-MAX                PIC 9(04) COMP VALUE 500.
+006300 01  DC-TABLE-COUNT              PIC 9(04) COMP VALUE 0.
+006400 01  DC-TABLE.
+006500     05  DC-ENTRY OCCURS 500 TIMES
+006600                  INDEXED BY DC-IDX DC-SRCH-IDX.
+006700         10  DC-DATE-COMP        PIC X(06).
+006800*
+006900 PROCEDURE DIVISION.
+007000*
+007100 0000-MAINLINE.
+007200     PERFORM 1000-LOAD-TABLE
+007300     PERFORM 2000-CHECK-COVERAGE
+007400     PERFORM 9999-EXIT.
+007500*
+007600 1000-LOAD-TABLE.
+007700     OPEN INPUT MSG-TABLE-LOAD-FILE
+007800     READ MSG-TABLE-LOAD-FILE
+007900         AT END MOVE 'Y' TO WS-TABLE-EOF-SWITCH
+008000     END-READ
+008100     PERFORM 1100-LOAD-ONE-ENTRY
+008200         UNTIL WS-TABLE-EOF
+008300     CLOSE MSG-TABLE-LOAD-FILE.
+008400*
+008500 1100-LOAD-ONE-ENTRY.
+008600     IF DC-TABLE-COUNT < DC-TABLE-MAX
+008700         ADD 1 TO DC-TABLE-COUNT
+008800         SET DC-IDX TO DC-TABLE-COUNT
+008900         MOVE DATE-COMP-1 TO DC-DATE-COMP (DC-IDX)
+009000     END-IF
+009100     READ MSG-TABLE-LOAD-FILE
+009200         AT END MOVE 'Y' TO WS-TABLE-EOF-SWITCH
+009300     END-READ.
+009400*
+009500 2000-CHECK-COVERAGE.
+009600     OPEN INPUT  BUSINESS-DATE-FILE
+009700     OPEN OUTPUT COVERAGE-EXCPT-FILE
+009800     READ BUSINESS-DATE-FILE
+009900         AT END MOVE 'Y' TO WS-DATE-EOF-SWITCH
+010000     END-READ
+010100     PERFORM 2100-CHECK-ONE-DATE
+010200         UNTIL WS-DATE-EOF
+010300     CLOSE BUSINESS-DATE-FILE COVERAGE-EXCPT-FILE.
+010400*
+010500 2100-CHECK-ONE-DATE.
+010600     SET DC-SRCH-IDX TO 1
+010700     SEARCH DC-ENTRY
+010800         AT END
+010900             MOVE BD-BUSINESS-DATE TO CV-BUSINESS-DATE
+011000             MOVE BD-DATE-COMP     TO CV-DATE-COMP
+011100             WRITE COVERAGE-EXCPT-RECORD
+011110         WHEN DC-SRCH-IDX > DC-TABLE-COUNT
+011120             MOVE BD-BUSINESS-DATE TO CV-BUSINESS-DATE
+011130             MOVE BD-DATE-COMP     TO CV-DATE-COMP
+011140             WRITE COVERAGE-EXCPT-RECORD
+011200         WHEN DC-DATE-COMP (DC-SRCH-IDX) = BD-DATE-COMP
+011300             CONTINUE
+011400     END-SEARCH
+011500     READ BUSINESS-DATE-FILE
+011600         AT END MOVE 'Y' TO WS-DATE-EOF-SWITCH
+011700     END-READ.
+011800*
+011900 9999-EXIT.
+012000     STOP RUN.
