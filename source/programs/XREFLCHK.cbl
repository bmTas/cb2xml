@@ -0,0 +1,120 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    XREFLCHK.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COMBINED BILLING BATCH - PRE-POST VALIDATION.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - CONFIRM HDR-PORTION-LENGTH *
+001400*                   PLUS POL-BODY-LENGTH PLUS OVERFLOW-LENGTH    *
+001500*                   (EACH READ VIA ITS OWN BINARY COMP REDEFINE -*
+001600*                   HBOLG-HEX, XBOLG-HEX, OBOLG-HEX - SINCE ALL  *
+001700*                   THREE ARE RAW BINARY BYTES, NOT DISPLAY      *
+001750*                   DIGITS) ADDS UP TO THE PHYSICAL LENGTH OF    *
+001760*                   COBL-XREF-REC ITSELF, SO A MIS-LENGTHED      *
+001770*                   SEGMENT IS CAUGHT BEFORE THE XREF FEED IS    *
+001780*                   POSTED.                                     *
+001900*                                                                *
+001910*   08/09/26  MO    REPORTS COMPLETION TO EOJCTL.                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT XREF-FILE        ASSIGN TO XREFIN
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT LENGTH-EXCPT-FILE ASSIGN TO XREFLENT
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  XREF-FILE.
+003400     COPY "cpyHexValue.cbl".
+003500*
+003600 FD  LENGTH-EXCPT-FILE.
+003700 01  LENGTH-EXCPT-RECORD.
+003800     05  LE-ARRANGEMENT-NUMB     PIC 9(05).
+003900     05  LE-PAY-POINT-NUMB       PIC 9(03).
+004000     05  LE-HDR-LENGTH           PIC 9(02).
+004100     05  LE-BODY-LENGTH          PIC 9(02).
+004200     05  LE-OVERFLOW-LENGTH      PIC 9(02).
+004300     05  LE-TOTAL-LENGTH         PIC 9(04).
+004400     05  LE-EXPECTED-LENGTH      PIC 9(04).
+004500*
+004600 WORKING-STORAGE SECTION.
+004700*
+004800 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004900     88  WS-EOF                  VALUE 'Y'.
+005000*
+005100*    THE COMBINED BILLING RECORD'S PHYSICAL LENGTH, AS CARRIED IN
+005200*    THE FEED'S RECORD-LAYOUT DOCUMENTATION.  HDR-PORTION-LENGTH,
+005300*    POL-BODY-LENGTH AND OVERFLOW-LENGTH TOGETHER SHOULD ALWAYS
+005400*    ADD BACK UP TO THIS VALUE.
+005500*
+005600 01  WS-EXPECTED-LENGTH          PIC 9(04).
+005700*
+005800 01  WS-HDR-LENGTH               PIC 9(02).
+005900 01  WS-OVERFLOW-LENGTH          PIC 9(02).
+006000 01  WS-TOTAL-LENGTH             PIC 9(04).
+006010 01  WS-RECORDS-READ             PIC 9(09) VALUE 0.
+006020 01  WS-RECORDS-REJECTED         PIC 9(09) VALUE 0.
+006030*
+006040*    PARAMETERS PASSED TO THE COMMON END-OF-JOB CONTROL SUBPROGRAM.
+006050*
+006060 01  WS-RUN-DATE                 PIC 9(08).
+006070 01  WS-JOB-STATUS               PIC X(01).
+006080 01  WS-JOB-NAME                 PIC X(08) VALUE 'XREFLCHK'.
+006090 01  WS-RECORDS-OUT              PIC 9(09).
+006100*
+006200 PROCEDURE DIVISION.
+006300*
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE
+006600     PERFORM 2000-CHECK-ONE-RECORD
+006700         UNTIL WS-EOF
+006800     PERFORM 9999-EXIT.
+006900*
+007000 1000-INITIALIZE.
+007100     OPEN INPUT  XREF-FILE
+007200     OPEN OUTPUT LENGTH-EXCPT-FILE
+007250     MOVE LENGTH OF COBL-XREF-REC TO WS-EXPECTED-LENGTH
+007300     READ XREF-FILE
+007400         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007500     END-READ.
+007600*
+007700 2000-CHECK-ONE-RECORD.
+007710     ADD 1 TO WS-RECORDS-READ
+007800     MOVE HBOLG-HEX TO WS-HDR-LENGTH
+007900     MOVE OBOLG-HEX TO WS-OVERFLOW-LENGTH
+008000     COMPUTE WS-TOTAL-LENGTH =
+008100         WS-HDR-LENGTH + XBOLG-HEX + WS-OVERFLOW-LENGTH
+008200     IF WS-TOTAL-LENGTH NOT = WS-EXPECTED-LENGTH
+008210         ADD 1 TO WS-RECORDS-REJECTED
+008300         MOVE ARRANGEMENT-NUMB  TO LE-ARRANGEMENT-NUMB
+008400         MOVE PAY-POINT-NUMB    TO LE-PAY-POINT-NUMB
+008500         MOVE WS-HDR-LENGTH     TO LE-HDR-LENGTH
+008600         MOVE XBOLG-HEX         TO LE-BODY-LENGTH
+008700         MOVE WS-OVERFLOW-LENGTH TO LE-OVERFLOW-LENGTH
+008800         MOVE WS-TOTAL-LENGTH   TO LE-TOTAL-LENGTH
+008900         MOVE WS-EXPECTED-LENGTH TO LE-EXPECTED-LENGTH
+009000         WRITE LENGTH-EXCPT-RECORD
+009100     END-IF
+009200     READ XREF-FILE
+009300         AT END MOVE 'Y' TO WS-EOF-SWITCH
+009400     END-READ.
+009500*
+009600 9999-EXIT.
+009700     CLOSE XREF-FILE LENGTH-EXCPT-FILE
+009710     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+009720     MOVE 'P' TO WS-JOB-STATUS
+009730     MOVE WS-RECORDS-READ TO WS-RECORDS-OUT
+009740     CALL 'EOJCTL' USING WS-JOB-NAME WS-RUN-DATE
+009750         WS-RECORDS-READ WS-RECORDS-OUT WS-RECORDS-REJECTED
+009760         WS-JOB-STATUS
+009800     STOP RUN.
