@@ -0,0 +1,183 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BWZRPT.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - PROPAGATE THE BLANK WHEN    *
+001400*                   ZERO CLAUSE AS A FORMATTING HINT SO A REPORT  *
+001500*                   GENERATOR KNOWS WHICH NUMERIC-EDITED FIELDS   *
+001600*                   PRINT BLANK RATHER THAN ZERO-WITH-PUNCTUATION.*
+001700*                   MODELLED ON F-BLANK-WHEN-ZERO IN               *
+001800*                   CBL2XML_TEST204.CBL.                          *
+001900*                                                                *
+001910*   08/09/26  MO    NOW SCANS THE COPYBOOK TEXT ITSELF FOR EVERY  *
+001920*                   NUMERIC-EDITED FIELD AND DETECTS THE BLANK     *
+001930*                   WHEN ZERO CLAUSE ON ITS OWN LINE, INSTEAD OF   *
+001940*                   CARRYING TWO WORKED-EXAMPLE ROWS AS VALUE      *
+001950*                   LITERALS.  THE LIVE ZERO-VALUE DEMONSTRATION   *
+001960*                   BELOW IS UNCHANGED.                            *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT COPYBOOK-IN ASSIGN TO CPYIN
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  COPYBOOK-IN
+003300     RECORD CONTAINS 80 CHARACTERS.
+003400 01  COPYBOOK-IN-REC             PIC X(80).
+003500*
+003600 WORKING-STORAGE SECTION.
+003700*
+003800 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+003900     88  WS-EOF                  VALUE 'Y'.
+004000 01  WS-UPPER-REC                PIC X(80).
+004100*
+004200*    A LIVE DEMONSTRATION OF HOW BLANK WHEN ZERO ACTUALLY AFFECTS
+004300*    PRINTED OUTPUT, INDEPENDENT OF WHATEVER COPYBOOK IS SCANNED.
+004400*
+004500 01  F-BLANK-WHEN-ZERO           PIC -,--9.99 BLANK WHEN ZERO.
+004600 01  F-ORDINARY-EDITED           PIC -,--9.99.
+004700*
+004800*    ONE ROW PER NUMERIC-EDITED FIELD FOUND IN THE SCANNED
+004900*    COPYBOOK, FLAGGED FOR WHETHER IT CARRIES BLANK WHEN ZERO.
+005000*
+005100 01  BW-TABLE-MAX                PIC 9(03) VALUE 050.
+005200 01  BW-FIELD-TABLE.
+005300     05  BW-FIELD-ENTRY OCCURS 50 TIMES.
+005400         10  BW-FIELD-NAME       PIC X(30).
+005500         10  BW-BLANK-WHEN-ZERO  PIC X(01).
+005600             88  BW-IS-BLANK-WHEN-ZERO VALUE 'Y'.
+005700*
+005800 01  BW-ENTRY-COUNT              PIC 9(03) VALUE 0.
+005900 01  BW-I                        PIC 9(05).
+006000 01  BW-T                        PIC 9(02).
+006100 01  BW-P                        PIC 9(02).
+006200 01  BW-HAS-BLANK-SW             PIC X(01).
+006300     88  BW-HAS-BLANK            VALUE 'Y'.
+006400*
+006500 01  ZZ-WORD-TABLE.
+006600     05  ZZ-WORD                 OCCURS 08 TIMES PIC X(30).
+006700 01  ZZ-WORD-COUNT               PIC 9(02) VALUE 0.
+006800 01  ZZ-PTR                      PIC 9(03) VALUE 1.
+006900*
+007000 PROCEDURE DIVISION.
+007100*
+007200 0000-MAINLINE.
+007300     PERFORM 1000-LOAD-FIELD-TABLE
+007400     MOVE ZERO TO F-BLANK-WHEN-ZERO
+007500     MOVE ZERO TO F-ORDINARY-EDITED
+007600     DISPLAY 'F-BLANK-WHEN-ZERO AT ZERO PRINTS AS ['
+007700         F-BLANK-WHEN-ZERO ']'
+007800     DISPLAY 'F-ORDINARY-EDITED AT ZERO PRINTS AS ['
+007900         F-ORDINARY-EDITED ']'
+008000     PERFORM 2000-REPORT-HINT
+008100         VARYING BW-I FROM 1 BY 1
+008200         UNTIL BW-I > BW-ENTRY-COUNT
+008300     PERFORM 9999-EXIT.
+008400*
+008500 1000-LOAD-FIELD-TABLE.
+008600     OPEN INPUT COPYBOOK-IN
+008700     READ COPYBOOK-IN
+008800         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008900     END-READ
+009000     PERFORM 1100-SCAN-ONE-LINE
+009100         UNTIL WS-EOF
+009200     CLOSE COPYBOOK-IN.
+009300*
+009400 1100-SCAN-ONE-LINE.
+009500     IF COPYBOOK-IN-REC (7:1) NOT = '*'
+009600         AND COPYBOOK-IN-REC NOT = SPACES
+009700         MOVE COPYBOOK-IN-REC TO WS-UPPER-REC
+009800         INSPECT WS-UPPER-REC CONVERTING
+009900             'abcdefghijklmnopqrstuvwxyz' TO
+010000             'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+010100         PERFORM 1200-TOKENIZE-LINE
+010200         PERFORM 1210-FIND-PIC-WORD
+010300         IF BW-P <= ZZ-WORD-COUNT
+010400             AND BW-ENTRY-COUNT < BW-TABLE-MAX
+010500             PERFORM 1300-ADD-FIELD-ENTRY
+010600         END-IF
+010700     END-IF
+010800     READ COPYBOOK-IN
+010900         AT END MOVE 'Y' TO WS-EOF-SWITCH
+011000     END-READ.
+011100*
+011200 1200-TOKENIZE-LINE.
+011300     MOVE 0 TO ZZ-WORD-COUNT
+011400     MOVE 1 TO ZZ-PTR
+011500     PERFORM 1250-EXTRACT-WORD
+011600         UNTIL ZZ-PTR > 73 OR ZZ-WORD-COUNT = 08.
+011700*
+011800 1250-EXTRACT-WORD.
+011900     UNSTRING WS-UPPER-REC (8:73)
+012000         DELIMITED BY ALL SPACES OR '.'
+012100         INTO ZZ-WORD (ZZ-WORD-COUNT + 1)
+012200         WITH POINTER ZZ-PTR
+012300     IF ZZ-WORD (ZZ-WORD-COUNT + 1) NOT = SPACES
+012400         ADD 1 TO ZZ-WORD-COUNT
+012500     END-IF.
+012600*
+012700 1210-FIND-PIC-WORD.
+012800     MOVE 1 TO BW-P
+012900     PERFORM 1220-STEP-PAST-WORD
+013000         UNTIL BW-P > ZZ-WORD-COUNT
+013100             OR ZZ-WORD (BW-P) = 'PIC'
+013200             OR ZZ-WORD (BW-P) = 'PICTURE'.
+013300*
+013400 1220-STEP-PAST-WORD.
+013500     ADD 1 TO BW-P.
+013600*
+013700*    THE FIELD NAME IS THE TOKEN JUST BEFORE PIC, UNLESS PIC IS
+013800*    THE SECOND TOKEN ON THE LINE - AN UNNAMED ITEM, I.E. FILLER.
+013900*    THE LINE CARRIES BLANK WHEN ZERO WHEN THE WORDS BLANK, WHEN
+014000*    AND ZERO ALL APPEAR ON IT, IN THAT ORDER.
+014100*
+014200 1300-ADD-FIELD-ENTRY.
+014300     ADD 1 TO BW-ENTRY-COUNT
+014400     IF BW-P = 2
+014500         MOVE 'FILLER' TO BW-FIELD-NAME (BW-ENTRY-COUNT)
+014600     ELSE
+014700         MOVE ZZ-WORD (BW-P - 1) TO BW-FIELD-NAME (BW-ENTRY-COUNT)
+014800     END-IF
+014900     MOVE 'N' TO BW-HAS-BLANK-SW
+015000     PERFORM 1310-TEST-ONE-TOKEN
+015100         VARYING BW-T FROM BW-P BY 1
+015200         UNTIL BW-T > ZZ-WORD-COUNT
+015300     IF BW-HAS-BLANK
+015400         MOVE 'Y' TO BW-BLANK-WHEN-ZERO (BW-ENTRY-COUNT)
+015500     ELSE
+015600         MOVE 'N' TO BW-BLANK-WHEN-ZERO (BW-ENTRY-COUNT)
+015700     END-IF.
+015800*
+015900 1310-TEST-ONE-TOKEN.
+016000     IF ZZ-WORD (BW-T) = 'BLANK'
+016100         AND BW-T + 2 <= ZZ-WORD-COUNT
+016200         AND ZZ-WORD (BW-T + 1) = 'WHEN'
+016300         AND ZZ-WORD (BW-T + 2) = 'ZERO'
+016400         MOVE 'Y' TO BW-HAS-BLANK-SW
+016500     END-IF.
+016600*
+016700 2000-REPORT-HINT.
+016800     IF BW-IS-BLANK-WHEN-ZERO (BW-I)
+016900         DISPLAY BW-FIELD-NAME (BW-I)
+017000             ' - FORMATTING HINT: BLANK-WHEN-ZERO'
+017100     ELSE
+017200         DISPLAY BW-FIELD-NAME (BW-I)
+017300             ' - FORMATTING HINT: NONE'
+017400     END-IF.
+017500*
+017600 9999-EXIT.
+017700     STOP RUN.
