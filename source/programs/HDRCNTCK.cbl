@@ -0,0 +1,135 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HDRCNTCK.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COMBINED BILLING BATCH - PRE-POST VALIDATION.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - A RECORD WHOSE RECORD-     *
+001400*                   COUNT INDICATOR IS FIRSTREC MARKS THE START  *
+001500*                   OF A NEW ARRANGEMENT'S RECORD GROUP; A       *
+001600*                   RECORD WHOSE INDICATOR IS ONEREC MARKS A     *
+001700*                   GROUP THAT IS A SINGLE RECORD BY ITSELF.     *
+001800*                   THIS PROGRAM COUNTS THE ACTUAL RECORDS SEEN  *
+001900*                   BETWEEN ONE FIRSTREC/ONEREC MARKER AND THE   *
+002000*                   NEXT AND REPORTS ANY GROUP WHERE THE COUNT   *
+002100*                   DISAGREES WITH WHAT THE MARKER PROMISED.      *
+002110*                   ONEREC ALWAYS PROMISES EXACTLY ONE RECORD, SO *
+002120*                   THAT CASE IS VALIDATED.  COBL-XREF-REC CARRIES*
+002130*                   NO COMPANION FIELD GIVING THE EXPECTED RECORD *
+002140*                   COUNT FOR A FIRSTREC GROUP (ONLY THE MARKER   *
+002150*                   ITSELF), SO A MULTI-RECORD FIRSTREC GROUP HAS *
+002160*                   NOTHING TO RECONCILE ITS ACTUAL COUNT AGAINST *
+002170*                   AND IS OUT OF SCOPE FOR THIS CHECK.           *
+002200*                                                                *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-370.
+002700 OBJECT-COMPUTER. IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT XREF-FILE        ASSIGN TO XREFIN
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT COUNT-EXCPT-FILE ASSIGN TO HDRCNTXT
+003300         ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  XREF-FILE.
+003700     COPY "cpyHexValue.cbl".
+003800*
+003900 FD  COUNT-EXCPT-FILE.
+004000 01  COUNT-EXCPT-RECORD.
+004100     05  HE-ARRANGEMENT-NUMB     PIC 9(05).
+004200     05  HE-PAY-POINT-NUMB       PIC 9(03).
+004300     05  HE-MARKER               PIC X(08).
+004400     05  HE-RECORDS-EXPECTED     PIC 9(03).
+004500     05  HE-RECORDS-FOUND        PIC 9(03).
+004600*
+004700 WORKING-STORAGE SECTION.
+004800*
+004900 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+005000     88  WS-EOF                  VALUE 'Y'.
+005100*
+005200*    STATE CARRIED FORWARD FOR THE RECORD GROUP CURRENTLY BEING
+005300*    COUNTED.  A GROUP ENDS WHEN THE NEXT FIRSTREC/ONEREC MARKER
+005400*    IS SEEN, OR AT END OF FILE.
+005500*
+005600 01  WS-GROUP-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+005700     88  WS-GROUP-OPEN           VALUE 'Y'.
+005800 01  WS-GROUP-MARKER             PIC X(08).
+005900 01  WS-GROUP-ARRANGEMENT-NUMB   PIC 9(05).
+006000 01  WS-GROUP-PAY-POINT-NUMB     PIC 9(03).
+006100 01  WS-GROUP-EXPECTED-COUNT     PIC 9(03).
+006200 01  WS-GROUP-ACTUAL-COUNT       PIC 9(03).
+006300*
+006400 PROCEDURE DIVISION.
+006500*
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE
+006800     PERFORM 2000-PROCESS-ONE-RECORD
+006900         UNTIL WS-EOF
+007000     IF WS-GROUP-OPEN
+007100         PERFORM 3000-CLOSE-GROUP
+007200     END-IF
+007300     PERFORM 9999-EXIT.
+007400*
+007500 1000-INITIALIZE.
+007600     OPEN INPUT  XREF-FILE
+007700     OPEN OUTPUT COUNT-EXCPT-FILE
+007800     READ XREF-FILE
+007900         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008000     END-READ.
+008100*
+008200 2000-PROCESS-ONE-RECORD.
+008300     IF FIRSTREC OR ONEREC
+008400         IF WS-GROUP-OPEN
+008500             PERFORM 3000-CLOSE-GROUP
+008600         END-IF
+008700         PERFORM 2100-OPEN-NEW-GROUP
+008800     ELSE
+008900         ADD 1 TO WS-GROUP-ACTUAL-COUNT
+009000     END-IF
+009100     READ XREF-FILE
+009200         AT END MOVE 'Y' TO WS-EOF-SWITCH
+009300     END-READ.
+009400*
+009500 2100-OPEN-NEW-GROUP.
+009600     MOVE 'Y' TO WS-GROUP-OPEN-SWITCH
+009700     MOVE ARRANGEMENT-NUMB TO WS-GROUP-ARRANGEMENT-NUMB
+009800     MOVE PAY-POINT-NUMB   TO WS-GROUP-PAY-POINT-NUMB
+009900     MOVE 1 TO WS-GROUP-ACTUAL-COUNT
+010000     IF ONEREC
+010100         MOVE 'ONEREC'  TO WS-GROUP-MARKER
+010200         MOVE 1         TO WS-GROUP-EXPECTED-COUNT
+010300     ELSE
+010400         MOVE 'FIRSTREC' TO WS-GROUP-MARKER
+010500         MOVE 0          TO WS-GROUP-EXPECTED-COUNT
+010600     END-IF.
+010700*
+010800 3000-CLOSE-GROUP.
+010850*    FIRSTREC GROUPS HAVE NO EXPECTED-COUNT SOURCE (SEE THE
+010860*    MODIFICATION HISTORY ABOVE) AND ARE DELIBERATELY SKIPPED.
+010900     IF WS-GROUP-MARKER = 'ONEREC'
+011000         IF WS-GROUP-ACTUAL-COUNT NOT = WS-GROUP-EXPECTED-COUNT
+011100             PERFORM 3100-WRITE-EXCEPTION
+011200         END-IF
+011300     END-IF
+011400     MOVE 'N' TO WS-GROUP-OPEN-SWITCH.
+011500*
+011600 3100-WRITE-EXCEPTION.
+011700     MOVE WS-GROUP-ARRANGEMENT-NUMB TO HE-ARRANGEMENT-NUMB
+011800     MOVE WS-GROUP-PAY-POINT-NUMB   TO HE-PAY-POINT-NUMB
+011900     MOVE WS-GROUP-MARKER           TO HE-MARKER
+012000     MOVE WS-GROUP-EXPECTED-COUNT   TO HE-RECORDS-EXPECTED
+012100     MOVE WS-GROUP-ACTUAL-COUNT     TO HE-RECORDS-FOUND
+012200     WRITE COUNT-EXCPT-RECORD.
+012300*
+012400 9999-EXIT.
+012500     CLOSE XREF-FILE COUNT-EXCPT-FILE
+012600     STOP RUN.
