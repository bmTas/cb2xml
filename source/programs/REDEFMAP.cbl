@@ -0,0 +1,172 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    REDEFMAP.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - BUILD A "SHARES-STORAGE-   *
+001400*                   WITH" CROSS-REFERENCE FOR CHAINED REDEFINES  *
+001500*                   CLAUSES, SO EVERY ALTERNATE VIEW OF A GIVEN  *
+001600*                   BYTE RANGE CAN BE READ FROM ONE REPORT       *
+001700*                   INSTEAD OF BEING HAND-TRACED THROUGH THE     *
+001800*                   COPYBOOK.  MODELLED ON ORDER-CUSTOMER-GR IN  *
+001900*                   CPYREDEFSIZE11.CBL, WHICH HAS TWO NAMED      *
+002000*                   REDEFINES OF THE SAME GROUP.                 *
+002010*   08/09/26  MO    NOW SCANS THE COPYBOOK TEXT ITSELF FOR NAMED *
+002020*                   REDEFINES CLAUSES (UPPERCASING EACH LINE     *
+002030*                   FIRST SO LOWERCASE COBOL, AS CPYREDEFSIZE11  *
+002040*                   USES, IS RECOGNIZED) AND BUILDS THE CHAIN    *
+002050*                   FROM THEM, INSTEAD OF CARRYING THREE WORKED- *
+002060*                   EXAMPLE ENTRIES AS VALUE LITERALS.           *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT COPYBOOK-IN ASSIGN TO CPYIN
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  COPYBOOK-IN
+003400     RECORD CONTAINS 80 CHARACTERS.
+003500 01  COPYBOOK-IN-REC             PIC X(80).
+003600*
+003700 WORKING-STORAGE SECTION.
+003800*
+003900 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004000     88  WS-EOF                  VALUE 'Y'.
+004050 01  WS-UPPER-REC                PIC X(80).
+004100*
+004200*    ONE ROW PER FIELD THAT PARTICIPATES IN A REDEFINES CHAIN.
+004300*    RD-REDEFINES-OF IS SPACES FOR THE ORIGINAL (FIRST-DEFINED)
+004400*    ITEM AT A GIVEN OFFSET; EVERY OTHER ROW NAMES THE ITEM IT
+004500*    REDEFINES.  TWO ROWS "SHARE STORAGE" WHEN ONE NAMES THE
+004600*    OTHER, OR WHEN BOTH NAME THE SAME TARGET.
+004700*
+004800 01  RD-TABLE-MAX                PIC 9(03) VALUE 030.
+004900 01  RD-XREF-TABLE.
+005000     05  RD-XREF-ENTRY OCCURS 30 TIMES.
+005100         10  RD-FIELD-NAME       PIC X(30).
+005200         10  RD-REDEFINES-OF     PIC X(30) VALUE SPACES.
+005300*
+005400 01  RD-ENTRY-COUNT              PIC 9(03) VALUE 0.
+005500 01  RD-I                        PIC 9(05).
+005600 01  RD-J                        PIC 9(05).
+005700 01  RD-OVERLAP-COUNT            PIC 9(05).
+005800*
+005900 01  ZZ-WORD-TABLE.
+006000     05  ZZ-WORD                 OCCURS 04 TIMES PIC X(30).
+006100 01  ZZ-WORD-COUNT               PIC 9(02) VALUE 0.
+006200 01  ZZ-PTR                      PIC 9(03) VALUE 1.
+006300*
+006400 PROCEDURE DIVISION.
+006500*
+006600 0000-MAINLINE.
+006700     PERFORM 1000-LOAD-XREF-TABLE
+006800     PERFORM 2000-REPORT-SHARED-STORAGE
+006900         VARYING RD-I FROM 1 BY 1
+007000         UNTIL RD-I > RD-ENTRY-COUNT
+007100     PERFORM 9999-EXIT.
+007200*
+007300 1000-LOAD-XREF-TABLE.
+007400     OPEN INPUT COPYBOOK-IN
+007500     READ COPYBOOK-IN
+007600         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007700     END-READ
+007800     PERFORM 1100-SCAN-ONE-LINE
+007900         UNTIL WS-EOF
+008000     CLOSE COPYBOOK-IN.
+008100*
+008200 1100-SCAN-ONE-LINE.
+008300     IF COPYBOOK-IN-REC (7:1) NOT = '*'
+008400         AND COPYBOOK-IN-REC NOT = SPACES
+008450         MOVE COPYBOOK-IN-REC TO WS-UPPER-REC
+008460         INSPECT WS-UPPER-REC CONVERTING
+008470             'abcdefghijklmnopqrstuvwxyz' TO
+008480             'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+008500         PERFORM 1200-TOKENIZE-LINE
+008600         IF ZZ-WORD-COUNT > 2
+008700             AND ZZ-WORD (1) (1:1) IS NUMERIC
+008800             AND ZZ-WORD (3) = 'REDEFINES'
+008900             AND RD-ENTRY-COUNT < RD-TABLE-MAX
+009000             PERFORM 1300-ADD-XREF-ENTRY
+009100         END-IF
+009200     END-IF
+009300     READ COPYBOOK-IN
+009400         AT END MOVE 'Y' TO WS-EOF-SWITCH
+009500     END-READ.
+009600*
+009700 1200-TOKENIZE-LINE.
+009800     MOVE 0 TO ZZ-WORD-COUNT
+009900     MOVE 1 TO ZZ-PTR
+010000     PERFORM 1250-EXTRACT-WORD
+010100         UNTIL ZZ-PTR > 73 OR ZZ-WORD-COUNT = 04.
+010200*
+010300 1250-EXTRACT-WORD.
+010400     UNSTRING WS-UPPER-REC (8:73)
+010500         DELIMITED BY ALL SPACES OR '.'
+010600         INTO ZZ-WORD (ZZ-WORD-COUNT + 1)
+010700         WITH POINTER ZZ-PTR
+010800     IF ZZ-WORD (ZZ-WORD-COUNT + 1) NOT = SPACES
+010900         ADD 1 TO ZZ-WORD-COUNT
+011000     END-IF.
+011100*
+011200 1300-ADD-XREF-ENTRY.
+011300     PERFORM 1310-FIND-TARGET-ENTRY
+011400     IF RD-J > RD-ENTRY-COUNT
+011500         AND RD-ENTRY-COUNT < RD-TABLE-MAX
+011600         ADD 1 TO RD-ENTRY-COUNT
+011700         MOVE ZZ-WORD (4) TO RD-FIELD-NAME (RD-ENTRY-COUNT)
+011800     END-IF
+011900     IF RD-ENTRY-COUNT < RD-TABLE-MAX
+012000         ADD 1 TO RD-ENTRY-COUNT
+012010         MOVE ZZ-WORD (2) TO RD-FIELD-NAME (RD-ENTRY-COUNT)
+012020         MOVE ZZ-WORD (4) TO RD-REDEFINES-OF (RD-ENTRY-COUNT)
+012030     END-IF.
+012200*
+012300*    SEE IF THE TARGET NAMED ON THIS REDEFINES CLAUSE IS ALREADY
+012400*    IN THE TABLE.  RD-J IS LEFT POINTING AT ITS ROW, OR ONE
+012500*    PAST THE LAST ROW WHEN IT HAS NOT BEEN SEEN BEFORE.
+012600*
+012700 1310-FIND-TARGET-ENTRY.
+012800     MOVE 1 TO RD-J
+012900     PERFORM 1320-TEST-ONE-ENTRY
+013000         UNTIL RD-J > RD-ENTRY-COUNT
+013100             OR RD-FIELD-NAME (RD-J) = ZZ-WORD (4).
+013200*
+013300 1320-TEST-ONE-ENTRY.
+013400     ADD 1 TO RD-J.
+013500*
+013600 2000-REPORT-SHARED-STORAGE.
+013700     MOVE 0 TO RD-OVERLAP-COUNT
+013800     DISPLAY 'FIELD ' RD-FIELD-NAME (RD-I)
+013900         ' SHARES STORAGE WITH:'
+014000     PERFORM 2100-CHECK-ONE-OTHER
+014100         VARYING RD-J FROM 1 BY 1
+014200         UNTIL RD-J > RD-ENTRY-COUNT
+014300     IF RD-OVERLAP-COUNT = 0
+014400         DISPLAY '    (NO OTHER FIELD OVERLAPS THIS RANGE)'
+014500     END-IF.
+014600*
+014700 2100-CHECK-ONE-OTHER.
+014800     IF RD-J NOT = RD-I
+014900         IF RD-REDEFINES-OF (RD-J) = RD-FIELD-NAME (RD-I)
+015000             OR RD-REDEFINES-OF (RD-I) = RD-FIELD-NAME (RD-J)
+015100             OR (RD-REDEFINES-OF (RD-I) = RD-REDEFINES-OF (RD-J)
+015200                 AND RD-REDEFINES-OF (RD-I) NOT = SPACES)
+015300             DISPLAY '    ' RD-FIELD-NAME (RD-J)
+015400             ADD 1 TO RD-OVERLAP-COUNT
+015500         END-IF
+015600     END-IF.
+015700*
+015800 9999-EXIT.
+015900     STOP RUN.
