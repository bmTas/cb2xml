@@ -0,0 +1,92 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    NEGCHECK.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  LOYALTY PROGRAM BATCH - DAILY LOAD.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - LIST ANY DTAR119 RECORD    *
+001400*                   WITH AN UNEXPECTED NEGATIVE VALUE IN         *
+001500*                   DTAR119-BONUS-POINTS OR DTAR119-KEYCODE-AMT  *
+001600*                   SO A CORRECTION TRANSACTION IS REVIEWED      *
+001700*                   BEFORE IT QUIETLY FLOWS INTO THE LEDGER      *
+001800*                   ALONGSIDE NORMAL EARN TRANSACTIONS.          *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT DTAR119-FILE  ASSIGN TO DTARIN
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT NEGATIVE-FILE ASSIGN TO NEGRPT
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  DTAR119-FILE.
+003400 01  DTAR119-RECORD.
+003500     COPY "DTAR119.cbl".
+003600*
+003700 FD  NEGATIVE-FILE.
+003800 01  NEGATIVE-RECORD.
+003900     05  NG-STORE-NO             PIC 9(03).
+004000     05  NG-TRANS-NO             PIC 9(04).
+004100     05  NG-BONUS-POINTS         PIC S9(06)    COMP-3.
+004200     05  NG-KEYCODE-AMT          PIC S9(07)V99 COMP-3.
+004300     05  NG-REASON               PIC X(25).
+004400*
+004500 WORKING-STORAGE SECTION.
+004600*
+004700 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004800     88  WS-EOF                  VALUE 'Y'.
+004900*
+005000 PROCEDURE DIVISION.
+005100*
+005200 0000-MAINLINE.
+005300     PERFORM 1000-INITIALIZE
+005400     PERFORM 2000-CHECK-ONE-RECORD
+005500         UNTIL WS-EOF
+005600     PERFORM 9999-EXIT.
+005700*
+005800 1000-INITIALIZE.
+005900     OPEN INPUT  DTAR119-FILE
+006000     OPEN OUTPUT NEGATIVE-FILE
+006100     READ DTAR119-FILE
+006200         AT END MOVE 'Y' TO WS-EOF-SWITCH
+006300     END-READ.
+006400*
+006500 2000-CHECK-ONE-RECORD.
+006600     MOVE SPACES TO NEGATIVE-RECORD
+006700     MOVE DTAR119-STORE-NO    TO NG-STORE-NO
+006800     MOVE DTAR119-TRANS-NO    TO NG-TRANS-NO
+006900     MOVE DTAR119-BONUS-POINTS TO NG-BONUS-POINTS
+007000     MOVE DTAR119-KEYCODE-AMT  TO NG-KEYCODE-AMT
+007100     IF DTAR119-BONUS-POINTS < ZERO
+007200         AND DTAR119-KEYCODE-AMT < ZERO
+007300         MOVE 'NEGATIVE POINTS AND AMOUNT' TO NG-REASON
+007400         WRITE NEGATIVE-RECORD
+007500     ELSE
+007600         IF DTAR119-BONUS-POINTS < ZERO
+007700             MOVE 'NEGATIVE BONUS POINTS' TO NG-REASON
+007800             WRITE NEGATIVE-RECORD
+007900         ELSE
+008000             IF DTAR119-KEYCODE-AMT < ZERO
+008100                 MOVE 'NEGATIVE KEYCODE AMOUNT' TO NG-REASON
+008200                 WRITE NEGATIVE-RECORD
+008300             END-IF
+008400         END-IF
+008500     END-IF
+008600     READ DTAR119-FILE
+008700         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008800     END-READ.
+008900*
+009000 9999-EXIT.
+009100     CLOSE DTAR119-FILE NEGATIVE-FILE
+009200     STOP RUN.
