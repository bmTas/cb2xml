@@ -0,0 +1,121 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    NAMECASE.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - CARRY THE AS-WRITTEN,       *
+001400*                   MIXED-CASE SPELLING OF A COPYBOOK NAME        *
+001500*                   ALONGSIDE ITS NORMALIZED (UPPERCASE) FORM,    *
+001600*                   SO THE FIELD GLOSSARY CAN QUOTE FIELDS         *
+001700*                   EXACTLY AS THE VENDOR LISTING SHOWS THEM.      *
+001800*                   MODELLED ON THE GROUP-WITH-LOWERCASE GROUP     *
+001900*                   IN CBL2XML_TEST101.CBL (LOWERCASE-IDENTIFIER,  *
+002000*                   MIXEDCASE-TEST).                               *
+002010*   08/09/26  MO    NOW SCANS THE COPYBOOK TEXT ITSELF FOR EVERY  *
+002020*                   LEVEL-NUMBER/NAME PAIR AND NORMALIZES EACH AS *
+002030*                   IT IS FOUND, INSTEAD OF CARRYING THREE        *
+002040*                   WORKED-EXAMPLE NAMES AS VALUE LITERALS.       *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT COPYBOOK-IN ASSIGN TO CPYIN
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  COPYBOOK-IN
+003400     RECORD CONTAINS 80 CHARACTERS.
+003500 01  COPYBOOK-IN-REC             PIC X(80).
+003600*
+003700 WORKING-STORAGE SECTION.
+003800*
+003900 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004000     88  WS-EOF                  VALUE 'Y'.
+004100*
+004200 01  NC-TABLE-MAX                PIC 9(03) VALUE 200.
+004300 01  NC-NAME-TABLE.
+004400     05  NC-NAME-ENTRY OCCURS 200 TIMES.
+004500         10  NC-AS-WRITTEN       PIC X(30).
+004600         10  NC-NORMALIZED       PIC X(30).
+004700*
+004800 01  NC-ENTRY-COUNT              PIC 9(03) VALUE 0.
+004900 01  NC-I                        PIC 9(05).
+005000*
+005100 01  ZZ-WORD-TABLE.
+005200     05  ZZ-WORD                 OCCURS 04 TIMES PIC X(30).
+005300 01  ZZ-WORD-COUNT               PIC 9(02) VALUE 0.
+005400 01  ZZ-PTR                      PIC 9(03) VALUE 1.
+005500*
+005600 PROCEDURE DIVISION.
+005700*
+005800 0000-MAINLINE.
+005900     PERFORM 1000-LOAD-NAME-TABLE
+006000     PERFORM 2000-REPORT-NAME
+006100         VARYING NC-I FROM 1 BY 1
+006200         UNTIL NC-I > NC-ENTRY-COUNT
+006300     PERFORM 9999-EXIT.
+006400*
+006500 1000-LOAD-NAME-TABLE.
+006600     OPEN INPUT COPYBOOK-IN
+006700     READ COPYBOOK-IN
+006800         AT END MOVE 'Y' TO WS-EOF-SWITCH
+006900     END-READ
+007000     PERFORM 1100-SCAN-ONE-LINE
+007100         UNTIL WS-EOF
+007200     CLOSE COPYBOOK-IN.
+007300*
+007400 1100-SCAN-ONE-LINE.
+007500     IF COPYBOOK-IN-REC (7:1) NOT = '*'
+007600         AND COPYBOOK-IN-REC NOT = SPACES
+007700         PERFORM 1200-TOKENIZE-LINE
+007800         IF ZZ-WORD-COUNT > 1
+007900             AND ZZ-WORD (1) (1:1) IS NUMERIC
+008000             AND NC-ENTRY-COUNT < NC-TABLE-MAX
+008100             PERFORM 1300-ADD-NAME-ENTRY
+008200         END-IF
+008300     END-IF
+008400     READ COPYBOOK-IN
+008500         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008600     END-READ.
+008700*
+008800 1200-TOKENIZE-LINE.
+008900     MOVE 0 TO ZZ-WORD-COUNT
+009000     MOVE 1 TO ZZ-PTR
+009100     PERFORM 1250-EXTRACT-WORD
+009200         UNTIL ZZ-PTR > 73 OR ZZ-WORD-COUNT = 04.
+009300*
+009400 1250-EXTRACT-WORD.
+009500     UNSTRING COPYBOOK-IN-REC (8:73) DELIMITED BY ALL SPACES
+009600         INTO ZZ-WORD (ZZ-WORD-COUNT + 1)
+009700         WITH POINTER ZZ-PTR
+009800     IF ZZ-WORD (ZZ-WORD-COUNT + 1) NOT = SPACES
+009900         ADD 1 TO ZZ-WORD-COUNT
+010000     END-IF.
+010100*
+010200 1300-ADD-NAME-ENTRY.
+010300     ADD 1 TO NC-ENTRY-COUNT
+010400     MOVE ZZ-WORD (2) TO NC-AS-WRITTEN (NC-ENTRY-COUNT)
+010500     MOVE ZZ-WORD (2) TO NC-NORMALIZED (NC-ENTRY-COUNT)
+010600     INSPECT NC-NORMALIZED (NC-ENTRY-COUNT) CONVERTING
+010700         'abcdefghijklmnopqrstuvwxyz' TO
+010800         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+010900*
+011000 2000-REPORT-NAME.
+011100     IF NC-AS-WRITTEN (NC-I) NOT = NC-NORMALIZED (NC-I)
+011200         DISPLAY 'AS-WRITTEN=' NC-AS-WRITTEN (NC-I)
+011300             '  NORMALIZED=' NC-NORMALIZED (NC-I)
+011400     END-IF.
+011500*
+011600 9999-EXIT.
+011700     STOP RUN.
