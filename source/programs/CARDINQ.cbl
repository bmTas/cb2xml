@@ -0,0 +1,168 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CARDINQ.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  LOYALTY PROGRAM BATCH - CARD INQUIRY.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - ANSWERS A CARD-LEVEL        *
+001400*                   BONUS POINT HISTORY INQUIRY.  THE FIRST       *
+001500*                   PASS OVER THE KEYCODE/BONUS FILE BUILDS ONE   *
+001600*                   SUMMARY ENTRY PER CARD SEEN (TOTAL BONUS      *
+001700*                   POINTS, TOTAL KEYCODE AMOUNT, AND THE DATE OF *
+001800*                   THE MOST RECENT ACTIVITY).  THE SECOND PASS   *
+001900*                   READS THE QUEUE OF INQUIRY REQUESTS COMING IN *
+002000*                   FROM THE ONLINE TELLER/TERMINAL FRONT END AND *
+002100*                   WRITES ONE RESPONSE RECORD PER REQUEST, WITH  *
+002200*                   THE CARD NUMBER MASKED THE SAME WAY           *
+002300*                   CARDMASK.CBL MASKS IT FOR EVERY OTHER EXTRACT.*
+002400*                   THE ONLINE FRONT END PICKS UP THE RESPONSE     *
+002500*                   FILE AND FORMATS IT FOR THE TERMINAL SCREEN.   *
+002600*                                                                *
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER. IBM-370.
+003100 OBJECT-COMPUTER. IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT DTAR119-FILE ASSIGN TO DTARIN
+003500         ORGANIZATION IS SEQUENTIAL.
+003600     SELECT INQUIRY-REQUEST-FILE  ASSIGN TO CARDREQ
+003700         ORGANIZATION IS SEQUENTIAL.
+003800     SELECT INQUIRY-RESPONSE-FILE ASSIGN TO CARDRESP
+003900         ORGANIZATION IS SEQUENTIAL.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  DTAR119-FILE.
+004300 01  DTAR119-RECORD.
+004400     COPY "DTAR119.cbl".
+004500*
+004600 FD  INQUIRY-REQUEST-FILE.
+004700 01  INQUIRY-REQUEST-RECORD.
+004800     05  IQ-CARD-NO              PIC 9(16).
+004900*
+005000 FD  INQUIRY-RESPONSE-FILE.
+005100 01  INQUIRY-RESPONSE-RECORD.
+005200     05  IR-CARD-NO-MASKED       PIC X(16).
+005300     05  IR-FOUND-SWITCH         PIC X(01).
+005400         88  IR-FOUND            VALUE 'Y'.
+005500     05  IR-TOTAL-BONUS-POINTS   PIC S9(09).
+005600     05  IR-TOTAL-KEYCODE-AMT    PIC S9(09)V99.
+005700     05  IR-LAST-TRANS-DATE     PIC 9(07).
+005800*
+005900 WORKING-STORAGE SECTION.
+006000*
+006100 01  WS-DTAR-EOF-SWITCH          PIC X(01) VALUE 'N'.
+006200     88  WS-DTAR-EOF             VALUE 'Y'.
+006300 01  WS-REQ-EOF-SWITCH           PIC X(01) VALUE 'N'.
+006400     88  WS-REQ-EOF              VALUE 'Y'.
+006500 01  WS-CARD-NO-DISPLAY          PIC 9(16).
+006600 01  WS-CARD-LAST-FOUR           PIC X(04).
+006700*
+006800*    ONE SUMMARY ENTRY PER CARD SEEN ON THE DTAR119 FEED.
+006900*
+007000 01  CH-TABLE-MAX                PIC 9(05) COMP VALUE 5000.
+007100 01  CH-TABLE-COUNT              PIC 9(05) COMP VALUE 0.
+007200 01  CH-TABLE.
+007300     05  CH-ENTRY OCCURS 5000 TIMES
+007400                  INDEXED BY CH-IDX CH-SRCH-IDX.
+007500         10  CH-CARD-NO          PIC 9(16).
+007600         10  CH-BONUS-TOTAL      PIC S9(09) COMP-3.
+007700         10  CH-AMT-TOTAL        PIC S9(09)V99 COMP-3.
+007800         10  CH-LAST-TRANS-DATE  PIC 9(07) COMP-3.
+007900*
+008000 PROCEDURE DIVISION.
+008100*
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE
+008400     PERFORM 2000-BUILD-HISTORY-TABLE
+008500         UNTIL WS-DTAR-EOF
+008600     CLOSE DTAR119-FILE
+008700     PERFORM 3000-ANSWER-ONE-INQUIRY
+008800         UNTIL WS-REQ-EOF
+008900     PERFORM 9999-EXIT.
+009000*
+009100 1000-INITIALIZE.
+009200     OPEN INPUT  DTAR119-FILE
+009300     OPEN INPUT  INQUIRY-REQUEST-FILE
+009400     OPEN OUTPUT INQUIRY-RESPONSE-FILE
+009500     READ DTAR119-FILE
+009600         AT END MOVE 'Y' TO WS-DTAR-EOF-SWITCH
+009700     END-READ
+009800     READ INQUIRY-REQUEST-FILE
+009900         AT END MOVE 'Y' TO WS-REQ-EOF-SWITCH
+010000     END-READ.
+010100*
+010200 2000-BUILD-HISTORY-TABLE.
+010300     SET CH-SRCH-IDX TO 1
+010400     SEARCH CH-ENTRY
+010500         AT END
+010600             PERFORM 2100-ADD-NEW-CARD
+010610         WHEN CH-SRCH-IDX > CH-TABLE-COUNT
+010620             PERFORM 2100-ADD-NEW-CARD
+010700         WHEN CH-CARD-NO (CH-SRCH-IDX) = DTAR119-CARD-NO
+010800             PERFORM 2200-UPDATE-CARD-ENTRY
+010900     END-SEARCH
+011000     READ DTAR119-FILE
+011100         AT END MOVE 'Y' TO WS-DTAR-EOF-SWITCH
+011200     END-READ.
+011300*
+011400 2100-ADD-NEW-CARD.
+011500     IF CH-TABLE-COUNT < CH-TABLE-MAX
+011600         ADD 1 TO CH-TABLE-COUNT
+011700         SET CH-IDX TO CH-TABLE-COUNT
+011800         MOVE DTAR119-CARD-NO      TO CH-CARD-NO (CH-IDX)
+011900         MOVE DTAR119-BONUS-POINTS TO CH-BONUS-TOTAL (CH-IDX)
+012000         MOVE DTAR119-KEYCODE-AMT  TO CH-AMT-TOTAL (CH-IDX)
+012100         MOVE DTAR119-TRANS-DATE   TO CH-LAST-TRANS-DATE (CH-IDX)
+012200     END-IF.
+012210*
+012220 2200-UPDATE-CARD-ENTRY.
+012300     ADD DTAR119-BONUS-POINTS TO CH-BONUS-TOTAL (CH-SRCH-IDX)
+012400     ADD DTAR119-KEYCODE-AMT  TO CH-AMT-TOTAL (CH-SRCH-IDX)
+012500     IF DTAR119-TRANS-DATE > CH-LAST-TRANS-DATE (CH-SRCH-IDX)
+012600         MOVE DTAR119-TRANS-DATE
+012700                 TO CH-LAST-TRANS-DATE (CH-SRCH-IDX)
+012800     END-IF.
+012900*
+013000 3000-ANSWER-ONE-INQUIRY.
+013100     MOVE IQ-CARD-NO TO WS-CARD-NO-DISPLAY
+013200     MOVE WS-CARD-NO-DISPLAY (13:4) TO WS-CARD-LAST-FOUR
+013300     MOVE SPACES TO IR-CARD-NO-MASKED
+013400     MOVE '************' TO IR-CARD-NO-MASKED (1:12)
+013500     MOVE WS-CARD-LAST-FOUR TO IR-CARD-NO-MASKED (13:4)
+013600     SET CH-SRCH-IDX TO 1
+013700     SEARCH CH-ENTRY
+013800         AT END
+013900             MOVE 'N' TO IR-FOUND-SWITCH
+014000             MOVE 0   TO IR-TOTAL-BONUS-POINTS
+014100             MOVE 0   TO IR-TOTAL-KEYCODE-AMT
+014200             MOVE 0   TO IR-LAST-TRANS-DATE
+014210         WHEN CH-SRCH-IDX > CH-TABLE-COUNT
+014220             MOVE 'N' TO IR-FOUND-SWITCH
+014230             MOVE 0   TO IR-TOTAL-BONUS-POINTS
+014240             MOVE 0   TO IR-TOTAL-KEYCODE-AMT
+014250             MOVE 0   TO IR-LAST-TRANS-DATE
+014300         WHEN CH-CARD-NO (CH-SRCH-IDX) = IQ-CARD-NO
+014400             MOVE 'Y' TO IR-FOUND-SWITCH
+014500             MOVE CH-BONUS-TOTAL (CH-SRCH-IDX)
+014600                     TO IR-TOTAL-BONUS-POINTS
+014700             MOVE CH-AMT-TOTAL (CH-SRCH-IDX)
+014800                     TO IR-TOTAL-KEYCODE-AMT
+014900             MOVE CH-LAST-TRANS-DATE (CH-SRCH-IDX)
+015000                     TO IR-LAST-TRANS-DATE
+015100     END-SEARCH
+015200     WRITE INQUIRY-RESPONSE-RECORD
+015300     READ INQUIRY-REQUEST-FILE
+015400         AT END MOVE 'Y' TO WS-REQ-EOF-SWITCH
+015500     END-READ.
+015600*
+015700 9999-EXIT.
+015800     CLOSE INQUIRY-REQUEST-FILE INQUIRY-RESPONSE-FILE
+015900     STOP RUN.
