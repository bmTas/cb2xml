@@ -0,0 +1,92 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LOYFEED.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  LOYALTY PROGRAM BATCH - MOBILE APP EXTRACT.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - EXTRACT KEYCODE AND BONUS  *
+001400*                   ACTIVITY FROM THE DAILY KEYCODE/BONUS FILE    *
+001500*                   INTO THE FLAT, FIXED-WIDTH FORMAT THE MOBILE  *
+001600*                   APP TEAM'S FEED LOADER EXPECTS.  DTAR119-     *
+001700*                   CARD-NO IS MASKED ON THE WAY OUT THE SAME WAY *
+001800*                   CARDMASK.CBL MASKS IT FOR EVERY OTHER AD HOC  *
+001900*                   EXTRACT, SINCE THE APP NEVER NEEDS THE FULL   *
+002000*                   CARD NUMBER TO SHOW A CUSTOMER THEIR OWN      *
+002100*                   POINTS BALANCE HISTORY.                       *
+002200*                                                                *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-370.
+002700 OBJECT-COMPUTER. IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT DTAR119-FILE ASSIGN TO DTARIN
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT LOYALTY-FEED-FILE ASSIGN TO LOYFEEDO
+003300         ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  DTAR119-FILE.
+003700 01  DTAR119-RECORD.
+003800     COPY "DTAR119.cbl".
+003900*
+004000 FD  LOYALTY-FEED-FILE.
+004100 01  LOYALTY-FEED-RECORD.
+004200     05  LF-CARD-NO-MASKED       PIC X(16).
+004300     05  LF-TRANS-DATE           PIC 9(07).
+004400     05  LF-TRANS-CODE           PIC 9(02).
+004500     05  LF-KEYCODE              PIC 9(08).
+004600     05  LF-BONUS-POINTS         PIC S9(06).
+004700     05  LF-KEYCODE-AMT          PIC S9(07)V99.
+004800*
+004900 WORKING-STORAGE SECTION.
+005000*
+005100 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+005200     88  WS-EOF                  VALUE 'Y'.
+005300 01  WS-RECORD-COUNT             PIC 9(07) COMP-3 VALUE 0.
+005400 01  WS-CARD-NO-DISPLAY          PIC 9(16).
+005500 01  WS-CARD-LAST-FOUR           PIC X(04).
+005900*
+006000 PROCEDURE DIVISION.
+006100*
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE
+006400     PERFORM 2000-EXTRACT-ONE-RECORD
+006500         UNTIL WS-EOF
+006600     DISPLAY 'LOYFEED - RECORDS EXTRACTED: ' WS-RECORD-COUNT
+006700     PERFORM 9999-EXIT.
+006800*
+006900 1000-INITIALIZE.
+007000     OPEN INPUT  DTAR119-FILE
+007100     OPEN OUTPUT LOYALTY-FEED-FILE
+007200     READ DTAR119-FILE
+007300         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007400     END-READ.
+007500*
+007600 2000-EXTRACT-ONE-RECORD.
+007700     ADD 1 TO WS-RECORD-COUNT
+007800     MOVE DTAR119-CARD-NO TO WS-CARD-NO-DISPLAY
+007900     MOVE WS-CARD-NO-DISPLAY (13:4) TO WS-CARD-LAST-FOUR
+007950     MOVE SPACES TO LF-CARD-NO-MASKED
+007975     MOVE '************' TO LF-CARD-NO-MASKED (1:12)
+008000     MOVE WS-CARD-LAST-FOUR TO LF-CARD-NO-MASKED (13:4)
+008100     MOVE DTAR119-TRANS-DATE TO LF-TRANS-DATE
+008200     MOVE DTAR119-TRANS-CODE TO LF-TRANS-CODE
+008300     MOVE DTAR119-KEYCODE    TO LF-KEYCODE
+008400     MOVE DTAR119-BONUS-POINTS TO LF-BONUS-POINTS
+008500     MOVE DTAR119-KEYCODE-AMT  TO LF-KEYCODE-AMT
+008600     WRITE LOYALTY-FEED-RECORD
+008700     READ DTAR119-FILE
+008800         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008900     END-READ.
+009000*
+009100 9999-EXIT.
+009200     CLOSE DTAR119-FILE LOYALTY-FEED-FILE
+009300     STOP RUN.
