@@ -0,0 +1,174 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HEXVALRP.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - REPORT X'..' 88-LEVEL       *
+001400*                   VALUE LITERALS WITH BOTH THE RAW HEX BYTES     *
+001500*                   AND THE DECODED CHARACTER FORM, SO CODE        *
+001600*                   GENERATED FOR NON-COBOL TARGETS DOES NOT       *
+001700*                   NEED TO RE-READ THE COPYBOOK TO GET BOTH.      *
+001800*                   MODELLED ON RECORD-COUNT / ONEREC / FIRSTREC   *
+001900*                   IN THE COMBINED BILLING CROSS-REFERENCE       *
+002000*                   COPYBOOK (COBL-XREF-REC).                     *
+002010*   08/09/26  MO    NOW SCANS THE COPYBOOK TEXT ITSELF FOR 88-    *
+002020*                   LEVEL X'..' LITERALS AND DECODES EACH ONE'S   *
+002030*                   CHARACTER AND LOW-ORDER ZONED DIGIT FROM THE  *
+002040*                   HEX DIGITS THEMSELVES, INSTEAD OF CARRYING    *
+002050*                   TWO WORKED-EXAMPLE ROWS AS VALUE LITERALS.    *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT COPYBOOK-IN ASSIGN TO CPYIN
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  COPYBOOK-IN
+003400     RECORD CONTAINS 80 CHARACTERS.
+003500 01  COPYBOOK-IN-REC             PIC X(80).
+003600*
+003700 WORKING-STORAGE SECTION.
+003800*
+003900 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004000     88  WS-EOF                  VALUE 'Y'.
+004100*
+004200*    ONE ROW PER HEX-LITERAL 88 LEVEL.  HX-DECODED-CHAR IS THE
+004300*    CHARACTER-SET INTERPRETATION OF THE HEX BYTE WHEN THE
+004400*    OWNING PICTURE IS ALPHANUMERIC; HX-DECODED-DIGIT IS THE
+004500*    NUMERIC INTERPRETATION WHEN THE HEX BYTE IS A ZONED DIGIT.
+004600*
+004700 01  HX-TABLE-MAX                PIC 9(03) VALUE 050.
+004800 01  HX-LITERAL-TABLE.
+004900     05  HX-LITERAL-ENTRY OCCURS 50 TIMES.
+005000         10  HX-CONDITION-NAME   PIC X(30).
+005100         10  HX-RAW-HEX          PIC X(08) VALUE SPACES.
+005200         10  HX-DECODED-CHAR     PIC X(01).
+005300         10  HX-DECODED-DIGIT    PIC 9(01).
+005400*
+005500 01  HX-ENTRY-COUNT              PIC 9(03) VALUE 0.
+005600 01  HX-I                        PIC 9(05).
+005700*
+005800 01  ZZ-WORD-TABLE.
+005900     05  ZZ-WORD                 OCCURS 08 TIMES PIC X(30).
+006000 01  ZZ-WORD-COUNT               PIC 9(02) VALUE 0.
+006100 01  ZZ-PTR                      PIC 9(03) VALUE 1.
+006200 01  ZZ-SUB                      PIC 9(02).
+006300*
+006400*    HEX-DIGIT DECODE WORK AREA.  THE BYTE IS ASSEMBLED IN A
+006500*    ONE-BYTE BINARY FIELD AND VIEWED AS PIC X SO ITS NATIVE
+006600*    CHARACTER-SET INTERPRETATION CAN BE READ BACK OUT.
+006700*
+006800 01  HX-HEXCHARS                 PIC X(16)
+006900                                 VALUE '0123456789ABCDEF'.
+007000 01  HX-HIGH-CHAR                PIC X(01).
+007100 01  HX-LOW-CHAR                 PIC X(01).
+007200 01  HX-HIGH-NIBBLE              PIC 9(02).
+007300 01  HX-LOW-NIBBLE               PIC 9(02).
+007400 01  HX-NIBBLE-POS               PIC 9(02).
+007500 01  HX-BYTE-GROUP.
+007600     05  HX-BYTE-NUMERIC         PIC 9(02) COMP-X.
+007700 01  HX-BYTE-VIEW REDEFINES HX-BYTE-GROUP
+007800                                 PIC X(01).
+007900*
+008000 PROCEDURE DIVISION.
+008100*
+008200 0000-MAINLINE.
+008300     PERFORM 1000-LOAD-LITERAL-TABLE
+008400     PERFORM 2000-REPORT-LITERAL
+008500         VARYING HX-I FROM 1 BY 1
+008600         UNTIL HX-I > HX-ENTRY-COUNT
+008700     PERFORM 9999-EXIT.
+008800*
+008900 1000-LOAD-LITERAL-TABLE.
+009000     OPEN INPUT COPYBOOK-IN
+009100     READ COPYBOOK-IN
+009200         AT END MOVE 'Y' TO WS-EOF-SWITCH
+009300     END-READ
+009400     PERFORM 1100-SCAN-ONE-LINE
+009500         UNTIL WS-EOF
+009600     CLOSE COPYBOOK-IN.
+009700*
+009800 1100-SCAN-ONE-LINE.
+009900     IF COPYBOOK-IN-REC (7:1) NOT = '*'
+010000         AND COPYBOOK-IN-REC NOT = SPACES
+010100         PERFORM 1200-TOKENIZE-LINE
+010200         IF ZZ-WORD-COUNT > 3
+010300             AND ZZ-WORD (1) = '88'
+010400             AND ZZ-WORD (3) = 'VALUE'
+010500             AND ZZ-WORD (4) (1:2) = "X'"
+010600             AND HX-ENTRY-COUNT < HX-TABLE-MAX
+010700             PERFORM 1300-ADD-LITERAL-ENTRY
+010800         END-IF
+010900     END-IF
+011000     READ COPYBOOK-IN
+011100         AT END MOVE 'Y' TO WS-EOF-SWITCH
+011200     END-READ.
+011300*
+011400 1200-TOKENIZE-LINE.
+011500     MOVE 0 TO ZZ-WORD-COUNT
+011600     MOVE 1 TO ZZ-PTR
+011700     PERFORM 1250-EXTRACT-WORD
+011800         UNTIL ZZ-PTR > 73 OR ZZ-WORD-COUNT = 08.
+011900*
+012000 1250-EXTRACT-WORD.
+012100     UNSTRING COPYBOOK-IN-REC (8:73)
+012150         DELIMITED BY ALL SPACES OR '.'
+012200         INTO ZZ-WORD (ZZ-WORD-COUNT + 1)
+012300         WITH POINTER ZZ-PTR
+012400     IF ZZ-WORD (ZZ-WORD-COUNT + 1) NOT = SPACES
+012500         ADD 1 TO ZZ-WORD-COUNT
+012600     END-IF.
+012700*
+012800 1300-ADD-LITERAL-ENTRY.
+012900     ADD 1 TO HX-ENTRY-COUNT
+013000     MOVE ZZ-WORD (2) TO HX-CONDITION-NAME (HX-ENTRY-COUNT)
+013100     MOVE ZZ-WORD (4) TO HX-RAW-HEX (HX-ENTRY-COUNT)
+013200     MOVE ZZ-WORD (4) (3:1) TO HX-HIGH-CHAR
+013300     MOVE ZZ-WORD (4) (4:1) TO HX-LOW-CHAR
+013400     PERFORM 1400-FIND-HIGH-NIBBLE
+013500     PERFORM 1500-FIND-LOW-NIBBLE
+013600     COMPUTE HX-BYTE-NUMERIC =
+013700         HX-HIGH-NIBBLE * 16 + HX-LOW-NIBBLE
+013800     MOVE HX-BYTE-VIEW TO HX-DECODED-CHAR (HX-ENTRY-COUNT)
+013900     MOVE HX-LOW-NIBBLE TO HX-DECODED-DIGIT (HX-ENTRY-COUNT).
+014000*
+014100 1400-FIND-HIGH-NIBBLE.
+014200     PERFORM 1410-SEARCH-HIGH-CHAR
+014300         VARYING HX-NIBBLE-POS FROM 1 BY 1
+014400         UNTIL HX-NIBBLE-POS > 16
+014500             OR HX-HEXCHARS (HX-NIBBLE-POS:1) = HX-HIGH-CHAR
+014600     COMPUTE HX-HIGH-NIBBLE = HX-NIBBLE-POS - 1.
+014700*
+014800 1410-SEARCH-HIGH-CHAR.
+014900     CONTINUE.
+015000*
+015100 1500-FIND-LOW-NIBBLE.
+015200     PERFORM 1510-SEARCH-LOW-CHAR
+015300         VARYING HX-NIBBLE-POS FROM 1 BY 1
+015400         UNTIL HX-NIBBLE-POS > 16
+015500             OR HX-HEXCHARS (HX-NIBBLE-POS:1) = HX-LOW-CHAR
+015600     COMPUTE HX-LOW-NIBBLE = HX-NIBBLE-POS - 1.
+015700*
+015800 1510-SEARCH-LOW-CHAR.
+015900     CONTINUE.
+016000*
+016100 2000-REPORT-LITERAL.
+016200     DISPLAY HX-CONDITION-NAME (HX-I)
+016300         ' RAW=' HX-RAW-HEX (HX-I)
+016400         ' CHAR=' HX-DECODED-CHAR (HX-I)
+016500         ' ZONED-DIGIT=' HX-DECODED-DIGIT (HX-I).
+016600*
+016700 9999-EXIT.
+016800     STOP RUN.
