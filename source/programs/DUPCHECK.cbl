@@ -0,0 +1,146 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DUPCHECK.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  LOYALTY PROGRAM BATCH - DAILY LOAD.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - SCAN THE DTAR119 KEYCODE/  *
+001400*                   BONUS FILE FOR RECORDS THAT MATCH ON STORE,  *
+001500*                   TERMINAL, TRANSACTION NUMBER AND TRANSACTION *
+001600*                   DATE AND REPORT THEM AS LIKELY POS           *
+001700*                   RETRANSMISSION DUPLICATES BEFORE BONUS       *
+001800*                   POINTS POST.  INPUT MUST BE SORTED BY        *
+001900*                   STORE/TERMINAL/TRANS-NO/TRANS-DATE SO        *
+002000*                   DUPLICATES ARE ADJACENT.                     *
+002100*                                                                *
+002200*   08/09/26  MO    THE RAW EXTRACT ARRIVES IN KEYCODE-POSTING   *
+002300*                   ORDER, NOT STORE/TERMINAL/TRANS-NO/TRANS-    *
+002400*                   DATE ORDER, SO THE REQUIRED ADJACENCY CANNOT *
+002500*                   BE ASSUMED.  A SORT STEP NOW RUNS AHEAD OF   *
+002600*                   THE COMPARE PASS TO GUARANTEE IT.            *
+002700*                                                                *
+002800******************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER. IBM-370.
+003200 OBJECT-COMPUTER. IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT DTAR119-FILE   ASSIGN TO DTARIN
+003600         ORGANIZATION IS SEQUENTIAL.
+003700     SELECT SORTED-FILE    ASSIGN TO DTARSRT
+003800         ORGANIZATION IS SEQUENTIAL.
+003900     SELECT SORT-WORK-FILE ASSIGN TO SRTWK01.
+004000     SELECT DUPLICATE-FILE ASSIGN TO DUPRPT
+004100         ORGANIZATION IS SEQUENTIAL.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  DTAR119-FILE.
+004500 01  DTAR119-RAW-RECORD          PIC X(53).
+004600*
+004700*    THE SORTED FILE CARRIES THE SAME SHAPE AS THE RAW EXTRACT -
+004800*    ONLY ITS SEQUENCE DIFFERS - SO THE COMPARE PASS BELOW READS
+004900*    IT THROUGH THE ORDINARY DTAR119 FIELD NAMES.
+005000*
+005100 FD  SORTED-FILE.
+005200 01  DTAR119-RECORD.
+005300     COPY "DTAR119.cbl".
+005400*
+005500*    SORT-WORK-RECORD CARRIES ONLY THE FOUR ADJACENCY-TEST KEYS
+005600*    PLUS A FILLER FOR THE REMAINDER OF THE RECORD, IN THE SAME
+005700*    BYTE LAYOUT AS DTAR119.cbl, SINCE THE SORT ITSELF NEEDS
+005800*    NOTHING MORE THAN THE KEY POSITIONS.
+005900*
+006000 SD  SORT-WORK-FILE.
+006100 01  SORT-WORK-RECORD.
+006200     05  SW-STORE-NO             PIC 9(03)     COMP-3.
+006300     05  SW-TRANS-DATE           PIC 9(07)     COMP-3.
+006400     05  SW-TRANS-CODE           PIC 9(02)     COMP-3.
+006500     05  SW-CARD-NO              PIC 9(16).
+006600     05  SW-TERMINAL-ID          PIC 9(03).
+006700     05  SW-TRANS-NO             PIC 9(04).
+006800     05  FILLER                  PIC X(22).
+006900*
+007000 FD  DUPLICATE-FILE.
+007100 01  DUPLICATE-RECORD.
+007200     05  DU-STORE-NO             PIC 9(03).
+007300     05  DU-TERMINAL-ID          PIC 9(03).
+007400     05  DU-TRANS-NO             PIC 9(04).
+007500     05  DU-TRANS-DATE           PIC 9(07).
+007600*
+007700 WORKING-STORAGE SECTION.
+007800*
+007900 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+008000     88  WS-EOF                  VALUE 'Y'.
+008100 01  WS-FIRST-RECORD-SWITCH      PIC X(01) VALUE 'Y'.
+008200     88  WS-FIRST-RECORD         VALUE 'Y'.
+008300*
+008400 01  WS-PRIOR-KEY.
+008500     05  WS-PRIOR-STORE-NO       PIC 9(03).
+008600     05  WS-PRIOR-TERMINAL-ID    PIC 9(03).
+008700     05  WS-PRIOR-TRANS-NO       PIC 9(04).
+008800     05  WS-PRIOR-TRANS-DATE     PIC 9(07).
+008900*
+009000 01  WS-DUP-COUNT                PIC 9(07) VALUE 0.
+009100*
+009200 PROCEDURE DIVISION.
+009300*
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE
+009600     PERFORM 2000-CHECK-ONE-RECORD
+009700         UNTIL WS-EOF
+009800     PERFORM 9999-EXIT.
+009900*
+010000 1000-INITIALIZE.
+010100     SORT SORT-WORK-FILE
+010200         ON ASCENDING KEY SW-STORE-NO
+010300                          SW-TERMINAL-ID
+010400                          SW-TRANS-NO
+010500                          SW-TRANS-DATE
+010600         USING DTAR119-FILE
+010700         GIVING SORTED-FILE
+010800     OPEN INPUT  SORTED-FILE
+010900     OPEN OUTPUT DUPLICATE-FILE
+011000     READ SORTED-FILE
+011100         AT END MOVE 'Y' TO WS-EOF-SWITCH
+011200     END-READ.
+011300*
+011400 2000-CHECK-ONE-RECORD.
+011500     IF NOT WS-FIRST-RECORD
+011600         IF DTAR119-STORE-NO    = WS-PRIOR-STORE-NO
+011700             AND DTAR119-TERMINAL-ID = WS-PRIOR-TERMINAL-ID
+011800             AND DTAR119-TRANS-NO    = WS-PRIOR-TRANS-NO
+011900             AND DTAR119-TRANS-DATE  = WS-PRIOR-TRANS-DATE
+012000             PERFORM 2100-REPORT-DUPLICATE
+012100         END-IF
+012200     END-IF
+012300     MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+012400     MOVE DTAR119-STORE-NO    TO WS-PRIOR-STORE-NO
+012500     MOVE DTAR119-TERMINAL-ID TO WS-PRIOR-TERMINAL-ID
+012600     MOVE DTAR119-TRANS-NO    TO WS-PRIOR-TRANS-NO
+012700     MOVE DTAR119-TRANS-DATE  TO WS-PRIOR-TRANS-DATE
+012800     READ SORTED-FILE
+012900         AT END MOVE 'Y' TO WS-EOF-SWITCH
+013000     END-READ.
+013100*
+013200 2100-REPORT-DUPLICATE.
+013300     ADD 1 TO WS-DUP-COUNT
+013400     MOVE DTAR119-STORE-NO    TO DU-STORE-NO
+013500     MOVE DTAR119-TERMINAL-ID TO DU-TERMINAL-ID
+013600     MOVE DTAR119-TRANS-NO    TO DU-TRANS-NO
+013700     MOVE DTAR119-TRANS-DATE  TO DU-TRANS-DATE
+013800     WRITE DUPLICATE-RECORD
+013900     DISPLAY 'DUPLICATE TRANSACTION - STORE ' DTAR119-STORE-NO
+014000         ' TERMINAL ' DTAR119-TERMINAL-ID
+014100         ' TRANS-NO ' DTAR119-TRANS-NO.
+014200*
+014300 9999-EXIT.
+014400     CLOSE SORTED-FILE DUPLICATE-FILE
+014500     DISPLAY 'TOTAL DUPLICATES FOUND: ' WS-DUP-COUNT
+014600     STOP RUN.
