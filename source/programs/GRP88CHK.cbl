@@ -0,0 +1,167 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GRP88CHK.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - FLAG 88-LEVEL CONDITIONS    *
+001400*                   DECLARED ON A GROUP ITEM SEPARATELY FROM       *
+001500*                   THOSE ON AN ELEMENTARY ITEM, SINCE A GROUP     *
+001600*                   88 TESTS THE CONCATENATED BYTES OF EVERY       *
+001700*                   FIELD NESTED UNDER IT, NOT A SINGLE VALUE.     *
+001800*                   MODELLED ON GROUP-WITH-88-LEVEL IN              *
+001900*                   CBL2XML_TEST101.CBL.                          *
+002000*                                                                *
+002010*   08/09/26  MO    NOW SCANS THE COPYBOOK TEXT ITSELF, TRACKING  *
+002020*                   THE MOST RECENTLY SEEN NON-88 LEVEL ITEM AS   *
+002030*                   EACH 88 IS FOUND - A GROUP WHEN ITS LINE CARRIES *
+002040*                   NO PIC CLAUSE, ELEMENTARY WHEN IT DOES -       *
+002050*                   INSTEAD OF CARRYING FOUR WORKED-EXAMPLE ROWS   *
+002060*                   AS VALUE LITERALS.                            *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT COPYBOOK-IN ASSIGN TO CPYIN
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  COPYBOOK-IN
+003400     RECORD CONTAINS 80 CHARACTERS.
+003500 01  COPYBOOK-IN-REC             PIC X(80).
+003600*
+003700 WORKING-STORAGE SECTION.
+003800*
+003900 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004000     88  WS-EOF                  VALUE 'Y'.
+004100 01  WS-UPPER-REC                PIC X(80).
+004200*
+004300*    ONE ROW PER 88-LEVEL CONDITION NAME, FLAGGED AS BELONGING
+004400*    TO A GROUP ITEM OR AN ELEMENTARY ITEM.  A CONDITION ON A
+004500*    GROUP MUST BE COMPARED TO THE FULL CONCATENATED LENGTH OF
+004600*    THE GROUP, NOT TREATED AS A SIMPLE EQUALITY TEST.
+004700*
+004800 01  G8-TABLE-MAX                PIC 9(03) VALUE 050.
+004900 01  G8-COND-TABLE.
+005000     05  G8-COND-ENTRY OCCURS 50 TIMES.
+005100         10  G8-COND-NAME        PIC X(35).
+005200         10  G8-OWNER-IS-GROUP   PIC X(01).
+005300             88  G8-OWNER-GROUP-YES VALUE 'Y'.
+005400*
+005500 01  G8-ENTRY-COUNT              PIC 9(03) VALUE 0.
+005600 01  G8-I                        PIC 9(05).
+005700 01  G8-CURRENT-OWNER-SW         PIC X(01) VALUE 'N'.
+005800     88  G8-CURRENT-OWNER-GROUP  VALUE 'Y'.
+005900 01  G8-T                        PIC 9(02).
+006000 01  G8-FOUND-PIC-SW             PIC X(01).
+006100     88  G8-FOUND-PIC            VALUE 'Y'.
+006200*
+006300 01  ZZ-WORD-TABLE.
+006400     05  ZZ-WORD                 OCCURS 08 TIMES PIC X(35).
+006500 01  ZZ-WORD-COUNT               PIC 9(02) VALUE 0.
+006600 01  ZZ-PTR                      PIC 9(03) VALUE 1.
+006700*
+006800 PROCEDURE DIVISION.
+006900*
+007000 0000-MAINLINE.
+007100     PERFORM 1000-LOAD-COND-TABLE
+007200     PERFORM 2000-REPORT-COND
+007300         VARYING G8-I FROM 1 BY 1
+007400         UNTIL G8-I > G8-ENTRY-COUNT
+007500     PERFORM 9999-EXIT.
+007600*
+007700 1000-LOAD-COND-TABLE.
+007800     OPEN INPUT COPYBOOK-IN
+007900     READ COPYBOOK-IN
+008000         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008100     END-READ
+008200     PERFORM 1100-SCAN-ONE-LINE
+008300         UNTIL WS-EOF
+008400     CLOSE COPYBOOK-IN.
+008500*
+008600 1100-SCAN-ONE-LINE.
+008700     IF COPYBOOK-IN-REC (7:1) NOT = '*'
+008800         AND COPYBOOK-IN-REC NOT = SPACES
+008900         MOVE COPYBOOK-IN-REC TO WS-UPPER-REC
+009000         INSPECT WS-UPPER-REC CONVERTING
+009100             'abcdefghijklmnopqrstuvwxyz' TO
+009200             'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+009300         PERFORM 1200-TOKENIZE-LINE
+009400         IF ZZ-WORD-COUNT > 1
+009500             AND ZZ-WORD (1) (1:1) IS NUMERIC
+009600             IF ZZ-WORD (1) = '88'
+009700                 IF G8-ENTRY-COUNT < G8-TABLE-MAX
+009800                     PERFORM 1300-ADD-COND-ENTRY
+009900                 END-IF
+010000             ELSE
+010100                 PERFORM 1400-TRACK-OWNER
+010200             END-IF
+010300         END-IF
+010400     END-IF
+010500     READ COPYBOOK-IN
+010600         AT END MOVE 'Y' TO WS-EOF-SWITCH
+010700     END-READ.
+010800*
+010900 1200-TOKENIZE-LINE.
+011000     MOVE 0 TO ZZ-WORD-COUNT
+011100     MOVE 1 TO ZZ-PTR
+011200     PERFORM 1250-EXTRACT-WORD
+011300         UNTIL ZZ-PTR > 73 OR ZZ-WORD-COUNT = 08.
+011400*
+011500 1250-EXTRACT-WORD.
+011600     UNSTRING WS-UPPER-REC (8:73)
+011700         DELIMITED BY ALL SPACES OR '.'
+011800         INTO ZZ-WORD (ZZ-WORD-COUNT + 1)
+011900         WITH POINTER ZZ-PTR
+012000     IF ZZ-WORD (ZZ-WORD-COUNT + 1) NOT = SPACES
+012100         ADD 1 TO ZZ-WORD-COUNT
+012200     END-IF.
+012300*
+012400 1300-ADD-COND-ENTRY.
+012500     ADD 1 TO G8-ENTRY-COUNT
+012600     MOVE ZZ-WORD (2) TO G8-COND-NAME (G8-ENTRY-COUNT)
+012650     MOVE G8-CURRENT-OWNER-SW
+012700         TO G8-OWNER-IS-GROUP (G8-ENTRY-COUNT).
+012800*
+012900*    AN ITEM IS A GROUP WHEN NO PIC CLAUSE APPEARS ANYWHERE ON
+013000*    ITS LEVEL LINE; OTHERWISE IT IS ELEMENTARY.
+013100*
+013200 1400-TRACK-OWNER.
+013300     MOVE 'N' TO G8-FOUND-PIC-SW
+013400     MOVE 1 TO G8-T
+013500     PERFORM 1410-TEST-ONE-WORD
+013600         VARYING G8-T FROM 1 BY 1
+013700         UNTIL G8-T > ZZ-WORD-COUNT
+013800     IF G8-FOUND-PIC
+013900         MOVE 'N' TO G8-CURRENT-OWNER-SW
+014000     ELSE
+014100         MOVE 'Y' TO G8-CURRENT-OWNER-SW
+014200     END-IF.
+014300*
+014400 1410-TEST-ONE-WORD.
+014500     IF ZZ-WORD (G8-T) = 'PIC' OR ZZ-WORD (G8-T) = 'PICTURE'
+014600         MOVE 'Y' TO G8-FOUND-PIC-SW
+014700     END-IF.
+014800*
+014900 2000-REPORT-COND.
+015000     IF G8-OWNER-GROUP-YES (G8-I)
+015100         DISPLAY G8-COND-NAME (G8-I)
+015200             ' IS DECLARED ON A GROUP ITEM - COMPARE THE'
+015300             ' FULL CONCATENATED GROUP, NOT ONE FIELD'
+015400     ELSE
+015500         DISPLAY G8-COND-NAME (G8-I)
+015600             ' IS DECLARED ON AN ELEMENTARY ITEM'
+015700     END-IF.
+015800*
+015900 9999-EXIT.
+016000     STOP RUN.
