@@ -0,0 +1,193 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COND88RG.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - REPORT 88-LEVEL VALUE       *
+001400*                   THRU RANGES AS A STRUCTURED MIN/MAX PAIR      *
+001500*                   RATHER THAN AN ENUMERATED VALUE LIST, SO       *
+001600*                   FIELD-LEVEL EDIT RULES BUILT FROM CONDITION-   *
+001700*                   NAME DATA BECOME A BOUNDS CHECK.  MODELLED     *
+001800*                   ON WS-NUMBER-CHECK IN CBL2XML_TEST101.CBL.     *
+001900*                                                                *
+001910*   08/09/26  MO    NOW SCANS THE COPYBOOK TEXT ITSELF FOR EVERY  *
+001920*                   88-LEVEL CONDITION NAME AND CLASSIFIES EACH    *
+001930*                   ONE AS A RANGE (VALUE/VALUES ... THRU/THROUGH  *
+001940*                   ...) OR A DISCRETE VALUE LIST, INSTEAD OF      *
+001950*                   CARRYING THREE WORKED-EXAMPLE ROWS AS VALUE    *
+001960*                   LITERALS.                                     *
+001970*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT COPYBOOK-IN ASSIGN TO CPYIN
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  COPYBOOK-IN
+003200     RECORD CONTAINS 80 CHARACTERS.
+003300 01  COPYBOOK-IN-REC             PIC X(80).
+003400*
+003500 WORKING-STORAGE SECTION.
+003600*
+003700 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+003800     88  WS-EOF                  VALUE 'Y'.
+003900 01  WS-UPPER-REC                PIC X(80).
+004000*
+004100*    THE STRUCTURED FORM OF EACH 88 FOUND: A CONDITION NAME IS
+004200*    EITHER A RANGE (MIN/MAX) OR A DISCRETE LIST, NEVER BOTH.
+004300*
+004400 01  CN-TABLE-MAX                PIC 9(03) VALUE 050.
+004500 01  CN-RANGE-TABLE.
+004600     05  CN-RANGE-ENTRY OCCURS 50 TIMES.
+004700         10  CN-NAME             PIC X(30).
+004800         10  CN-IS-RANGE         PIC X(01) VALUE 'N'.
+004900             88  CN-RANGE-YES    VALUE 'Y'.
+005000         10  CN-MIN-VALUE        PIC S9(05).
+005100         10  CN-MAX-VALUE        PIC S9(05).
+005200*
+005300 01  CN-ENTRY-COUNT              PIC 9(03) VALUE 0.
+005400 01  CN-I                        PIC 9(05).
+005500 01  CN-T                        PIC 9(02).
+005510*
+005520*    A BOUND TOKEN IS NUMERIC EVEN WHEN ITS FIRST CHARACTER IS A
+005530*    SIGN, SINCE CN-MIN-VALUE/CN-MAX-VALUE ARE SIGNED. SET BY
+005540*    1320-TEST-TOKEN-NUMERIC, ONE TOKEN AT A TIME.
+005550*
+005560 01  CN-TEST-TOKEN               PIC X(30).
+005570 01  CN-TEST-SWITCH              PIC X(01).
+005580     88  CN-TEST-IS-NUMERIC      VALUE 'Y'.
+005590 01  CN-MIN-NUMERIC-SWITCH       PIC X(01).
+005600     88  CN-MIN-IS-NUMERIC       VALUE 'Y'.
+005610 01  CN-MAX-NUMERIC-SWITCH       PIC X(01).
+005620     88  CN-MAX-IS-NUMERIC       VALUE 'Y'.
+005630*
+005700 01  ZZ-WORD-TABLE.
+005800     05  ZZ-WORD                 OCCURS 08 TIMES PIC X(30).
+005900 01  ZZ-WORD-COUNT               PIC 9(02) VALUE 0.
+006000 01  ZZ-PTR                      PIC 9(03) VALUE 1.
+006100*
+006200 PROCEDURE DIVISION.
+006300*
+006400 0000-MAINLINE.
+006500     PERFORM 1000-LOAD-RANGE-TABLE
+006600     PERFORM 2000-REPORT-RANGE
+006700         VARYING CN-I FROM 1 BY 1
+006800         UNTIL CN-I > CN-ENTRY-COUNT
+006900     PERFORM 9999-EXIT.
+007000*
+007100 1000-LOAD-RANGE-TABLE.
+007200     OPEN INPUT COPYBOOK-IN
+007300     READ COPYBOOK-IN
+007400         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007500     END-READ
+007600     PERFORM 1100-SCAN-ONE-LINE
+007700         UNTIL WS-EOF
+007800     CLOSE COPYBOOK-IN.
+007900*
+008000 1100-SCAN-ONE-LINE.
+008100     IF COPYBOOK-IN-REC (7:1) NOT = '*'
+008200         AND COPYBOOK-IN-REC NOT = SPACES
+008300         MOVE COPYBOOK-IN-REC TO WS-UPPER-REC
+008400         INSPECT WS-UPPER-REC CONVERTING
+008500             'abcdefghijklmnopqrstuvwxyz' TO
+008600             'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+008700         PERFORM 1200-TOKENIZE-LINE
+008800         IF ZZ-WORD-COUNT > 2
+008900             AND ZZ-WORD (1) = '88'
+009000             AND CN-ENTRY-COUNT < CN-TABLE-MAX
+009100             PERFORM 1300-ADD-RANGE-ENTRY
+009200         END-IF
+009300     END-IF
+009400     READ COPYBOOK-IN
+009500         AT END MOVE 'Y' TO WS-EOF-SWITCH
+009600     END-READ.
+009700*
+009800 1200-TOKENIZE-LINE.
+009900     MOVE 0 TO ZZ-WORD-COUNT
+010000     MOVE 1 TO ZZ-PTR
+010100     PERFORM 1250-EXTRACT-WORD
+010200         UNTIL ZZ-PTR > 73 OR ZZ-WORD-COUNT = 08.
+010300*
+010400 1250-EXTRACT-WORD.
+010500     UNSTRING WS-UPPER-REC (8:73)
+010600         DELIMITED BY ALL SPACES OR ',' OR '.'
+010700         INTO ZZ-WORD (ZZ-WORD-COUNT + 1)
+010800         WITH POINTER ZZ-PTR
+010900     IF ZZ-WORD (ZZ-WORD-COUNT + 1) NOT = SPACES
+011000         ADD 1 TO ZZ-WORD-COUNT
+011100     END-IF.
+011200*
+011300*    A CONDITION IS A RANGE ONLY WHEN ONE OF ITS VALUE TOKENS IS
+011400*    THE WORD THRU OR THROUGH, FLANKED BY TWO NUMERIC LITERALS.
+011500*    EVERYTHING ELSE (SINGLE VALUES, VALUES LISTS) IS DISCRETE.
+011600*
+011700 1300-ADD-RANGE-ENTRY.
+011800     ADD 1 TO CN-ENTRY-COUNT
+011900     MOVE ZZ-WORD (2) TO CN-NAME (CN-ENTRY-COUNT)
+012000     MOVE 'N' TO CN-IS-RANGE (CN-ENTRY-COUNT)
+012100     MOVE 0 TO CN-MIN-VALUE (CN-ENTRY-COUNT)
+012200     MOVE 0 TO CN-MAX-VALUE (CN-ENTRY-COUNT)
+012300     MOVE 3 TO CN-T
+012400     PERFORM 1310-STEP-PAST-WORD
+012500         UNTIL CN-T > ZZ-WORD-COUNT
+012600             OR ZZ-WORD (CN-T) = 'THRU'
+012700             OR ZZ-WORD (CN-T) = 'THROUGH'
+012800     IF CN-T < ZZ-WORD-COUNT
+012900         AND CN-T > 3
+012910         MOVE ZZ-WORD (CN-T - 1) TO CN-TEST-TOKEN
+012920         PERFORM 1320-TEST-TOKEN-NUMERIC
+012930         MOVE CN-TEST-SWITCH TO CN-MIN-NUMERIC-SWITCH
+012940         MOVE ZZ-WORD (CN-T + 1) TO CN-TEST-TOKEN
+012950         PERFORM 1320-TEST-TOKEN-NUMERIC
+012960         MOVE CN-TEST-SWITCH TO CN-MAX-NUMERIC-SWITCH
+012970         IF CN-MIN-IS-NUMERIC AND CN-MAX-IS-NUMERIC
+013000           MOVE 'Y' TO CN-IS-RANGE (CN-ENTRY-COUNT)
+013300           MOVE ZZ-WORD (CN-T - 1) TO
+013310               CN-MIN-VALUE (CN-ENTRY-COUNT)
+013350           MOVE ZZ-WORD (CN-T + 1) TO
+013360               CN-MAX-VALUE (CN-ENTRY-COUNT)
+013410         END-IF
+013500     END-IF.
+013600*
+013700 1310-STEP-PAST-WORD.
+013800     ADD 1 TO CN-T.
+013810*
+013820*    A BOUND TOKEN IS NUMERIC IF EITHER ITS FIRST CHARACTER IS A
+013830*    DIGIT, OR ITS FIRST CHARACTER IS A SIGN AND ITS SECOND
+013840*    CHARACTER IS A DIGIT - SO A NEGATIVE BOUND LIKE '-5' IS
+013850*    RECOGNIZED AS NUMERIC RATHER THAN MISCLASSIFIED AS TEXT.
+013860*
+013870 1320-TEST-TOKEN-NUMERIC.
+013880     MOVE 'N' TO CN-TEST-SWITCH
+013890     IF CN-TEST-TOKEN (1:1) IS NUMERIC
+013900         MOVE 'Y' TO CN-TEST-SWITCH
+013910     ELSE
+013920         IF (CN-TEST-TOKEN (1:1) = '-' OR
+013921             CN-TEST-TOKEN (1:1) = '+')
+013930           AND CN-TEST-TOKEN (2:1) IS NUMERIC
+013940           MOVE 'Y' TO CN-TEST-SWITCH
+013950         END-IF
+013960     END-IF.
+013970*
+014000 2000-REPORT-RANGE.
+014100     IF CN-RANGE-YES (CN-I)
+014200         DISPLAY CN-NAME (CN-I) ' IS A RANGE : '
+014300             CN-MIN-VALUE (CN-I) ' THRU ' CN-MAX-VALUE (CN-I)
+014400     ELSE
+014500         DISPLAY CN-NAME (CN-I) ' IS A DISCRETE VALUE LIST'
+014600     END-IF.
+014700*
+014800 9999-EXIT.
+014900     STOP RUN.
