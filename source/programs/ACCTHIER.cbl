@@ -0,0 +1,190 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ACCTHIER.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  STATEMENT BILLING BATCH - SUPERVISOR REPORTING.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - BUILD A PARENT/CHILD       *
+001400*                   ACCOUNT TREE FROM UNX-DTL-AH-REPORT-GROUP,   *
+001500*                   UNX-DTL-AH-LEVELS-DOWN AND UNX-DTL-AH-       *
+001600*                   GROUP-ID, WITH CHARGES ROLLED UP AT EACH     *
+001700*                   LEVEL, SO BILLING SUPERVISORS CAN REVIEW A   *
+001800*                   LARGE CORPORATE ACCOUNT WITHOUT WORKING      *
+001900*                   THROUGH FLAT INVOICE ORDER.                  *
+002000*                                                                *
+002100*   08/09/26  MO    THE STATEMENT DETAIL FILE ARRIVES IN NORMAL  *
+002110*                   HIERARCHY PRINT SEQUENCE - PARENT NODE       *
+002120*                   BEFORE ITS CHILDREN.  AN ANCESTOR STACK, ONE *
+002130*                   ENTRY PER LEVELS-DOWN VALUE, NOW TRACKS THE  *
+002140*                   CURRENT PATH THROUGH THE TREE AS THE FILE IS *
+002150*                   READ, AND EVERY DETAIL CHARGE IS ADDED NOT   *
+002160*                   ONLY TO ITS OWN NODE BUT TO EVERY ANCESTOR   *
+002170*                   ABOVE IT, SO A PARENT'S CHARGE-TOTAL IS THE  *
+002180*                   GENUINE ROLL-UP OF ALL ITS DESCENDANTS.      *
+002190*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT STMT-DETAIL-FILE ASSIGN TO UNXDTLIN
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT HIERARCHY-RPT-FILE ASSIGN TO ACCTHIRT
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  STMT-DETAIL-FILE.
+003600     COPY "cpyUnxdetail.cbl".
+003700*
+003800 FD  HIERARCHY-RPT-FILE.
+003900 01  HIERARCHY-RPT-RECORD.
+004000     05  HR-REPORT-GROUP         PIC X(08).
+004100     05  HR-LEVELS-DOWN          PIC X(04).
+004200     05  HR-GROUP-ID             PIC X(08).
+004300     05  HR-CHARGE-TOTAL         PIC S9(11)V99 COMP-3.
+004400*
+004500 WORKING-STORAGE SECTION.
+004600*
+004700 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004800     88  WS-EOF                  VALUE 'Y'.
+004900 01  WS-CHARGE                   PIC S9(11)V99 COMP-3.
+005000 01  WS-PREV-REPORT-GROUP        PIC X(08) VALUE SPACES.
+005100*
+005200*    ONE ACCUMULATOR PER REPORT-GROUP/LEVELS-DOWN/GROUP-ID NODE
+005300*    IN THE HIERARCHY.  EVERY DETAIL LINE'S CHARGE IS ADDED TO
+005400*    ITS OWN NODE AND THEN ROLLED UP INTO EVERY NODE ABOVE IT -
+005500*    SEE THE ANCESTOR STACK BELOW.
+005600*
+005700 01  AH-TABLE-MAX                PIC 9(05) COMP VALUE 3000.
+005800 01  AH-TABLE-COUNT              PIC 9(05) COMP VALUE 0.
+005900 01  AH-TABLE.
+006000     05  AH-ENTRY OCCURS 3000 TIMES
+006100                  INDEXED BY AH-IDX AH-SRCH-IDX.
+006200         10  AH-REPORT-GROUP     PIC X(08).
+006300         10  AH-LEVELS-DOWN      PIC X(04).
+006400         10  AH-GROUP-ID         PIC X(08).
+006500         10  AH-CHARGE-TOTAL     PIC S9(11)V99 COMP-3.
+006600*
+006700*    THE ANCESTOR STACK.  ENTRY (L + 1) HOLDS THE AH-TABLE INDEX
+006800*    OF THE NODE CURRENTLY OPEN AT LEVELS-DOWN = L, FOR THE
+006900*    REPORT-GROUP BEING WALKED RIGHT NOW.  THE STACK IS CLEARED
+007000*    EACH TIME THE REPORT-GROUP CHANGES.
+007100*
+007200 01  AH-STACK-MAX                PIC 9(02) COMP VALUE 20.
+007300 01  AH-STACK-TABLE.
+007400     05  AH-STACK-ENTRY OCCURS 20 TIMES.
+007500         10  AH-STACK-NODE-IDX   PIC 9(05) COMP VALUE 0.
+007600 01  AH-LEVELS-DOWN-NUM          PIC 9(04).
+007700 01  AH-NODE-IDX                 PIC 9(05) COMP VALUE 0.
+007800 01  AH-STK                      PIC 9(02) COMP.
+007900*
+008000 PROCEDURE DIVISION.
+008100*
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE
+008400     PERFORM 2000-ACCUMULATE-ONE-RECORD
+008500         UNTIL WS-EOF
+008600     PERFORM 3000-WRITE-NODE
+008700         VARYING AH-IDX FROM 1 BY 1
+008800         UNTIL AH-IDX > AH-TABLE-COUNT
+008900     PERFORM 9999-EXIT.
+009000*
+009100 1000-INITIALIZE.
+009200     OPEN INPUT  STMT-DETAIL-FILE
+009300     OPEN OUTPUT HIERARCHY-RPT-FILE
+009400     PERFORM 1100-CLEAR-ONE-STACK-ENTRY
+009500         VARYING AH-STK FROM 1 BY 1
+009600         UNTIL AH-STK > AH-STACK-MAX
+009700     READ STMT-DETAIL-FILE
+009800         AT END MOVE 'Y' TO WS-EOF-SWITCH
+009900     END-READ.
+010000*
+010100 1100-CLEAR-ONE-STACK-ENTRY.
+010200     MOVE 0 TO AH-STACK-NODE-IDX (AH-STK).
+010300*
+010400 2000-ACCUMULATE-ONE-RECORD.
+010500     MOVE UNX-DTL-CHARGE TO WS-CHARGE
+010600     MOVE 0 TO AH-NODE-IDX
+010700     IF UNX-DTL-AH-REPORT-GROUP NOT = WS-PREV-REPORT-GROUP
+010800         PERFORM 2010-RESET-STACK
+010900         MOVE UNX-DTL-AH-REPORT-GROUP TO WS-PREV-REPORT-GROUP
+011000     END-IF
+011100     MOVE UNX-DTL-AH-LEVELS-DOWN TO AH-LEVELS-DOWN-NUM
+011200     SET AH-SRCH-IDX TO 1
+011300     SEARCH AH-ENTRY
+011400         AT END
+011500             PERFORM 2100-ADD-NEW-NODE
+011510         WHEN AH-SRCH-IDX > AH-TABLE-COUNT
+011520             PERFORM 2100-ADD-NEW-NODE
+011600         WHEN AH-REPORT-GROUP (AH-SRCH-IDX) =
+011700                  UNX-DTL-AH-REPORT-GROUP
+011800              AND AH-LEVELS-DOWN (AH-SRCH-IDX) =
+011900                  UNX-DTL-AH-LEVELS-DOWN
+012000              AND AH-GROUP-ID (AH-SRCH-IDX) =
+012100                  UNX-DTL-AH-GROUP-ID
+012200             ADD WS-CHARGE TO AH-CHARGE-TOTAL (AH-SRCH-IDX)
+012300             SET AH-NODE-IDX TO AH-SRCH-IDX
+012400     END-SEARCH
+012500     PERFORM 2200-RECORD-STACK-AND-ROLLUP
+012600     READ STMT-DETAIL-FILE
+012700         AT END MOVE 'Y' TO WS-EOF-SWITCH
+012800     END-READ.
+012900*
+013000 2010-RESET-STACK.
+013100     PERFORM 1100-CLEAR-ONE-STACK-ENTRY
+013200         VARYING AH-STK FROM 1 BY 1
+013300         UNTIL AH-STK > AH-STACK-MAX.
+013400*
+013500 2100-ADD-NEW-NODE.
+013600     IF AH-TABLE-COUNT < AH-TABLE-MAX
+013700         ADD 1 TO AH-TABLE-COUNT
+013800         SET AH-IDX TO AH-TABLE-COUNT
+013900         MOVE UNX-DTL-AH-REPORT-GROUP TO AH-REPORT-GROUP (AH-IDX)
+014000         MOVE UNX-DTL-AH-LEVELS-DOWN  TO AH-LEVELS-DOWN (AH-IDX)
+014100         MOVE UNX-DTL-AH-GROUP-ID     TO AH-GROUP-ID (AH-IDX)
+014200         MOVE WS-CHARGE               TO AH-CHARGE-TOTAL (AH-IDX)
+014300         SET AH-NODE-IDX TO AH-IDX
+014400     END-IF.
+014500*
+014600*    RECORD THIS NODE AS THE CURRENT OCCUPANT OF ITS LEVEL, THEN
+014700*    ADD THIS DETAIL'S CHARGE INTO EVERY ANCESTOR ABOVE IT.  A
+014800*    LEVEL WHOSE STACK ENTRY IS STILL ZERO HAS NO OPEN ANCESTOR
+014900*    YET (THE INPUT DID NOT SUPPLY ONE) AND IS SIMPLY SKIPPED.
+015000*
+015100 2200-RECORD-STACK-AND-ROLLUP.
+015200     IF AH-NODE-IDX > 0
+015300         IF AH-LEVELS-DOWN-NUM < AH-STACK-MAX
+015400             MOVE AH-NODE-IDX
+015500                 TO AH-STACK-NODE-IDX (AH-LEVELS-DOWN-NUM + 1)
+015600         END-IF
+015700         IF AH-LEVELS-DOWN-NUM > 0
+015800             PERFORM 2210-ROLLUP-ONE-ANCESTOR
+015900                 VARYING AH-STK FROM AH-LEVELS-DOWN-NUM BY -1
+016000                 UNTIL AH-STK < 1
+016100         END-IF
+016200     END-IF.
+016300*
+016400 2210-ROLLUP-ONE-ANCESTOR.
+016500     IF AH-STACK-NODE-IDX (AH-STK) > 0
+016600         ADD WS-CHARGE
+016700             TO AH-CHARGE-TOTAL (AH-STACK-NODE-IDX (AH-STK))
+016800     END-IF.
+016900*
+017000 3000-WRITE-NODE.
+017100     MOVE AH-REPORT-GROUP (AH-IDX) TO HR-REPORT-GROUP
+017200     MOVE AH-LEVELS-DOWN (AH-IDX)  TO HR-LEVELS-DOWN
+017300     MOVE AH-GROUP-ID (AH-IDX)     TO HR-GROUP-ID
+017400     MOVE AH-CHARGE-TOTAL (AH-IDX) TO HR-CHARGE-TOTAL
+017500     WRITE HIERARCHY-RPT-RECORD.
+017600*
+017700 9999-EXIT.
+017800     CLOSE STMT-DETAIL-FILE HIERARCHY-RPT-FILE
+017900     STOP RUN.
