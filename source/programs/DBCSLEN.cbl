@@ -0,0 +1,173 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DBCSLEN.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - COMPUTE STORAGE LENGTH      *
+001400*                   FOR PIC N AND PIC G DBCS FIELDS AT TWO         *
+001500*                   BYTES PER CHARACTER, SO OFFSET MATH FOR        *
+001600*                   SURROUNDING PIC X FIELDS COMES OUT RIGHT.      *
+001700*                   MODELLED ON FLD2-FLD5 IN CPYPICNG03.CBL.       *
+001800*                                                                *
+001810*   08/09/26  MO    NOW SCANS THE COPYBOOK TEXT ITSELF FOR EVERY  *
+001820*                   PIC N / PIC G FIELD (INCLUDING UNNAMED FILLER *
+001830*                   ITEMS) AND PARSES ITS REPEAT COUNT OUT OF THE *
+001840*                   PICTURE STRING, INSTEAD OF CARRYING FOUR       *
+001850*                   WORKED-EXAMPLE ROWS AS VALUE LITERALS.         *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT COPYBOOK-IN ASSIGN TO CPYIN
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  COPYBOOK-IN
+003200     RECORD CONTAINS 80 CHARACTERS.
+003300 01  COPYBOOK-IN-REC             PIC X(80).
+003400*
+003500 WORKING-STORAGE SECTION.
+003600*
+003700 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+003800     88  WS-EOF                  VALUE 'Y'.
+003900 01  WS-UPPER-REC                PIC X(80).
+004000*
+004100*    BOTH PIC N (DBCS) AND PIC G (GRAPHIC, WHEN NOT USAGE
+004200*    DISPLAY-1) STORE TWO BYTES PER CHARACTER POSITION.
+004300*
+004400 01  DB-TABLE-MAX                PIC 9(03) VALUE 050.
+004500 01  DB-FIELD-TABLE.
+004600     05  DB-FIELD-ENTRY OCCURS 50 TIMES.
+004700         10  DB-NAME             PIC X(30).
+004800         10  DB-PIC-CHAR         PIC X(01).
+004900         10  DB-CHAR-COUNT       PIC 9(03).
+005000         10  DB-BYTE-LENGTH      PIC 9(05).
+005100*
+005200 01  DB-ENTRY-COUNT              PIC 9(03) VALUE 0.
+005300 01  DB-I                        PIC 9(05).
+005400 01  DB-P                        PIC 9(02).
+005500 01  DB-PIC-CLAUSE               PIC X(30).
+005600 01  DB-POS                      PIC 9(02).
+005700 01  DB-DIGIT                    PIC 9(01).
+005800 01  DB-REPEAT-COUNT             PIC 9(03).
+005900*
+006000 01  ZZ-WORD-TABLE.
+006100     05  ZZ-WORD                 OCCURS 06 TIMES PIC X(30).
+006200 01  ZZ-WORD-COUNT               PIC 9(02) VALUE 0.
+006300 01  ZZ-PTR                      PIC 9(03) VALUE 1.
+006400*
+006500 PROCEDURE DIVISION.
+006600*
+006700 0000-MAINLINE.
+006800     PERFORM 1000-LOAD-FIELD-TABLE
+006900     PERFORM 2000-COMPUTE-AND-REPORT
+007000         VARYING DB-I FROM 1 BY 1
+007100         UNTIL DB-I > DB-ENTRY-COUNT
+007200     PERFORM 9999-EXIT.
+007300*
+007400 1000-LOAD-FIELD-TABLE.
+007500     OPEN INPUT COPYBOOK-IN
+007600     READ COPYBOOK-IN
+007700         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007800     END-READ
+007900     PERFORM 1100-SCAN-ONE-LINE
+008000         UNTIL WS-EOF
+008100     CLOSE COPYBOOK-IN.
+008200*
+008300 1100-SCAN-ONE-LINE.
+008400     IF COPYBOOK-IN-REC (7:1) NOT = '*'
+008500         AND COPYBOOK-IN-REC NOT = SPACES
+008600         MOVE COPYBOOK-IN-REC TO WS-UPPER-REC
+008700         INSPECT WS-UPPER-REC CONVERTING
+008800             'abcdefghijklmnopqrstuvwxyz' TO
+008900             'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+009000         PERFORM 1200-TOKENIZE-LINE
+009100         PERFORM 1210-FIND-PIC-WORD
+009200         IF DB-P + 1 <= ZZ-WORD-COUNT
+009300             AND DB-ENTRY-COUNT < DB-TABLE-MAX
+009400             PERFORM 1300-ADD-FIELD-ENTRY
+009500         END-IF
+009600     END-IF
+009700     READ COPYBOOK-IN
+009800         AT END MOVE 'Y' TO WS-EOF-SWITCH
+009900     END-READ.
+010000*
+010100 1200-TOKENIZE-LINE.
+010200     MOVE 0 TO ZZ-WORD-COUNT
+010300     MOVE 1 TO ZZ-PTR
+010400     PERFORM 1250-EXTRACT-WORD
+010500         UNTIL ZZ-PTR > 73 OR ZZ-WORD-COUNT = 06.
+010600*
+010700 1250-EXTRACT-WORD.
+010800     UNSTRING WS-UPPER-REC (8:73)
+010900         DELIMITED BY ALL SPACES OR '.'
+011000         INTO ZZ-WORD (ZZ-WORD-COUNT + 1)
+011100         WITH POINTER ZZ-PTR
+011200     IF ZZ-WORD (ZZ-WORD-COUNT + 1) NOT = SPACES
+011300         ADD 1 TO ZZ-WORD-COUNT
+011400     END-IF.
+011500*
+011600 1210-FIND-PIC-WORD.
+011700     MOVE 1 TO DB-P
+011800     PERFORM 1220-STEP-PAST-WORD
+011900         UNTIL DB-P > ZZ-WORD-COUNT
+012000             OR ZZ-WORD (DB-P) = 'PIC'
+012100             OR ZZ-WORD (DB-P) = 'PICTURE'.
+012200*
+012300 1220-STEP-PAST-WORD.
+012400     ADD 1 TO DB-P.
+012500*
+012600*    THE FIELD NAME IS THE TOKEN JUST BEFORE PIC, UNLESS PIC IS
+012700*    THE SECOND TOKEN ON THE LINE (LEVEL NUMBER ONLY) - AN
+012800*    UNNAMED ITEM, I.E. FILLER.
+012900*
+013000 1300-ADD-FIELD-ENTRY.
+013100     MOVE ZZ-WORD (DB-P + 1) TO DB-PIC-CLAUSE
+013200     IF DB-PIC-CLAUSE (1:1) = 'N' OR DB-PIC-CLAUSE (1:1) = 'G'
+013300         ADD 1 TO DB-ENTRY-COUNT
+013400         IF DB-P = 2
+013500             MOVE 'FILLER' TO DB-NAME (DB-ENTRY-COUNT)
+013600         ELSE
+013700             MOVE ZZ-WORD (DB-P - 1) TO DB-NAME (DB-ENTRY-COUNT)
+013800         END-IF
+013900         MOVE DB-PIC-CLAUSE (1:1) TO DB-PIC-CHAR (DB-ENTRY-COUNT)
+014000         PERFORM 1400-COUNT-CHARACTERS
+014100         MOVE DB-REPEAT-COUNT TO DB-CHAR-COUNT (DB-ENTRY-COUNT)
+014200     END-IF.
+014300*
+014400*    A BARE PIC N OR PIC G HAS AN IMPLIED LENGTH OF ONE CHARACTER;
+014500*    A PARENTHESIZED REPEAT COUNT, E.G. N(3), OVERRIDES THAT.
+014600*
+014700 1400-COUNT-CHARACTERS.
+014800     MOVE 1 TO DB-REPEAT-COUNT
+014900     IF DB-PIC-CLAUSE (2:1) = '('
+015000         MOVE 0 TO DB-REPEAT-COUNT
+015100         MOVE 3 TO DB-POS
+015200         PERFORM 1410-ACCUMULATE-ONE-DIGIT
+015300             UNTIL DB-PIC-CLAUSE (DB-POS:1) = ')'
+015400     END-IF.
+015500*
+015600 1410-ACCUMULATE-ONE-DIGIT.
+015700     MOVE DB-PIC-CLAUSE (DB-POS:1) TO DB-DIGIT
+015800     COMPUTE DB-REPEAT-COUNT = DB-REPEAT-COUNT * 10 + DB-DIGIT
+015900     ADD 1 TO DB-POS.
+016000*
+016100 2000-COMPUTE-AND-REPORT.
+016200     COMPUTE DB-BYTE-LENGTH (DB-I) = DB-CHAR-COUNT (DB-I) * 2
+016300     DISPLAY DB-NAME (DB-I) ' PIC ' DB-PIC-CHAR (DB-I)
+016400         '(' DB-CHAR-COUNT (DB-I) ') = '
+016500         DB-BYTE-LENGTH (DB-I) ' BYTES'.
+016600*
+016700 9999-EXIT.
+016800     STOP RUN.
