@@ -0,0 +1,99 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    QTYRATIO.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  LOYALTY PROGRAM BATCH - DAILY LOAD.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - VALIDATE DTAR119-KEYCODE-  *
+001400*                   AMT AGAINST DTAR119-KEYCODE-QTY BY CHECKING  *
+001500*                   THE IMPLIED AMOUNT-PER-UNIT FALLS WITHIN A   *
+001600*                   REASONABLE RANGE, CATCHING REGISTER KEYING   *
+001700*                   ERRORS BEFORE THEY INFLATE A BONUS PAYOUT.   *
+001800*                                                                *
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. IBM-370.
+002300 OBJECT-COMPUTER. IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT DTAR119-FILE  ASSIGN TO DTARIN
+002700         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT RATIO-EXCPT-FILE ASSIGN TO QTYRATPT
+002900         ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  DTAR119-FILE.
+003300 01  DTAR119-RECORD.
+003400     COPY "DTAR119.cbl".
+003500*
+003600 FD  RATIO-EXCPT-FILE.
+003700 01  RATIO-EXCPT-RECORD.
+003800     05  QR-STORE-NO             PIC 9(03).
+003900     05  QR-TRANS-NO             PIC 9(04).
+004000     05  QR-KEYCODE-AMT          PIC S9(07)V99 COMP-3.
+004100     05  QR-KEYCODE-QTY          PIC S9(07)V99 COMP-3.
+004200     05  QR-UNIT-AMT             PIC S9(07)V99 COMP-3.
+004300*
+004400 WORKING-STORAGE SECTION.
+004500*
+004600 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004700     88  WS-EOF                  VALUE 'Y'.
+004800*
+004900*    A REASONABLE PER-UNIT AMOUNT IS EXPECTED TO FALL BETWEEN
+005000*    ONE CENT AND $1,000.00; ANYTHING OUTSIDE THAT IS TREATED
+005100*    AS A LIKELY KEYING ERROR.
+005200*
+005300 01  QR-MIN-UNIT-AMT             PIC S9(07)V99 COMP-3 VALUE 0.01.
+005400 01  QR-MAX-UNIT-AMT             PIC S9(07)V99 COMP-3
+005500                                 VALUE 1000.00.
+005600 01  WS-UNIT-AMT                 PIC S9(07)V99 COMP-3.
+005700*
+005800 PROCEDURE DIVISION.
+005900*
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE
+006200     PERFORM 2000-CHECK-ONE-RECORD
+006300         UNTIL WS-EOF
+006400     PERFORM 9999-EXIT.
+006500*
+006600 1000-INITIALIZE.
+006700     OPEN INPUT  DTAR119-FILE
+006800     OPEN OUTPUT RATIO-EXCPT-FILE
+006900     READ DTAR119-FILE
+007000         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007100     END-READ.
+007200*
+007300 2000-CHECK-ONE-RECORD.
+007400     IF DTAR119-KEYCODE-QTY NOT = ZERO
+007500         COMPUTE WS-UNIT-AMT ROUNDED =
+007600             DTAR119-KEYCODE-AMT / DTAR119-KEYCODE-QTY
+007700         IF WS-UNIT-AMT < QR-MIN-UNIT-AMT
+007800             OR WS-UNIT-AMT > QR-MAX-UNIT-AMT
+007900             PERFORM 2100-REPORT-OUT-OF-RANGE
+008000         END-IF
+008100     END-IF
+008200     READ DTAR119-FILE
+008300         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008400     END-READ.
+008500*
+008600 2100-REPORT-OUT-OF-RANGE.
+008700     MOVE DTAR119-STORE-NO    TO QR-STORE-NO
+008800     MOVE DTAR119-TRANS-NO    TO QR-TRANS-NO
+008900     MOVE DTAR119-KEYCODE-AMT TO QR-KEYCODE-AMT
+009000     MOVE DTAR119-KEYCODE-QTY TO QR-KEYCODE-QTY
+009100     MOVE WS-UNIT-AMT         TO QR-UNIT-AMT
+009200     WRITE RATIO-EXCPT-RECORD
+009300     DISPLAY 'KEYCODE QTY/AMT RATIO OUT OF RANGE - STORE '
+009400         DTAR119-STORE-NO ' TRANS ' DTAR119-TRANS-NO
+009500         ' UNIT AMT ' WS-UNIT-AMT.
+009600*
+009700 9999-EXIT.
+009800     CLOSE DTAR119-FILE RATIO-EXCPT-FILE
+009900     STOP RUN.
