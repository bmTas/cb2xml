@@ -0,0 +1,96 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    STCDEXCP.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COMBINED BILLING BATCH - PRE-POST VALIDATION.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - REPORT COBL-XREF-REC       *
+001400*                   RECORDS WHOSE STATUS-CD OR CSO FALLS OUTSIDE *
+001500*                   THE SET OF VALUES THE COMBINED BILLING FEED  *
+001600*                   IS SUPPOSED TO CARRY, SO AN UNEXPECTED CODE   *
+001700*                   FROM AN UPSTREAM SYSTEM CHANGE IS CAUGHT     *
+001800*                   BEFORE IT REACHES THE POSTING STEP.          *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT XREF-FILE        ASSIGN TO XREFIN
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT CODE-EXCPT-FILE  ASSIGN TO STCDEXCT
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  XREF-FILE.
+003400     COPY "cpyHexValue.cbl".
+003500*
+003600 FD  CODE-EXCPT-FILE.
+003700 01  CODE-EXCPT-RECORD.
+003800     05  CE-ARRANGEMENT-NUMB     PIC 9(05).
+003900     05  CE-PAY-POINT-NUMB       PIC 9(03).
+004000     05  CE-STATUS-CD            PIC X(01).
+004100     05  CE-CSO                  PIC X(01).
+004200     05  CE-REASON               PIC X(25).
+004300*
+004400 WORKING-STORAGE SECTION.
+004500*
+004600 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004700     88  WS-EOF                  VALUE 'Y'.
+004800*
+004900*    VALID STATUS-CD AND CSO VALUES PER THE COMBINED BILLING
+005000*    FEED RECORD-LAYOUT DOCUMENTATION.
+005100*
+005200 01  WS-STATUS-CD                PIC X(01).
+005300     88  WS-STATUS-CD-VALID      VALUE 'A' 'C' 'S' 'T' 'X'.
+005400 01  WS-CSO                      PIC X(01).
+005500     88  WS-CSO-VALID            VALUE 'Y' 'N' SPACE.
+005600*
+005700 PROCEDURE DIVISION.
+005800*
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE
+006100     PERFORM 2000-CHECK-ONE-RECORD
+006200         UNTIL WS-EOF
+006300     PERFORM 9999-EXIT.
+006400*
+006500 1000-INITIALIZE.
+006600     OPEN INPUT  XREF-FILE
+006700     OPEN OUTPUT CODE-EXCPT-FILE
+006800     READ XREF-FILE
+006900         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007000     END-READ.
+007100*
+007200 2000-CHECK-ONE-RECORD.
+007300     MOVE STATUS-CD TO WS-STATUS-CD
+007400     MOVE CSO       TO WS-CSO
+007500     IF NOT WS-STATUS-CD-VALID
+007600         MOVE 'INVALID STATUS-CD' TO CE-REASON
+007700         PERFORM 2100-WRITE-EXCEPTION
+007800     END-IF
+007900     IF NOT WS-CSO-VALID
+008000         MOVE 'INVALID CSO' TO CE-REASON
+008100         PERFORM 2100-WRITE-EXCEPTION
+008200     END-IF
+008300     READ XREF-FILE
+008400         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008500     END-READ.
+008600*
+008700 2100-WRITE-EXCEPTION.
+008800     MOVE ARRANGEMENT-NUMB TO CE-ARRANGEMENT-NUMB
+008900     MOVE PAY-POINT-NUMB   TO CE-PAY-POINT-NUMB
+009000     MOVE STATUS-CD        TO CE-STATUS-CD
+009100     MOVE CSO              TO CE-CSO
+009200     WRITE CODE-EXCPT-RECORD.
+009300*
+009400 9999-EXIT.
+009500     CLOSE XREF-FILE CODE-EXCPT-FILE
+009600     STOP RUN.
