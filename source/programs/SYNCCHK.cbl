@@ -0,0 +1,337 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SYNCCHK.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - REPORT THE SYNCHRONIZED     *
+001400*                   CLAUSE AND ANY RESULTING ALIGNMENT PADDING    *
+001500*                   EXPLICITLY, SO DOWNSTREAM OFFSET MATH IS      *
+001600*                   NOT SURPRISED BY SLACK BYTES.  MODELLED ON    *
+001700*                   F1-COMP / FILLER / F2-COMP IN                 *
+001800*                   CBL2XML_TEST204.CBL.                          *
+001900*                                                                *
+001910*   08/09/26  MO    NOW SCANS THE COPYBOOK TEXT ITSELF, WALKING   *
+001920*                   EVERY ELEMENTARY ITEM IN DECLARATION ORDER TO *
+001930*                   ACCUMULATE A RUNNING OFFSET (SIZED BY USAGE   *
+001940*                   AND PICTURE TOGETHER) AND ALIGNING ONLY THE   *
+001950*                   SYNCHRONIZED ITEMS, INSTEAD OF CARRYING TWO   *
+001960*                   WORKED-EXAMPLE OFFSET PAIRS AS VALUE          *
+001970*                   LITERALS.  THE GENUINE WALK SHOWS THE EDITED  *
+001980*                   FIELD AHEAD OF F1-COMP IS ONLY 8 BYTES, NOT   *
+001990*                   THE 11 BYTES THE OLD WORKED EXAMPLE ASSUMED,  *
+001991*                   WHICH MOVES BOTH SYNC ITEMS' OFFSETS.         *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT COPYBOOK-IN ASSIGN TO CPYIN
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  COPYBOOK-IN
+003300     RECORD CONTAINS 80 CHARACTERS.
+003400 01  COPYBOOK-IN-REC             PIC X(80).
+003500*
+003600 WORKING-STORAGE SECTION.
+003700*
+003800 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+003900     88  WS-EOF                  VALUE 'Y'.
+004000 01  WS-UPPER-REC                PIC X(80).
+004100*
+004200*    ONE ROW PER SYNCHRONIZED ITEM.  SY-NATURAL-OFFSET IS WHERE
+004300*    THE ITEM WOULD FALL WITH NO SYNC PADDING; SY-ALIGNED-OFFSET
+004400*    IS WHERE SYNC ACTUALLY PLACES IT ON THIS PLATFORM'S HALF-
+004500*    WORD BOUNDARY.  THE DIFFERENCE IS THE SLACK BYTE COUNT.
+004600*
+004700 01  SY-TABLE-MAX                PIC 9(03) VALUE 020.
+004800 01  SY-ITEM-TABLE.
+004900     05  SY-ITEM-ENTRY OCCURS 20 TIMES.
+005000         10  SY-NAME             PIC X(30).
+005100         10  SY-IS-SYNC          PIC X(01).
+005200         10  SY-NATURAL-OFFSET   PIC 9(05).
+005300         10  SY-ALIGNED-OFFSET   PIC 9(05).
+005400         10  SY-SLACK-BYTES      PIC 9(05).
+005500*
+005600 01  SY-ENTRY-COUNT              PIC 9(03) VALUE 0.
+005700 01  SY-I                        PIC 9(05).
+005800*
+005900*    RUNNING STATE AS THE COPYBOOK IS WALKED ONE ELEMENTARY ITEM
+006000*    AT A TIME.  SY-RUNNING-OFFSET ALWAYS POINTS AT THE NEXT
+006100*    UNCLAIMED BYTE, INCLUDING ANY SLACK ALREADY INSERTED.
+006200*
+006300 01  SY-RUNNING-OFFSET           PIC 9(05) VALUE 1.
+006400 01  SY-ITEM-LEN                 PIC 9(05).
+006500 01  SY-DISPLACEMENT             PIC 9(05).
+006600 01  SY-QUOTIENT                 PIC 9(05).
+006700 01  SY-REMAINDER                PIC 9(05).
+006800 01  SY-PAD                      PIC 9(05).
+006900 01  SY-ALIGNED                  PIC 9(05).
+007000 01  SY-T                        PIC 9(02).
+007100*
+007200 01  SY-HAS-SYNC-SW              PIC X(01).
+007300     88  SY-HAS-SYNC             VALUE 'Y'.
+007400 01  SY-HAS-PIC-SW               PIC X(01).
+007500     88  SY-HAS-PIC              VALUE 'Y'.
+007600 01  SY-USAGE                    PIC X(14) VALUE SPACES.
+007700*
+007800 01  SY-PIC-STRING               PIC X(20).
+007900 01  SY-PIC-LEN                  PIC 9(02) VALUE 0.
+008000 01  SY-PIC-POS                  PIC 9(02).
+008100 01  SY-PIC-CHAR                 PIC X(01).
+008200 01  SY-ONE-DIGIT                PIC 9(01).
+008300 01  SY-REPEAT-COUNT             PIC 9(03).
+008400*
+008500 01  SY-STRIP-POS                PIC 9(02).
+008600*
+008700 01  ZZ-WORD-TABLE.
+008800     05  ZZ-WORD                 OCCURS 10 TIMES PIC X(30).
+008900 01  ZZ-WORD-COUNT               PIC 9(02) VALUE 0.
+009000 01  ZZ-PTR                      PIC 9(03) VALUE 1.
+009100*
+009200 PROCEDURE DIVISION.
+009300*
+009400 0000-MAINLINE.
+009500     PERFORM 1000-LOAD-ITEM-TABLE
+009600     PERFORM 2000-REPORT-PADDING
+009700         VARYING SY-I FROM 1 BY 1
+009800         UNTIL SY-I > SY-ENTRY-COUNT
+009900     PERFORM 9999-EXIT.
+010000*
+010100 1000-LOAD-ITEM-TABLE.
+010200     OPEN INPUT COPYBOOK-IN
+010300     READ COPYBOOK-IN
+010400         AT END MOVE 'Y' TO WS-EOF-SWITCH
+010500     END-READ
+010600     PERFORM 1100-SCAN-ONE-LINE
+010700         UNTIL WS-EOF
+010800     CLOSE COPYBOOK-IN.
+010900*
+011000 1100-SCAN-ONE-LINE.
+011100     IF COPYBOOK-IN-REC (7:1) NOT = '*'
+011200         AND COPYBOOK-IN-REC NOT = SPACES
+011300         MOVE COPYBOOK-IN-REC TO WS-UPPER-REC
+011400         INSPECT WS-UPPER-REC CONVERTING
+011500             'abcdefghijklmnopqrstuvwxyz' TO
+011600             'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+011700         PERFORM 1200-TOKENIZE-LINE
+011800         IF ZZ-WORD-COUNT > 1
+011900             AND ZZ-WORD (1) (1:1) IS NUMERIC
+012000             PERFORM 1300-PROCESS-ITEM-LINE
+012100         END-IF
+012200     END-IF
+012300     READ COPYBOOK-IN
+012400         AT END MOVE 'Y' TO WS-EOF-SWITCH
+012500     END-READ.
+012600*
+012700*    DELIMITED BY SPACES ONLY - A PICTURE STRING SUCH AS
+012800*    -,--9.99 CARRIES AN INTERNAL DECIMAL-POINT PERIOD THAT MUST
+012900*    SURVIVE INTACT; ONLY THE SENTENCE-ENDING PERIOD (ALWAYS THE
+013000*    LAST CHARACTER OF THE LAST TOKEN) IS STRIPPED SEPARATELY.
+013100*
+013200 1200-TOKENIZE-LINE.
+013300     MOVE 0 TO ZZ-WORD-COUNT
+013400     MOVE 1 TO ZZ-PTR
+013500     PERFORM 1250-EXTRACT-WORD
+013600         UNTIL ZZ-PTR > 73 OR ZZ-WORD-COUNT = 10
+013700     PERFORM 1280-STRIP-TRAILING-PERIOD.
+013800*
+013900 1250-EXTRACT-WORD.
+014000     UNSTRING WS-UPPER-REC (8:73) DELIMITED BY ALL SPACES
+014100         INTO ZZ-WORD (ZZ-WORD-COUNT + 1)
+014200         WITH POINTER ZZ-PTR
+014300     IF ZZ-WORD (ZZ-WORD-COUNT + 1) NOT = SPACES
+014400         ADD 1 TO ZZ-WORD-COUNT
+014500     END-IF.
+014600*
+014700 1280-STRIP-TRAILING-PERIOD.
+014800     IF ZZ-WORD-COUNT > 0
+014900         MOVE 30 TO SY-STRIP-POS
+015000         PERFORM 1285-SEEK-LAST-CHAR
+015100             VARYING SY-STRIP-POS FROM 30 BY -1
+015200             UNTIL SY-STRIP-POS = 0
+015300                 OR ZZ-WORD (ZZ-WORD-COUNT) (SY-STRIP-POS:1)
+015400                     NOT = SPACE
+015500         IF SY-STRIP-POS > 0
+015600             AND ZZ-WORD (ZZ-WORD-COUNT) (SY-STRIP-POS:1) = '.'
+015700             MOVE SPACE TO
+015800                 ZZ-WORD (ZZ-WORD-COUNT) (SY-STRIP-POS:1)
+015900         END-IF
+016000     END-IF.
+016100*
+016200 1285-SEEK-LAST-CHAR.
+016300     CONTINUE.
+016400*
+016500 1300-PROCESS-ITEM-LINE.
+016600     MOVE 'N' TO SY-HAS-PIC-SW
+016700     MOVE 'N' TO SY-HAS-SYNC-SW
+016800     MOVE SPACES TO SY-USAGE
+016900     MOVE SPACES TO SY-PIC-STRING
+017000     MOVE 0 TO SY-ITEM-LEN
+017100     PERFORM 1310-TEST-ONE-TOKEN
+017200         VARYING SY-T FROM 1 BY 1
+017300         UNTIL SY-T > ZZ-WORD-COUNT
+017400     IF SY-HAS-PIC
+017500         PERFORM 1450-COUNT-PIC-LEN
+017600     END-IF
+017700     PERFORM 1500-COMPUTE-ITEM-LENGTH
+017800     PERFORM 1600-ALIGN-AND-RECORD.
+017900*
+018000*    A PIC OR PICTURE TOKEN NAMES THE PICTURE STRING IN THE WORD
+018100*    RIGHT AFTER IT; A USAGE WORD SETS THE STORAGE RULE; SYNC OR
+018200*    SYNCHRONIZED MARKS THE ITEM FOR ALIGNMENT.
+018300*
+018400 1310-TEST-ONE-TOKEN.
+018500     EVALUATE ZZ-WORD (SY-T)
+018600         WHEN 'PIC'
+018700         WHEN 'PICTURE'
+018800             IF SY-T + 1 <= ZZ-WORD-COUNT
+018900                 MOVE ZZ-WORD (SY-T + 1) TO SY-PIC-STRING
+019000                 MOVE 'Y' TO SY-HAS-PIC-SW
+019100             END-IF
+019200         WHEN 'SYNC'
+019300         WHEN 'SYNCHRONIZED'
+019400             MOVE 'Y' TO SY-HAS-SYNC-SW
+019410         WHEN 'COMP'
+019420         WHEN 'COMPUTATIONAL'
+019600             MOVE 'COMP' TO SY-USAGE
+019610         WHEN 'COMP-1'
+019620         WHEN 'COMPUTATIONAL-1'
+019800             MOVE 'COMP-1' TO SY-USAGE
+019810         WHEN 'COMP-2'
+019820         WHEN 'COMPUTATIONAL-2'
+020000             MOVE 'COMP-2' TO SY-USAGE
+020010         WHEN 'COMP-3'
+020020         WHEN 'COMPUTATIONAL-3'
+020200             MOVE 'COMP-3' TO SY-USAGE
+020210         WHEN 'COMP-5'
+020220         WHEN 'COMPUTATIONAL-5'
+020400             MOVE 'COMP-5' TO SY-USAGE
+020410         WHEN 'COMP-6'
+020420         WHEN 'COMPUTATIONAL-6'
+020600             MOVE 'COMP-6' TO SY-USAGE
+020700     END-EVALUATE.
+020800*
+020900*    THE PICTURE LENGTH - EVERY CHARACTER EXCEPT V, S AND P,
+021000*    WITH A PARENTHESIZED REPEAT COUNT ACCUMULATED ONE DIGIT AT A
+021100*    TIME - IS ALSO THE DIGIT COUNT WHEN THE PICTURE IS PURELY
+021200*    NUMERIC, SO ONE CALCULATION SERVES BOTH COMP SIZING AND
+021300*    DISPLAY/EDITED STORAGE SIZING.
+021400*
+021500 1450-COUNT-PIC-LEN.
+021600     MOVE 0 TO SY-PIC-LEN
+021700     PERFORM 1460-LENGTHEN-PIC-LEN
+021800         VARYING SY-PIC-POS FROM 1 BY 1
+021900         UNTIL SY-PIC-POS > 20
+022000             OR SY-PIC-STRING (SY-PIC-POS:1) = SPACE.
+022100*
+022200 1460-LENGTHEN-PIC-LEN.
+022300     MOVE SY-PIC-STRING (SY-PIC-POS:1) TO SY-PIC-CHAR
+022400     EVALUATE SY-PIC-CHAR
+022500         WHEN 'V'
+022600         WHEN 'S'
+022700         WHEN 'P'
+022800             CONTINUE
+022900         WHEN OTHER
+023000             IF SY-PIC-POS < 20
+023100                 AND SY-PIC-STRING (SY-PIC-POS + 1:1) = '('
+023200                 PERFORM 1470-READ-REPEAT-COUNT
+023300                 ADD SY-REPEAT-COUNT TO SY-PIC-LEN
+023400             ELSE
+023500                 ADD 1 TO SY-PIC-LEN
+023600             END-IF
+023700     END-EVALUATE.
+023800*
+023900 1470-READ-REPEAT-COUNT.
+024000     ADD 2 TO SY-PIC-POS
+024100     MOVE 0 TO SY-REPEAT-COUNT
+024200     PERFORM 1480-ACCUMULATE-ONE-DIGIT
+024300         UNTIL SY-PIC-STRING (SY-PIC-POS:1) = ')'.
+024400*
+024500 1480-ACCUMULATE-ONE-DIGIT.
+024600     MOVE SY-PIC-STRING (SY-PIC-POS:1) TO SY-ONE-DIGIT
+024700     COMPUTE SY-REPEAT-COUNT = SY-REPEAT-COUNT * 10 + SY-ONE-DIGIT
+024800     ADD 1 TO SY-PIC-POS.
+024900*
+025000*    COMP AND COMP-5 BINARY ITEMS FOLLOW THE USUAL HALF-WORD /
+025100*    FULL-WORD / DOUBLE-WORD BOUNDARIES; COMP-3 PACKS TWO SIGNED
+025200*    DIGITS PER BYTE PLUS A SIGN NIBBLE, COMP-6 PACKS TWO
+025300*    UNSIGNED DIGITS PER BYTE WITH NO SIGN NIBBLE; COMP-1 AND
+025400*    COMP-2 ARE FIXED-LENGTH FLOATING-POINT ITEMS WITH NO
+025500*    GOVERNING PICTURE AT ALL.
+025600*
+025700 1500-COMPUTE-ITEM-LENGTH.
+025800     EVALUATE SY-USAGE
+025900         WHEN 'COMP-1'
+026000             MOVE 4 TO SY-ITEM-LEN
+026100         WHEN 'COMP-2'
+026200             MOVE 8 TO SY-ITEM-LEN
+026300         WHEN 'COMP-3'
+026400             COMPUTE SY-ITEM-LEN = (SY-PIC-LEN / 2) + 1
+026500         WHEN 'COMP-6'
+026600             COMPUTE SY-ITEM-LEN = (SY-PIC-LEN + 1) / 2
+026700         WHEN 'COMP'
+026800         WHEN 'COMP-5'
+026900             EVALUATE TRUE
+027000                 WHEN SY-PIC-LEN < 5
+027100                     MOVE 2 TO SY-ITEM-LEN
+027200                 WHEN SY-PIC-LEN < 10
+027300                     MOVE 4 TO SY-ITEM-LEN
+027400                 WHEN OTHER
+027500                     MOVE 8 TO SY-ITEM-LEN
+027600             END-EVALUATE
+027700         WHEN OTHER
+027800             IF SY-HAS-PIC
+027900                 MOVE SY-PIC-LEN TO SY-ITEM-LEN
+028000             ELSE
+028100                 MOVE 0 TO SY-ITEM-LEN
+028200             END-IF
+028300     END-EVALUATE.
+028400*
+028500*    ONLY A SYNCHRONIZED ITEM IS ALIGNED (AND ONLY A SYNCHRONIZED
+028600*    ITEM EARNS A REPORT ROW); EVERY ITEM, SYNCHRONIZED OR NOT,
+028700*    ADVANCES THE RUNNING OFFSET SO LATER ITEMS SEE THE TRUE
+028800*    POSITION, SLACK BYTES INCLUDED.
+028900*
+029000 1600-ALIGN-AND-RECORD.
+029100     MOVE SY-RUNNING-OFFSET TO SY-ALIGNED
+029200     IF SY-HAS-SYNC AND SY-ITEM-LEN > 0
+029300         COMPUTE SY-DISPLACEMENT = SY-RUNNING-OFFSET - 1
+029400         DIVIDE SY-DISPLACEMENT BY SY-ITEM-LEN
+029500             GIVING SY-QUOTIENT REMAINDER SY-REMAINDER
+029600         IF SY-REMAINDER NOT = 0
+029700             COMPUTE SY-PAD = SY-ITEM-LEN - SY-REMAINDER
+029800             COMPUTE SY-ALIGNED = SY-RUNNING-OFFSET + SY-PAD
+029900         END-IF
+030000         IF SY-ENTRY-COUNT < SY-TABLE-MAX
+030100             ADD 1 TO SY-ENTRY-COUNT
+030200             MOVE ZZ-WORD (2) TO SY-NAME (SY-ENTRY-COUNT)
+030300             MOVE 'Y' TO SY-IS-SYNC (SY-ENTRY-COUNT)
+030400             MOVE SY-RUNNING-OFFSET
+030500                 TO SY-NATURAL-OFFSET (SY-ENTRY-COUNT)
+030600             MOVE SY-ALIGNED
+030700                 TO SY-ALIGNED-OFFSET (SY-ENTRY-COUNT)
+030800             COMPUTE SY-SLACK-BYTES (SY-ENTRY-COUNT) =
+030900                 SY-ALIGNED - SY-RUNNING-OFFSET
+031000         END-IF
+031100     END-IF
+031200     COMPUTE SY-RUNNING-OFFSET = SY-ALIGNED + SY-ITEM-LEN.
+031300*
+031400 2000-REPORT-PADDING.
+031500     DISPLAY SY-NAME (SY-I) ' SYNC=' SY-IS-SYNC (SY-I)
+031600         ' NATURAL-OFFSET=' SY-NATURAL-OFFSET (SY-I)
+031700         ' ALIGNED-OFFSET=' SY-ALIGNED-OFFSET (SY-I)
+031800         ' SLACK-BYTES=' SY-SLACK-BYTES (SY-I).
+031900*
+032000 9999-EXIT.
+032100     STOP RUN.
