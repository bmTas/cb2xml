@@ -0,0 +1,142 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SIBCHAIN.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  STATEMENT BILLING BATCH - PRE-PRINT VALIDATION.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - CONFIRM EVERY SIBLING      *
+001400*                   DETAIL LINE WITHIN AN INVOICE (KEYED BY      *
+001500*                   UNX-DTL-SIBLING-MMDD/SEQ/ID) CHAINS TO A     *
+001600*                   PRESENT PARENT RECORD WITHIN THAT            *
+001700*                   UNX-DTL-INVOICE-NUM, SO AN ORPHANED SIBLING  *
+001800*                   REFERENCE IS CAUGHT BEFORE PRINT RATHER THAN *
+001900*                   SHOWING A BLANK CONTINUATION LINE ON THE     *
+002000*                   CUSTOMER'S STATEMENT.  INPUT IS ASSUMED      *
+002100*                   SORTED BY UNX-DTL-INVOICE-NUM SO ALL DETAIL  *
+002200*                   LINES FOR ONE INVOICE ARE TOGETHER.          *
+002300*                                                                *
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. IBM-370.
+002800 OBJECT-COMPUTER. IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT STMT-DETAIL-FILE ASSIGN TO UNXDTLIN
+003200         ORGANIZATION IS SEQUENTIAL.
+003300     SELECT ORPHAN-RPT-FILE  ASSIGN TO SIBORPHT
+003400         ORGANIZATION IS SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  STMT-DETAIL-FILE.
+003800     COPY "cpyUnxdetail.cbl".
+003900*
+004000 FD  ORPHAN-RPT-FILE.
+004100 01  ORPHAN-RPT-RECORD.
+004200     05  OR-INVOICE-NUM          PIC X(11).
+004300     05  OR-DETAIL-NUM           PIC 9(07).
+004400     05  OR-SIBLING-MMDD         PIC 9(04).
+004500     05  OR-SIBLING-SEQ          PIC 9(04).
+004600     05  OR-SIBLING-ID           PIC X(02).
+004700*
+004800 WORKING-STORAGE SECTION.
+004900*
+005000 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+005100     88  WS-EOF                  VALUE 'Y'.
+005200*
+005300*    ONE ENTRY PER DETAIL LINE SEEN FOR THE CURRENT INVOICE,
+005400*    KEYED BY ITS OWN SIBLING-MMDD/SEQ/ID SO A LATER SIBLING
+005500*    LINE CAN LOOK UP WHETHER ITS PARENT IS ALREADY PRESENT.
+005600*
+005700 01  SB-TABLE-MAX                PIC 9(05) COMP VALUE 2000.
+005800 01  SB-TABLE-COUNT              PIC 9(05) COMP VALUE 0.
+005900 01  SB-TABLE.
+006000     05  SB-ENTRY OCCURS 2000 TIMES
+006100                  INDEXED BY SB-IDX SB-SRCH-IDX.
+006200         10  SB-SIBLING-MMDD     PIC 9(04).
+006300         10  SB-SIBLING-SEQ      PIC 9(04).
+006400         10  SB-SIBLING-ID       PIC X(02).
+006500*
+006600 01  WS-CURRENT-INVOICE          PIC X(11).
+006700 01  WS-FIRST-RECORD-SWITCH      PIC X(01) VALUE 'Y'.
+006800     88  WS-FIRST-RECORD         VALUE 'Y'.
+006900*
+007000 PROCEDURE DIVISION.
+007100*
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE
+007400     PERFORM 2000-CHECK-ONE-RECORD
+007500         UNTIL WS-EOF
+007600     PERFORM 9999-EXIT.
+007700*
+007800 1000-INITIALIZE.
+007900     OPEN INPUT  STMT-DETAIL-FILE
+008000     OPEN OUTPUT ORPHAN-RPT-FILE
+008100     READ STMT-DETAIL-FILE
+008200         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008300     END-READ.
+008400*
+008500 2000-CHECK-ONE-RECORD.
+008600     IF WS-FIRST-RECORD
+008700         OR UNX-DTL-INVOICE-NUM NOT = WS-CURRENT-INVOICE
+008800         MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+008900         MOVE UNX-DTL-INVOICE-NUM TO WS-CURRENT-INVOICE
+009000         MOVE 0 TO SB-TABLE-COUNT
+009100     END-IF
+009200     IF UNX-DTL-SIBLING-MSG-IND = 'Y'
+009300         PERFORM 2100-VERIFY-PARENT-PRESENT
+009400     END-IF
+009500     PERFORM 2200-REMEMBER-THIS-LINE
+009600     READ STMT-DETAIL-FILE
+009700         AT END MOVE 'Y' TO WS-EOF-SWITCH
+009800     END-READ.
+009900*
+010000 2100-VERIFY-PARENT-PRESENT.
+010100     SET SB-SRCH-IDX TO 1
+010200     SEARCH SB-ENTRY
+010300         AT END
+010400             MOVE UNX-DTL-INVOICE-NUM   TO OR-INVOICE-NUM
+010500             MOVE UNX-DTL-DETAIL-NUM    TO OR-DETAIL-NUM
+010600             MOVE UNX-DTL-SIBLING-MMDD  TO OR-SIBLING-MMDD
+010700             MOVE UNX-DTL-SIBLING-SEQ   TO OR-SIBLING-SEQ
+010800             MOVE UNX-DTL-SIBLING-ID    TO OR-SIBLING-ID
+010900             WRITE ORPHAN-RPT-RECORD
+011000             DISPLAY 'ORPHANED SIBLING LINE - INVOICE '
+011100                 UNX-DTL-INVOICE-NUM ' DETAIL '
+011200                 UNX-DTL-DETAIL-NUM
+011210         WHEN SB-SRCH-IDX > SB-TABLE-COUNT
+011220             MOVE UNX-DTL-INVOICE-NUM   TO OR-INVOICE-NUM
+011230             MOVE UNX-DTL-DETAIL-NUM    TO OR-DETAIL-NUM
+011240             MOVE UNX-DTL-SIBLING-MMDD  TO OR-SIBLING-MMDD
+011250             MOVE UNX-DTL-SIBLING-SEQ   TO OR-SIBLING-SEQ
+011260             MOVE UNX-DTL-SIBLING-ID    TO OR-SIBLING-ID
+011270             WRITE ORPHAN-RPT-RECORD
+011280             DISPLAY 'ORPHANED SIBLING LINE - INVOICE '
+011290                 UNX-DTL-INVOICE-NUM ' DETAIL '
+011295                 UNX-DTL-DETAIL-NUM
+011300         WHEN SB-SIBLING-MMDD (SB-SRCH-IDX) = UNX-DTL-SIBLING-MMDD
+011400              AND SB-SIBLING-SEQ (SB-SRCH-IDX) =
+011500                  UNX-DTL-SIBLING-SEQ
+011600              AND SB-SIBLING-ID (SB-SRCH-IDX) =
+011700                  UNX-DTL-SIBLING-ID
+011800             CONTINUE
+011900     END-SEARCH.
+012000*
+012100 2200-REMEMBER-THIS-LINE.
+012200     IF SB-TABLE-COUNT < SB-TABLE-MAX
+012300         ADD 1 TO SB-TABLE-COUNT
+012400         SET SB-IDX TO SB-TABLE-COUNT
+012500         MOVE UNX-DTL-SIBLING-MMDD TO SB-SIBLING-MMDD (SB-IDX)
+012600         MOVE UNX-DTL-SIBLING-SEQ  TO SB-SIBLING-SEQ (SB-IDX)
+012700         MOVE UNX-DTL-SIBLING-ID   TO SB-SIBLING-ID (SB-IDX)
+012800     END-IF.
+012900*
+013000 9999-EXIT.
+013100     CLOSE STMT-DETAIL-FILE ORPHAN-RPT-FILE
+013200     STOP RUN.
