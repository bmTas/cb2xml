@@ -0,0 +1,117 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CRDRCHK.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  ACCOUNT MASTER BATCH - DAILY BALANCING.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - A MASTER-RECORD WITH A     *
+001400*                   ZERO NO-CREDITS COUNT BUT A NON-ZERO CR-AMT  *
+001500*                   (OR A ZERO NO-DEBITS COUNT WITH A NON-ZERO   *
+001600*                   DR-AMT) MEANS A COUNTER WAS NOT INCREMENTED  *
+001700*                   WHEN THE AMOUNT WAS POSTED.  THIS PROGRAM    *
+001800*                   REPORTS EVERY RECORD WHERE THE COUNT AND THE *
+001900*                   AMOUNT DISAGREE ON WHETHER ANY ACTIVITY       *
+002000*                   OCCURRED.                                    *
+002010*                                                                *
+002020*   08/09/26  MO    REPORTS COMPLETION TO EOJCTL.                *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CURR-MASTER-FILE  ASSIGN TO MSTRCUR
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT CRDR-EXCPT-FILE  ASSIGN TO CRDRXCPT
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CURR-MASTER-FILE.
+003600     COPY "MSTREC.cpy".
+003700*
+003800 FD  CRDR-EXCPT-FILE.
+003900 01  CRDR-EXCPT-RECORD.
+004000     05  CX-RECORD-NO            PIC 9(07).
+004100     05  CX-NO-CREDITS           PIC S9(7).
+004200     05  CX-CR-AMT               PIC S9(13)V99.
+004300     05  CX-NO-DEBITS            PIC S9(7).
+004400     05  CX-DR-AMT               PIC S9(13)V99.
+004500     05  CX-REASON               PIC X(30).
+004600*
+004700 WORKING-STORAGE SECTION.
+004800*
+004900 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+005000     88  WS-EOF                  VALUE 'Y'.
+005100 01  WS-RECORD-NO                PIC 9(09) VALUE 0.
+005110 01  WS-EXCEPTION-COUNT          PIC 9(09) VALUE 0.
+005120*
+005130*    PARAMETERS PASSED TO THE COMMON END-OF-JOB CONTROL SUBPROGRAM.
+005140*
+005150 01  WS-RUN-DATE                 PIC 9(08).
+005160 01  WS-JOB-STATUS               PIC X(01).
+005170 01  WS-JOB-NAME                 PIC X(08) VALUE 'CRDRCHK'.
+005180 01  WS-RECORDS-OUT              PIC 9(09).
+005200*
+005300 PROCEDURE DIVISION.
+005400*
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE
+005700     PERFORM 2000-CHECK-ONE-RECORD
+005800         UNTIL WS-EOF
+005900     PERFORM 9999-EXIT.
+006000*
+006100 1000-INITIALIZE.
+006200     OPEN INPUT  CURR-MASTER-FILE
+006300     OPEN OUTPUT CRDR-EXCPT-FILE
+006400     READ CURR-MASTER-FILE
+006500         AT END MOVE 'Y' TO WS-EOF-SWITCH
+006600     END-READ.
+006700*
+006800 2000-CHECK-ONE-RECORD.
+006900     ADD 1 TO WS-RECORD-NO
+007000     IF NO-CREDITS = ZERO AND CR-AMT NOT = ZERO
+007100         MOVE 'NO-CREDITS ZERO, CR-AMT NOT ZERO' TO CX-REASON
+007200         PERFORM 2100-WRITE-EXCEPTION
+007300     END-IF
+007400     IF NO-CREDITS NOT = ZERO AND CR-AMT = ZERO
+007500         MOVE 'NO-CREDITS NOT ZERO, CR-AMT ZERO' TO CX-REASON
+007600         PERFORM 2100-WRITE-EXCEPTION
+007700     END-IF
+007800     IF NO-DEBITS = ZERO AND DR-AMT NOT = ZERO
+007900         MOVE 'NO-DEBITS ZERO, DR-AMT NOT ZERO' TO CX-REASON
+008000         PERFORM 2100-WRITE-EXCEPTION
+008100     END-IF
+008200     IF NO-DEBITS NOT = ZERO AND DR-AMT = ZERO
+008300         MOVE 'NO-DEBITS NOT ZERO, DR-AMT ZERO' TO CX-REASON
+008400         PERFORM 2100-WRITE-EXCEPTION
+008500     END-IF
+008600     READ CURR-MASTER-FILE
+008700         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008800     END-READ.
+008900*
+009000 2100-WRITE-EXCEPTION.
+009100     MOVE WS-RECORD-NO TO CX-RECORD-NO
+009200     MOVE NO-CREDITS   TO CX-NO-CREDITS
+009300     MOVE CR-AMT       TO CX-CR-AMT
+009400     MOVE NO-DEBITS    TO CX-NO-DEBITS
+009500     MOVE DR-AMT       TO CX-DR-AMT
+009550     ADD 1 TO WS-EXCEPTION-COUNT
+009600     WRITE CRDR-EXCPT-RECORD.
+009700*
+009800 9999-EXIT.
+009900     CLOSE CURR-MASTER-FILE CRDR-EXCPT-FILE
+009910     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+009920     MOVE 'P' TO WS-JOB-STATUS
+009930     MOVE WS-RECORD-NO TO WS-RECORDS-OUT
+009940     CALL 'EOJCTL' USING WS-JOB-NAME WS-RUN-DATE
+009950         WS-RECORD-NO WS-RECORDS-OUT WS-EXCEPTION-COUNT
+009960         WS-JOB-STATUS
+010000     STOP RUN.
