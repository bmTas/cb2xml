@@ -0,0 +1,71 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SLASHCHK.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - LIST EVERY LINE TREATED     *
+001400*                   AS A "/" INDICATOR-COLUMN COMMENT DURING A    *
+001500*                   CONVERSION, SO A STRAY "/" IN AN OLD LISTING  *
+001600*                   CAN BE SANITY-CHECKED AGAINST WHAT WAS         *
+001700*                   ACTUALLY MEANT TO BE DATA.  MODELLED ON        *
+001800*                   INDICATOR-COLUMN-SLASH-TEST-GROUP IN           *
+001900*                   CBL2XML_TEST101.CBL.                          *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT COPYBOOK-IN ASSIGN TO CPYIN
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  COPYBOOK-IN
+003300     RECORD CONTAINS 80 CHARACTERS.
+003400 01  COPYBOOK-IN-REC             PIC X(80).
+003500*
+003600 WORKING-STORAGE SECTION.
+003700*
+003800 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+003900     88  WS-EOF                  VALUE 'Y'.
+004000 01  SL-LINE-NUMBER              PIC 9(06) VALUE 0.
+004100 01  SL-SLASH-COUNT              PIC 9(05) VALUE 0.
+004200 01  SL-INDICATOR                PIC X(01).
+004300*
+004400 PROCEDURE DIVISION.
+004500*
+004600 0000-MAINLINE.
+004700     OPEN INPUT COPYBOOK-IN
+004800     READ COPYBOOK-IN
+004900         AT END MOVE 'Y' TO WS-EOF-SWITCH
+005000     END-READ
+005100     PERFORM 2000-CHECK-LINE
+005200         UNTIL WS-EOF
+005300     CLOSE COPYBOOK-IN
+005400     DISPLAY 'TOTAL SLASH-COMMENT LINES FOUND: ' SL-SLASH-COUNT
+005500     PERFORM 9999-EXIT.
+005600*
+005700 2000-CHECK-LINE.
+005800     ADD 1 TO SL-LINE-NUMBER
+005900     MOVE COPYBOOK-IN-REC (7:1) TO SL-INDICATOR
+006000     IF SL-INDICATOR = '/'
+006100         ADD 1 TO SL-SLASH-COUNT
+006200         DISPLAY 'WARNING - LINE ' SL-LINE-NUMBER
+006300             ' TREATED AS A SLASH COMMENT: '
+006400             COPYBOOK-IN-REC (8:65)
+006500     END-IF
+006600     READ COPYBOOK-IN
+006700         AT END MOVE 'Y' TO WS-EOF-SWITCH
+006800     END-READ.
+006900*
+007000 9999-EXIT.
+007100     STOP RUN.
