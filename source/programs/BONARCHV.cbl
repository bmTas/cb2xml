@@ -0,0 +1,76 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BONARCHV.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  LOYALTY PROGRAM BATCH - DAILY LOAD.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - APPEND EACH DAY'S DTAR119  *
+001400*                   KEYCODE/BONUS FILE TO A ROLLING YEAR-TO-DATE *
+001500*                   HISTORY FILE SO AUDIT AND TREND REPORTING ON *
+001600*                   PROMOTION PERFORMANCE DOESN'T DEPEND ON A    *
+001700*                   SAVED COPY OF THAT DAY'S RAW EXTRACT.        *
+001800*                                                                *
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. IBM-370.
+002300 OBJECT-COMPUTER. IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT DTAR119-FILE   ASSIGN TO DTARIN
+002700         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT HISTORY-FILE   ASSIGN TO BONHIST
+002900         ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  DTAR119-FILE.
+003300 01  DTAR119-RECORD.
+003400     COPY "DTAR119.cbl".
+003500*
+003600*    THE HISTORY FILE CARRIES THE SAME SHAPE AS DTAR119-RECORD,
+003700*    OPENED FOR EXTEND SO EACH DAY'S RUN ADDS TO THE EXISTING
+003800*    YEAR-TO-DATE FILE RATHER THAN REPLACING IT.
+003900*
+004000 FD  HISTORY-FILE.
+004100 01  HISTORY-RECORD               PIC X(53).
+004200*
+004300 WORKING-STORAGE SECTION.
+004400*
+004500 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004600     88  WS-EOF                  VALUE 'Y'.
+004700 01  WS-RECORDS-ARCHIVED         PIC 9(09) VALUE 0.
+004800*
+004900 PROCEDURE DIVISION.
+005000*
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE
+005300     PERFORM 2000-ARCHIVE-ONE-RECORD
+005400         UNTIL WS-EOF
+005500     PERFORM 9999-EXIT.
+005600*
+005700 1000-INITIALIZE.
+005800     OPEN INPUT  DTAR119-FILE
+005900     OPEN EXTEND HISTORY-FILE
+006000     READ DTAR119-FILE
+006100         AT END MOVE 'Y' TO WS-EOF-SWITCH
+006200     END-READ.
+006300*
+006400 2000-ARCHIVE-ONE-RECORD.
+006500     MOVE DTAR119-RECORD TO HISTORY-RECORD
+006600     WRITE HISTORY-RECORD
+006700     ADD 1 TO WS-RECORDS-ARCHIVED
+006800     READ DTAR119-FILE
+006900         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007000     END-READ.
+007100*
+007200 9999-EXIT.
+007300     CLOSE DTAR119-FILE HISTORY-FILE
+007400     DISPLAY 'RECORDS APPENDED TO YTD HISTORY: '
+007500         WS-RECORDS-ARCHIVED
+007600     STOP RUN.
