@@ -0,0 +1,63 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EOJCTL.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  NIGHTLY BATCH - COMMON END-OF-JOB CONTROL.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - A COMMON SUBPROGRAM THAT   *
+001400*                   ANY NIGHTLY BATCH JOB CAN CALL AT ITS OWN    *
+001500*                   9999-EXIT TO APPEND ONE JOB-CONTROL-RECORD   *
+001600*                   (JOBCTL.CPY) TO THE SHARED END-OF-JOB        *
+001700*                   CONTROL FILE, SO ALL FOUR DTAR119/MASTER-    *
+001800*                   RECORD NIGHTLY JOBS - AND ANY OTHERS THAT     *
+001900*                   CALL IT - REPORT COMPLETION THE SAME WAY.     *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT EOJ-CONTROL-FILE ASSIGN TO EOJCTLF
+002900         ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  EOJ-CONTROL-FILE.
+003300     COPY "JOBCTL.cpy".
+003400*
+003500 WORKING-STORAGE SECTION.
+003600*
+004000 LINKAGE SECTION.
+004100*
+004200 01  LK-JOB-NAME                 PIC X(08).
+004300 01  LK-RUN-DATE                 PIC 9(08).
+004400 01  LK-RECORDS-IN               PIC 9(09).
+004500 01  LK-RECORDS-OUT              PIC 9(09).
+004600 01  LK-RECORDS-REJECTED         PIC 9(09).
+004700 01  LK-JOB-STATUS               PIC X(01).
+004800*
+004900 PROCEDURE DIVISION USING LK-JOB-NAME LK-RUN-DATE
+005000         LK-RECORDS-IN LK-RECORDS-OUT LK-RECORDS-REJECTED
+005100         LK-JOB-STATUS.
+005200*
+005300 0000-MAINLINE.
+005400     PERFORM 1000-WRITE-CONTROL-RECORD
+005500     GOBACK.
+005600*
+005700 1000-WRITE-CONTROL-RECORD.
+005800     OPEN EXTEND EOJ-CONTROL-FILE
+005900     MOVE LK-JOB-NAME         TO JC-JOB-NAME
+006000     MOVE LK-RUN-DATE         TO JC-RUN-DATE
+006100     MOVE LK-RECORDS-IN       TO JC-RECORDS-IN
+006200     MOVE LK-RECORDS-OUT      TO JC-RECORDS-OUT
+006300     MOVE LK-RECORDS-REJECTED TO JC-RECORDS-REJECTED
+006400     MOVE LK-JOB-STATUS       TO JC-JOB-STATUS
+006500     WRITE JOB-CONTROL-RECORD
+006600     CLOSE EOJ-CONTROL-FILE.
