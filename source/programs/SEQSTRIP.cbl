@@ -0,0 +1,83 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SEQSTRIP.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - TOLERANTLY DETECT AND       *
+001400*                   STRIP WHICHEVER SEQUENCE-NUMBER CONVENTION    *
+001500*                   IS PRESENT ON A PASTED COPYBOOK FRAGMENT      *
+001600*                   BEFORE PARSING: NO NUMBERING AT ALL, A        *
+001700*                   COLUMNS 1-6 SEQUENCE NUMBER, OR A COLUMNS      *
+001800*                   1-6 NUMBER PLUS A SECOND TRAILING SEQUENCE     *
+001900*                   NUMBER IN COLUMNS 73-80 (AS SEEN IN THE        *
+002000*                   COBL-XREF-REC LISTING).                       *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT RAW-FRAGMENT ASSIGN TO RAWCOPY
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT CLEAN-FRAGMENT ASSIGN TO CLEANCPY
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  RAW-FRAGMENT
+003600     RECORD CONTAINS 80 CHARACTERS.
+003700 01  RAW-FRAGMENT-REC            PIC X(80).
+003800*
+003900 FD  CLEAN-FRAGMENT
+004000     RECORD CONTAINS 72 CHARACTERS.
+004100 01  CLEAN-FRAGMENT-REC          PIC X(72).
+004200*
+004300 WORKING-STORAGE SECTION.
+004400*
+004500 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004600     88  WS-EOF                  VALUE 'Y'.
+004700*
+004800 01  SS-COLS-1-6                 PIC X(06).
+005000 01  SS-HAS-LEADING-SEQ          PIC X(01) VALUE 'N'.
+005100     88  SS-LEADING-SEQ-YES      VALUE 'Y'.
+005400*
+005500 PROCEDURE DIVISION.
+005600*
+005700 0000-MAINLINE.
+005800     OPEN INPUT RAW-FRAGMENT
+005900     OPEN OUTPUT CLEAN-FRAGMENT
+006000     READ RAW-FRAGMENT
+006100         AT END MOVE 'Y' TO WS-EOF-SWITCH
+006200     END-READ
+006300     PERFORM 2000-STRIP-LINE
+006400         UNTIL WS-EOF
+006500     CLOSE RAW-FRAGMENT
+006600     CLOSE CLEAN-FRAGMENT
+006700     PERFORM 9999-EXIT.
+006800*
+006900 2000-STRIP-LINE.
+007000     MOVE RAW-FRAGMENT-REC (1:6)   TO SS-COLS-1-6
+007200     MOVE 'N' TO SS-HAS-LEADING-SEQ
+007400     IF SS-COLS-1-6 IS NUMERIC
+007500         MOVE 'Y' TO SS-HAS-LEADING-SEQ
+007600     END-IF
+008000     IF SS-LEADING-SEQ-YES
+008100         MOVE RAW-FRAGMENT-REC (7:66) TO CLEAN-FRAGMENT-REC
+008200     ELSE
+008300         MOVE RAW-FRAGMENT-REC (1:72) TO CLEAN-FRAGMENT-REC
+008400     END-IF
+008500     WRITE CLEAN-FRAGMENT-REC
+008600     READ RAW-FRAGMENT
+008700         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008800     END-READ.
+008900*
+009000 9999-EXIT.
+009100     STOP RUN.
