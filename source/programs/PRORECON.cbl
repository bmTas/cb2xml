@@ -0,0 +1,114 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PRORECON.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  STATEMENT BILLING BATCH - PRE-PRINT VALIDATION.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - ON EACH UNX-DTL-PRORATE-    *
+001400*                   PARA-DATA OVERLAY, CONFIRM UNX-PROPARA-       *
+001500*                   MONTHLY-RATE LESS UNX-PROPARA-DISC-RATE       *
+001600*                   AGREES WITH UNX-PROPARA-NET-RATE, AND THE     *
+001700*                   SAME FOR THE PARENT-LEVEL RATE FIELDS.  THIS  *
+001800*                   CATCHES THE UPSTREAM PRICING FEED SENDING A   *
+001900*                   NET RATE THAT WASN'T RECALCULATED AFTER A     *
+002000*                   MID-CYCLE DISCOUNT CHANGE.                    *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT STMT-DETAIL-FILE ASSIGN TO UNXDTLIN
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT RATE-EXCPT-FILE  ASSIGN TO PRORATXT
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  STMT-DETAIL-FILE.
+003600     COPY "cpyUnxdetail.cbl".
+003700*
+003800 FD  RATE-EXCPT-FILE.
+003900 01  RATE-EXCPT-RECORD.
+004000     05  RX-INVOICE-NUM          PIC X(11).
+004100     05  RX-DETAIL-NUM           PIC 9(07).
+004200     05  RX-TEXT-ID              PIC 9(10).
+004300     05  RX-REASON               PIC X(30).
+004400     05  RX-MONTHLY-RATE         PIC 9(11)V99.
+004500     05  RX-DISC-RATE            PIC 9(11)V99.
+004600     05  RX-NET-RATE             PIC 9(11)V99.
+004700     05  RX-NET-RATE-EXPECTED    PIC 9(11)V99.
+004800*
+004900 WORKING-STORAGE SECTION.
+005000*
+005100 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+005200     88  WS-EOF                  VALUE 'Y'.
+005300 01  WS-EXPECTED-NET-RATE        PIC 9(11)V99.
+005400 01  WS-EXPECTED-PARENT-NET-RATE PIC 9(11)V99.
+005500*
+005600 PROCEDURE DIVISION.
+005700*
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE
+006000     PERFORM 2000-CHECK-ONE-RECORD
+006100         UNTIL WS-EOF
+006200     PERFORM 9999-EXIT.
+006300*
+006400 1000-INITIALIZE.
+006500     OPEN INPUT  STMT-DETAIL-FILE
+006600     OPEN OUTPUT RATE-EXCPT-FILE
+006700     READ STMT-DETAIL-FILE
+006800         AT END MOVE 'Y' TO WS-EOF-SWITCH
+006900     END-READ.
+007000*
+007100 2000-CHECK-ONE-RECORD.
+007200     IF UNX-DTL-DETAIL-TYPE = 'PRATE'
+007300         COMPUTE WS-EXPECTED-NET-RATE =
+007400             UNX-PROPARA-MONTHLY-RATE - UNX-PROPARA-DISC-RATE
+007500         COMPUTE WS-EXPECTED-PARENT-NET-RATE =
+007600             UNX-PROPARA-PARENT-MTHLY-RATE -
+007700             UNX-PROPARA-PARENT-DISC-RATE
+007800         IF UNX-PROPARA-NET-RATE NOT = WS-EXPECTED-NET-RATE
+007900             PERFORM 2100-WRITE-EXCEPTION
+008000         END-IF
+008100         IF UNX-PROPARA-PARENT-NET-RATE NOT =
+008200                 WS-EXPECTED-PARENT-NET-RATE
+008300             PERFORM 2200-WRITE-PARENT-EXCEPTION
+008400         END-IF
+008500     END-IF
+008600     READ STMT-DETAIL-FILE
+008700         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008800     END-READ.
+008900*
+009000 2100-WRITE-EXCEPTION.
+009100     MOVE UNX-DTL-INVOICE-NUM      TO RX-INVOICE-NUM
+009200     MOVE UNX-DTL-DETAIL-NUM       TO RX-DETAIL-NUM
+009300     MOVE UNX-PROPARA-TEXT-ID      TO RX-TEXT-ID
+009400     MOVE 'NET RATE NOT MONTHLY LESS DISC' TO RX-REASON
+009500     MOVE UNX-PROPARA-MONTHLY-RATE TO RX-MONTHLY-RATE
+009600     MOVE UNX-PROPARA-DISC-RATE    TO RX-DISC-RATE
+009700     MOVE UNX-PROPARA-NET-RATE     TO RX-NET-RATE
+009800     MOVE WS-EXPECTED-NET-RATE     TO RX-NET-RATE-EXPECTED
+009900     WRITE RATE-EXCPT-RECORD.
+010000*
+010100 2200-WRITE-PARENT-EXCEPTION.
+010200     MOVE UNX-DTL-INVOICE-NUM      TO RX-INVOICE-NUM
+010300     MOVE UNX-DTL-DETAIL-NUM       TO RX-DETAIL-NUM
+010400     MOVE UNX-PROPARA-TEXT-ID      TO RX-TEXT-ID
+010500     MOVE 'PARENT NET NOT MTHLY LESS DISC' TO RX-REASON
+010600     MOVE UNX-PROPARA-PARENT-MTHLY-RATE TO RX-MONTHLY-RATE
+010700     MOVE UNX-PROPARA-PARENT-DISC-RATE  TO RX-DISC-RATE
+010800     MOVE UNX-PROPARA-PARENT-NET-RATE   TO RX-NET-RATE
+010900     MOVE WS-EXPECTED-PARENT-NET-RATE   TO RX-NET-RATE-EXPECTED
+011000     WRITE RATE-EXCPT-RECORD.
+011100*
+011200 9999-EXIT.
+011300     CLOSE STMT-DETAIL-FILE RATE-EXCPT-FILE
+011400     STOP RUN.
