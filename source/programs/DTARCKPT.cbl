@@ -0,0 +1,156 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DTARCKPT.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  LOYALTY PROGRAM BATCH - DAILY LOAD.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - LOAD THE DTAR119 KEYCODE/  *
+001400*                   BONUS FILE WITH A COMMIT-INTERVAL CHECKPOINT *
+001500*                   KEYED ON STORE NUMBER AND TRANSACTION NUMBER *
+001600*                   SO AN INTERRUPTED RUN CAN RESUME FROM THE    *
+001700*                   LAST COMMITTED RECORD INSTEAD OF FORCING A   *
+001800*                   FULL RELOAD OF THE DAY'S FILE.               *
+001810*   08/09/26  MO    1100-READ-LAST-CHECKPOINT NOW READS TO THE   *
+001820*                   END OF THE CHECKPOINT FILE, KEEPING THE LAST *
+001830*                   RECORD, SINCE A RUN THAT COMMITTED MORE THAN *
+001840*                   ONCE LEAVES MORE THAN ONE RECORD ON IT.      *
+001850*                   ALSO REPORTS COMPLETION TO EOJCTL.           *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT DTAR119-FILE  ASSIGN TO DTARIN
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT CHECKPOINT-FILE ASSIGN TO DTARCKPF
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  DTAR119-FILE.
+003400 01  DTAR119-RECORD.
+003500     COPY "DTAR119.cbl".
+003600*
+003700*    ONE CHECKPOINT RECORD IS WRITTEN EVERY CK-COMMIT-INTERVAL
+003800*    RECORDS, CARRYING THE KEY OF THE LAST RECORD COMMITTED.
+003900*
+004000 FD  CHECKPOINT-FILE.
+004100 01  CHECKPOINT-RECORD.
+004200     05  CK-LAST-STORE-NO        PIC 9(03).
+004300     05  CK-LAST-TRANS-NO        PIC 9(04).
+004400     05  CK-RECORDS-COMMITTED    PIC 9(09).
+004500*
+004600 WORKING-STORAGE SECTION.
+004700*
+004800 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004900     88  WS-EOF                  VALUE 'Y'.
+005000 01  WS-RESTARTING-SWITCH        PIC X(01) VALUE 'N'.
+005100     88  WS-RESTARTING           VALUE 'Y'.
+005150 01  WS-CKPT-EOF-SWITCH          PIC X(01) VALUE 'N'.
+005160     88  WS-CKPT-EOF             VALUE 'Y'.
+005200*
+005300 01  CK-COMMIT-INTERVAL          PIC 9(05) COMP VALUE 1000.
+005400 01  CK-RECORDS-SINCE-COMMIT     PIC 9(05) COMP VALUE 0.
+005500 01  CK-RESTART-STORE-NO         PIC 9(03).
+005600 01  CK-RESTART-TRANS-NO         PIC 9(04).
+005700 01  WS-RECORDS-LOADED           PIC 9(09) VALUE 0.
+005750*
+005760*    PARAMETERS PASSED TO THE COMMON END-OF-JOB CONTROL SUBPROGRAM.
+005770*
+005780 01  WS-RUN-DATE                 PIC 9(08).
+005790 01  WS-JOB-STATUS               PIC X(01).
+005792 01  WS-JOB-NAME                 PIC X(08) VALUE 'DTARCKPT'.
+005794 01  WS-RECORDS-REJECTED         PIC 9(09) VALUE 0.
+005796 01  WS-RECORDS-OUT              PIC 9(09).
+005800*
+005900 PROCEDURE DIVISION.
+006000*
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE
+006300     PERFORM 2000-LOAD-ONE-RECORD
+006400         UNTIL WS-EOF
+006500     PERFORM 9999-EXIT.
+006600*
+006700 1000-INITIALIZE.
+006800     PERFORM 1100-READ-LAST-CHECKPOINT
+006900     OPEN INPUT DTAR119-FILE
+007000     READ DTAR119-FILE
+007100         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007200     END-READ
+007300     IF WS-RESTARTING
+007400         PERFORM 2100-SKIP-ALREADY-COMMITTED
+007500             UNTIL WS-EOF
+007600             OR (DTAR119-STORE-NO = CK-RESTART-STORE-NO
+007700                 AND DTAR119-TRANS-NO = CK-RESTART-TRANS-NO)
+007800         IF NOT WS-EOF
+007900             READ DTAR119-FILE
+008000                 AT END MOVE 'Y' TO WS-EOF-SWITCH
+008100             END-READ
+008200         END-IF
+008300     END-IF
+008400     OPEN OUTPUT CHECKPOINT-FILE.
+008500*
+008600 1100-READ-LAST-CHECKPOINT.
+008700     OPEN INPUT CHECKPOINT-FILE
+008800     MOVE 'N' TO WS-CKPT-EOF-SWITCH
+008900     READ CHECKPOINT-FILE
+009000         AT END MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+009100     END-READ
+009200     PERFORM 1110-SAVE-LAST-CHECKPOINT
+009300         UNTIL WS-CKPT-EOF
+009400     CLOSE CHECKPOINT-FILE.
+009500*
+009600 1110-SAVE-LAST-CHECKPOINT.
+009700     MOVE 'Y' TO WS-RESTARTING-SWITCH
+009800     MOVE CK-LAST-STORE-NO TO CK-RESTART-STORE-NO
+009900     MOVE CK-LAST-TRANS-NO TO CK-RESTART-TRANS-NO
+010000     READ CHECKPOINT-FILE
+010100         AT END MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+010200     END-READ.
+010210*
+010220 2000-LOAD-ONE-RECORD.
+010230     PERFORM 2200-POST-ONE-RECORD
+010240     ADD 1 TO CK-RECORDS-SINCE-COMMIT
+010250     IF CK-RECORDS-SINCE-COMMIT >= CK-COMMIT-INTERVAL
+010260         PERFORM 2300-WRITE-CHECKPOINT
+010270     END-IF
+010280     READ DTAR119-FILE
+010290         AT END MOVE 'Y' TO WS-EOF-SWITCH
+010300     END-READ.
+010700*
+010800 2100-SKIP-ALREADY-COMMITTED.
+010900     READ DTAR119-FILE
+011000         AT END MOVE 'Y' TO WS-EOF-SWITCH
+011100     END-READ.
+011200*
+011300 2200-POST-ONE-RECORD.
+011400     ADD 1 TO WS-RECORDS-LOADED.
+011500*
+011600 2300-WRITE-CHECKPOINT.
+011700     MOVE DTAR119-STORE-NO  TO CK-LAST-STORE-NO
+011800     MOVE DTAR119-TRANS-NO  TO CK-LAST-TRANS-NO
+011900     MOVE WS-RECORDS-LOADED TO CK-RECORDS-COMMITTED
+012000     WRITE CHECKPOINT-RECORD
+012100     MOVE 0 TO CK-RECORDS-SINCE-COMMIT.
+012200*
+012300 9999-EXIT.
+012400     IF CK-RECORDS-SINCE-COMMIT > 0
+012500         PERFORM 2300-WRITE-CHECKPOINT
+012600     END-IF
+012700     CLOSE DTAR119-FILE CHECKPOINT-FILE
+012800     DISPLAY 'DTAR119 RECORDS LOADED THIS RUN: ' WS-RECORDS-LOADED
+012850     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+012860     MOVE 'P' TO WS-JOB-STATUS
+012870     MOVE WS-RECORDS-LOADED TO WS-RECORDS-OUT
+012880     CALL 'EOJCTL' USING WS-JOB-NAME WS-RUN-DATE
+012890         WS-RECORDS-LOADED WS-RECORDS-OUT WS-RECORDS-REJECTED
+012895         WS-JOB-STATUS
+012900     STOP RUN.
