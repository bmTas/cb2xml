@@ -0,0 +1,190 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    XPOSTCHK.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  LOYALTY PROGRAM BATCH - DAILY RECONCILIATION.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - TOTAL DTAR119-KEYCODE-AMT  *
+001400*                   PER DTAR119-CARD-NO FROM THE DAILY KEYCODE/  *
+001500*                   BONUS FILE AND COMPARE AGAINST THE AMOUNT     *
+001600*                   THE ACCOUNT MASTER POSTING EXTRACT SHOWS AS   *
+001700*                   ACTUALLY POSTED TO THAT CARD'S ACCOUNT, SO A  *
+001800*                   KEYCODE THAT NEVER MADE IT ONTO THE LEDGER -  *
+001900*                   OR WAS POSTED FOR THE WRONG AMOUNT - IS       *
+002000*                   CAUGHT THE SAME DAY RATHER THAN AT STATEMENT  *
+002100*                   TIME.  MODELLED ON BONRECON.CBL'S ACCUMULATE- *
+002200*                   THEN-MATCH PATTERN.                           *
+002300*                                                                *
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. IBM-370.
+002800 OBJECT-COMPUTER. IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT DTAR119-FILE  ASSIGN TO DTARIN
+003200         ORGANIZATION IS SEQUENTIAL.
+003300     SELECT ACCT-POST-FILE ASSIGN TO ACCTPOST
+003400         ORGANIZATION IS SEQUENTIAL.
+003500     SELECT RECON-EXCEPT-FILE ASSIGN TO XPOSTXPT
+003600         ORGANIZATION IS SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  DTAR119-FILE.
+004000 01  DTAR119-RECORD.
+004100     COPY "DTAR119.cbl".
+004200*
+004300 FD  ACCT-POST-FILE.
+004400 01  ACCT-POST-RECORD.
+004500     05  AP-CARD-NO              PIC 9(16).
+004600     05  AP-POSTED-AMT           PIC S9(07)V99 COMP-3.
+004700*
+004800 FD  RECON-EXCEPT-FILE.
+004900 01  RECON-EXCEPT-RECORD.
+005000     05  RX-CARD-NO              PIC 9(16).
+005100     05  RX-KEYCODE-AMT          PIC S9(07)V99 COMP-3.
+005200     05  RX-POSTED-AMT           PIC S9(07)V99 COMP-3.
+005300     05  RX-VARIANCE             PIC S9(07)V99 COMP-3.
+005310     05  RX-REASON               PIC X(30).
+005400*
+005500 WORKING-STORAGE SECTION.
+005600*
+005700 01  WS-DTAR-EOF-SWITCH          PIC X(01) VALUE 'N'.
+005800     88  WS-DTAR-EOF             VALUE 'Y'.
+005900 01  WS-POST-EOF-SWITCH          PIC X(01) VALUE 'N'.
+006000     88  WS-POST-EOF             VALUE 'Y'.
+006100*
+006200 01  WS-TOLERANCE                PIC S9(07)V99 COMP-3 VALUE 0.01.
+006300*
+006400*    ONE ACCUMULATOR PER CARD SEEN ON THE DTAR119 FEED.
+006500*
+006600 01  CD-TABLE-MAX                PIC 9(05) COMP VALUE 5000.
+006700 01  CD-TABLE-COUNT              PIC 9(05) COMP VALUE 0.
+006800 01  CD-TABLE.
+006900     05  CD-ENTRY OCCURS 5000 TIMES
+007000                  INDEXED BY CD-IDX CD-SRCH-IDX.
+007100         10  CD-CARD-NO          PIC 9(16).
+007200         10  CD-AMT-TOTAL        PIC S9(09)V99 COMP-3.
+007210         10  CD-SEEN-SWITCH      PIC X(01) VALUE 'N'.
+007220             88  CD-SEEN         VALUE 'Y'.
+007300*
+007400 PROCEDURE DIVISION.
+007500*
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE
+007800     PERFORM 2000-ACCUMULATE-DTAR119
+007900         UNTIL WS-DTAR-EOF
+008000     PERFORM 3000-MATCH-ACCT-POST
+008100         UNTIL WS-POST-EOF
+008110     PERFORM 4000-CHECK-FOR-UNPOSTED-CARDS
+008120         VARYING CD-IDX FROM 1 BY 1
+008130         UNTIL CD-IDX > CD-TABLE-COUNT
+008200     PERFORM 9999-EXIT.
+008300*
+008400 1000-INITIALIZE.
+008500     OPEN INPUT  DTAR119-FILE
+008600     OPEN INPUT  ACCT-POST-FILE
+008700     OPEN OUTPUT RECON-EXCEPT-FILE
+008800     READ DTAR119-FILE
+008900         AT END MOVE 'Y' TO WS-DTAR-EOF-SWITCH
+009000     END-READ
+009100     READ ACCT-POST-FILE
+009200         AT END MOVE 'Y' TO WS-POST-EOF-SWITCH
+009300     END-READ.
+009400*
+009500 2000-ACCUMULATE-DTAR119.
+009600     SET CD-SRCH-IDX TO 1
+009700     SEARCH CD-ENTRY
+009800         AT END
+009900             PERFORM 2100-ADD-NEW-CARD
+009910         WHEN CD-SRCH-IDX > CD-TABLE-COUNT
+009920             PERFORM 2100-ADD-NEW-CARD
+010000         WHEN CD-CARD-NO (CD-SRCH-IDX) = DTAR119-CARD-NO
+010100             ADD DTAR119-KEYCODE-AMT
+010200                 TO CD-AMT-TOTAL (CD-SRCH-IDX)
+010300     END-SEARCH
+010400     READ DTAR119-FILE
+010500         AT END MOVE 'Y' TO WS-DTAR-EOF-SWITCH
+010600     END-READ.
+010700*
+010800 2100-ADD-NEW-CARD.
+010900     IF CD-TABLE-COUNT < CD-TABLE-MAX
+011000         ADD 1 TO CD-TABLE-COUNT
+011100         SET CD-IDX TO CD-TABLE-COUNT
+011200         MOVE DTAR119-CARD-NO      TO CD-CARD-NO (CD-IDX)
+011300         MOVE DTAR119-KEYCODE-AMT  TO CD-AMT-TOTAL (CD-IDX)
+011310         MOVE 'N'                  TO CD-SEEN-SWITCH (CD-IDX)
+011400     END-IF.
+011410*
+011420 3000-MATCH-ACCT-POST.
+011500     SET CD-SRCH-IDX TO 1
+011600     SEARCH CD-ENTRY
+011700         AT END
+011800             DISPLAY 'NO DTAR119 ACTIVITY FOR CARD '
+011900                 AP-CARD-NO ' - POSTED AMT '
+012000                 AP-POSTED-AMT
+012010             MOVE AP-CARD-NO             TO RX-CARD-NO
+012020             MOVE 0                      TO RX-KEYCODE-AMT
+012030             MOVE AP-POSTED-AMT          TO RX-POSTED-AMT
+012040             MOVE AP-POSTED-AMT          TO RX-VARIANCE
+012050             MOVE 'NO DTAR119 ACTIVITY FOR CARD' TO RX-REASON
+012060             WRITE RECON-EXCEPT-RECORD
+012100         WHEN CD-SRCH-IDX > CD-TABLE-COUNT
+012110             DISPLAY 'NO DTAR119 ACTIVITY FOR CARD '
+012120                 AP-CARD-NO ' - POSTED AMT '
+012130                 AP-POSTED-AMT
+012140             MOVE AP-CARD-NO             TO RX-CARD-NO
+012150             MOVE 0                      TO RX-KEYCODE-AMT
+012160             MOVE AP-POSTED-AMT          TO RX-POSTED-AMT
+012170             MOVE AP-POSTED-AMT          TO RX-VARIANCE
+012180             MOVE 'NO DTAR119 ACTIVITY FOR CARD' TO RX-REASON
+012190             WRITE RECON-EXCEPT-RECORD
+012200         WHEN CD-CARD-NO (CD-SRCH-IDX) = AP-CARD-NO
+012210             PERFORM 3100-COMPARE-AMOUNTS
+012300     END-SEARCH
+012400     READ ACCT-POST-FILE
+012500         AT END MOVE 'Y' TO WS-POST-EOF-SWITCH
+012600     END-READ.
+012700*
+012800 3100-COMPARE-AMOUNTS.
+012810     MOVE 'Y' TO CD-SEEN-SWITCH (CD-SRCH-IDX)
+012900     COMPUTE RX-VARIANCE =
+013000         CD-AMT-TOTAL (CD-SRCH-IDX) - AP-POSTED-AMT
+013100     IF RX-VARIANCE > WS-TOLERANCE
+013200             OR RX-VARIANCE < -WS-TOLERANCE
+013300         MOVE AP-CARD-NO                 TO RX-CARD-NO
+013400         MOVE CD-AMT-TOTAL (CD-SRCH-IDX) TO RX-KEYCODE-AMT
+013500         MOVE AP-POSTED-AMT              TO RX-POSTED-AMT
+013510         MOVE 'AMOUNT VARIANCE'          TO RX-REASON
+013600         WRITE RECON-EXCEPT-RECORD
+013700         DISPLAY 'POSTING RECON EXCEPTION - CARD ' AP-CARD-NO
+013800             ' DTAR119=' CD-AMT-TOTAL (CD-SRCH-IDX)
+013900             ' POSTED=' AP-POSTED-AMT
+014000     END-IF.
+014100*
+014110*    SECOND, SYMMETRIC PASS OVER CD-TABLE - CATCHES A CARD WITH
+014120*    GENUINE DTAR119 ACTIVITY THAT 3000-MATCH-ACCT-POST NEVER
+014130*    VISITED BECAUSE ACCT-POST-FILE CARRIED NO RECORD FOR IT AT
+014140*    ALL.  MIRRORS CPYDRIFT.CBL'S AF-SEEN-SWITCH TECHNIQUE.
+014150*
+014160 4000-CHECK-FOR-UNPOSTED-CARDS.
+014170     IF NOT CD-SEEN (CD-IDX)
+014180         MOVE CD-CARD-NO (CD-IDX)     TO RX-CARD-NO
+014190         MOVE CD-AMT-TOTAL (CD-IDX)   TO RX-KEYCODE-AMT
+014200         MOVE 0                       TO RX-POSTED-AMT
+014210         MOVE CD-AMT-TOTAL (CD-IDX)   TO RX-VARIANCE
+014220         MOVE 'NO POSTING FOUND FOR CARD' TO RX-REASON
+014230         WRITE RECON-EXCEPT-RECORD
+014240         DISPLAY 'POSTING RECON EXCEPTION - CARD '
+014250             CD-CARD-NO (CD-IDX) ' - NO POSTING FOUND'
+014260     END-IF.
+014270*
+014280 9999-EXIT.
+014300     CLOSE DTAR119-FILE ACCT-POST-FILE RECON-EXCEPT-FILE
+014400     STOP RUN.
