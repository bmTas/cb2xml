@@ -0,0 +1,91 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EORCHECK.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  STATEMENT BILLING BATCH - PRE-PRINT VALIDATION.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - CONFIRM UNX-DTL-EOR IS THE *
+001400*                   EXPECTED SENTINEL VALUE ON EVERY STATEMENT   *
+001500*                   DETAIL RECORD BEFORE THE PRINT STEP TRUSTS   *
+001600*                   THE RECORD BOUNDARY.  A BAD SENTINEL USUALLY *
+001700*                   MEANS THE UPSTREAM EXTRACT TRUNCATED OR      *
+001800*                   MIS-BLOCKED A RECORD.                        *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT STMT-DETAIL-FILE ASSIGN TO UNXDTLIN
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT EOR-EXCPT-FILE   ASSIGN TO EORRPT
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  STMT-DETAIL-FILE.
+003400     COPY "cpyUnxdetail.cbl".
+003500*
+003600 FD  EOR-EXCPT-FILE.
+003700 01  EOR-EXCPT-RECORD.
+003800     05  EE-INVOICE-NUM          PIC X(11).
+003900     05  EE-DETAIL-NUM           PIC 9(07).
+004000     05  EE-EOR-FOUND            PIC X(01).
+004100     05  EE-REASON               PIC X(30) VALUE
+004200         'INVALID END-OF-RECORD SENTINEL'.
+004300*
+004400 WORKING-STORAGE SECTION.
+004500*
+004600 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004700     88  WS-EOF                  VALUE 'Y'.
+004800 01  WS-RECORDS-READ             PIC 9(09) COMP-3 VALUE 0.
+004900 01  WS-RECORDS-FAILED           PIC 9(09) COMP-3 VALUE 0.
+005000*
+005100*    THE VALID SENTINEL VALUE FOR UNX-DTL-EOR.  A SECOND VALUE
+005200*    IS ACCEPTED BECAUSE OLDER EXTRACTS STILL IN USE WRITE A
+005300*    LOW-VALUE FILLER BYTE INSTEAD OF THE CURRENT MARKER.
+005400*
+005500 01  EE-VALID-SENTINEL-1         PIC X(01) VALUE '*'.
+005600 01  EE-VALID-SENTINEL-2         PIC X(01) VALUE X'00'.
+005700*
+005800 PROCEDURE DIVISION.
+005900*
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE
+006200     PERFORM 2000-CHECK-ONE-RECORD
+006300         UNTIL WS-EOF
+006400     DISPLAY 'EORCHECK - RECORDS READ:   ' WS-RECORDS-READ
+006500     DISPLAY 'EORCHECK - SENTINEL FAILS:  ' WS-RECORDS-FAILED
+006600     PERFORM 9999-EXIT.
+006700*
+006800 1000-INITIALIZE.
+006900     OPEN INPUT  STMT-DETAIL-FILE
+007000     OPEN OUTPUT EOR-EXCPT-FILE
+007100     READ STMT-DETAIL-FILE
+007200         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007300     END-READ.
+007400*
+007500 2000-CHECK-ONE-RECORD.
+007600     ADD 1 TO WS-RECORDS-READ
+007700     IF UNX-DTL-EOR NOT = EE-VALID-SENTINEL-1
+007800             AND UNX-DTL-EOR NOT = EE-VALID-SENTINEL-2
+007900         ADD 1 TO WS-RECORDS-FAILED
+008000         MOVE UNX-DTL-INVOICE-NUM TO EE-INVOICE-NUM
+008100         MOVE UNX-DTL-DETAIL-NUM  TO EE-DETAIL-NUM
+008200         MOVE UNX-DTL-EOR         TO EE-EOR-FOUND
+008300         WRITE EOR-EXCPT-RECORD
+008400     END-IF
+008500     READ STMT-DETAIL-FILE
+008600         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008700     END-READ.
+008800*
+008900 9999-EXIT.
+009000     CLOSE STMT-DETAIL-FILE EOR-EXCPT-FILE
+009100     STOP RUN.
