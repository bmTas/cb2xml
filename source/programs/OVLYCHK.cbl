@@ -0,0 +1,138 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    OVLYCHK.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  STATEMENT BILLING BATCH - PRE-PRINT VALIDATION.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - CONFIRM THE UNX-DTL-       *
+001400*                   DETAIL-TYPE / UNX-DTL-DETAIL-CATEGORY        *
+001500*                   COMBINATION ON EACH RECORD MATCHES THE       *
+001600*                   UNX-DTL-LOB-DATA OVERLAY IT'S ACTUALLY       *
+001700*                   MEANT TO BE READ UNDER, BEFORE THE STATEMENT *
+001800*                   PRINT STEP RUNS.  THIS IS WHAT CAUGHT THE    *
+001900*                   PRIOR INCIDENTS WHERE A RECORD PRINTED UNDER *
+002000*                   THE WRONG OVERLAY.                           *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT STMT-DETAIL-FILE ASSIGN TO UNXDTLIN
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT MISMATCH-FILE    ASSIGN TO OVLYRPT
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  STMT-DETAIL-FILE.
+003600     COPY "cpyUnxdetail.cbl".
+003700*
+003800 FD  MISMATCH-FILE.
+003900 01  MISMATCH-RECORD.
+004000     05  MM-INVOICE-NUM          PIC X(11).
+004100     05  MM-DETAIL-NUM           PIC 9(07).
+004200     05  MM-DETAIL-TYPE          PIC X(05).
+004300     05  MM-DETAIL-CATEGORY      PIC X(02).
+004400     05  MM-EXPECTED-OVERLAY     PIC X(20).
+004500*
+004600 WORKING-STORAGE SECTION.
+004700*
+004800 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004900     88  WS-EOF                  VALUE 'Y'.
+005000*
+005100*    VALID DETAIL-TYPE / DETAIL-CATEGORY COMBINATIONS, ONE PER
+005200*    UNX-DTL-LOB-DATA OVERLAY.  A LARGER SHOP WOULD DRIVE THIS
+005300*    TABLE FROM A CONTROL FILE; HERE IT IS LOADED FROM A LITERAL
+005400*    TABLE SINCE THE COMBINATIONS CHANGE RARELY.
+005500*
+005600 01  OV-RULE-COUNT               PIC 9(02) COMP VALUE 5.
+005700 01  OV-RULE-TABLE.
+005800     05  OV-RULE OCCURS 5 TIMES
+005900                 INDEXED BY OV-IDX.
+006000         10  OV-DETAIL-TYPE      PIC X(05).
+006100         10  OV-DETAIL-CATEGORY  PIC X(02).
+006200         10  OV-OVERLAY-NAME     PIC X(21).
+006300*
+006400 PROCEDURE DIVISION.
+006500*
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE
+006800     PERFORM 2000-CHECK-ONE-RECORD
+006900         UNTIL WS-EOF
+007000     PERFORM 9999-EXIT.
+007100*
+007200 1000-INITIALIZE.
+007300     SET OV-IDX TO 1
+007400     MOVE 'TELE ' TO OV-DETAIL-TYPE (OV-IDX)
+007500     MOVE 'PT'    TO OV-DETAIL-CATEGORY (OV-IDX)
+007600     MOVE 'UNX-DTL-TELEPHONY-DATA' TO OV-OVERLAY-NAME (OV-IDX)
+007700     SET OV-IDX TO 2
+007800     MOVE 'PARM ' TO OV-DETAIL-TYPE (OV-IDX)
+007900     MOVE 'PM'    TO OV-DETAIL-CATEGORY (OV-IDX)
+008000     MOVE 'UNX-DTL-PARM-DATA'      TO OV-OVERLAY-NAME (OV-IDX)
+008100     SET OV-IDX TO 3
+008200     MOVE 'PRATE' TO OV-DETAIL-TYPE (OV-IDX)
+008300     MOVE 'PR'    TO OV-DETAIL-CATEGORY (OV-IDX)
+008400     MOVE 'UNX-DTL-PRORATE-PARA'   TO OV-OVERLAY-NAME (OV-IDX)
+008500     SET OV-IDX TO 4
+008600     MOVE 'ACCTH' TO OV-DETAIL-TYPE (OV-IDX)
+008700     MOVE 'AH'    TO OV-DETAIL-CATEGORY (OV-IDX)
+008800     MOVE 'UNX-DTL-AH-DATA'        TO OV-OVERLAY-NAME (OV-IDX)
+008900     SET OV-IDX TO 5
+009000     MOVE 'CMSG ' TO OV-DETAIL-TYPE (OV-IDX)
+009100     MOVE 'CM'    TO OV-DETAIL-CATEGORY (OV-IDX)
+009200     MOVE 'UNX-DTL-CMSG-DATA'      TO OV-OVERLAY-NAME (OV-IDX)
+009400     OPEN INPUT  STMT-DETAIL-FILE
+009500     OPEN OUTPUT MISMATCH-FILE
+009600     READ STMT-DETAIL-FILE
+009700         AT END MOVE 'Y' TO WS-EOF-SWITCH
+009800     END-READ.
+009900*
+010000 2000-CHECK-ONE-RECORD.
+010100     SET OV-IDX TO 1
+010200     SEARCH OV-RULE
+010300         AT END
+010400             MOVE UNX-DTL-INVOICE-NUM     TO MM-INVOICE-NUM
+010500             MOVE UNX-DTL-DETAIL-NUM      TO MM-DETAIL-NUM
+010600             MOVE UNX-DTL-DETAIL-TYPE     TO MM-DETAIL-TYPE
+010700             MOVE UNX-DTL-DETAIL-CATEGORY TO MM-DETAIL-CATEGORY
+010800             PERFORM 2050-FIND-NEAREST-OVERLAY
+010900             WRITE MISMATCH-RECORD
+011000             DISPLAY 'UNRECOGNISED DETAIL-TYPE/CATEGORY - '
+011100                 'INVOICE ' UNX-DTL-INVOICE-NUM
+011200         WHEN OV-DETAIL-TYPE (OV-IDX)     =
+011300                  UNX-DTL-DETAIL-TYPE
+011400              AND OV-DETAIL-CATEGORY (OV-IDX) =
+011500                  UNX-DTL-DETAIL-CATEGORY
+011600             CONTINUE
+011700     END-SEARCH
+011800     READ STMT-DETAIL-FILE
+011900         AT END MOVE 'Y' TO WS-EOF-SWITCH
+012000     END-READ.
+012100*
+012200*    THE TYPE/CATEGORY PAIR DIDN'T MATCH ANY RULE.  IF THE
+012300*    DETAIL-TYPE ALONE MATCHES A RULE, THAT RULE'S OVERLAY IS THE
+012400*    ONE THE RECORD SHOULD HAVE BEEN READ UNDER - REPORT IT BY
+012500*    NAME SO THE CATEGORY MISMATCH CAN BE TRACED TO THE RIGHT
+012600*    OVERLAY.  OTHERWISE THE TYPE ITSELF IS UNRECOGNISED.
+012700*
+012800 2050-FIND-NEAREST-OVERLAY.
+012900     SET OV-IDX TO 1
+013000     SEARCH OV-RULE
+013100         AT END
+013200             MOVE 'NO MATCHING OVERLAY' TO MM-EXPECTED-OVERLAY
+013300         WHEN OV-DETAIL-TYPE (OV-IDX) = UNX-DTL-DETAIL-TYPE
+013400             MOVE OV-OVERLAY-NAME (OV-IDX) TO MM-EXPECTED-OVERLAY
+013500     END-SEARCH.
+013600*
+013700 9999-EXIT.
+013800     CLOSE STMT-DETAIL-FILE MISMATCH-FILE
+013900     STOP RUN.
