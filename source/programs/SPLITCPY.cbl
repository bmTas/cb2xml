@@ -0,0 +1,127 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SPLITCPY.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - DETECT EACH INDEPENDENT     *
+001400*                   TOP-LEVEL RECORD IN A COPYBOOK THAT MIXES     *
+001500*                   ALTERNATE "OR" RECORD TYPES AT INCONSISTENT   *
+001600*                   LEVEL NUMBERS, AND REPORT THEM AS SEPARATE     *
+001700*                   NAMED LAYOUTS.  MODELLED ON TOP-LEVEL-ITEM,    *
+001800*                   ANOTHER-TOP-LEVEL-ITEM (BOTH LEVEL 10) AND     *
+001900*                   YET-ANOTHER-TOP-LEVEL-ITEM (LEVEL 05) IN       *
+002000*                   CBL2XML_TEST101.CBL.                          *
+002010*   08/09/26  MO    NOW SCANS THE COPYBOOK TEXT ITSELF FOR LEVEL- *
+002020*                   NUMBER/NAME PAIRS INSTEAD OF CARRYING THREE   *
+002030*                   WORKED-EXAMPLE LINES AS VALUE LITERALS.       *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT COPYBOOK-IN ASSIGN TO CPYIN
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  COPYBOOK-IN
+003400     RECORD CONTAINS 80 CHARACTERS.
+003500 01  COPYBOOK-IN-REC             PIC X(80).
+003600*
+003700 WORKING-STORAGE SECTION.
+003800*
+003900 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004000     88  WS-EOF                  VALUE 'Y'.
+004100*
+004200*    A "TOP-LEVEL" LINE IS ANY LINE WHOSE LEVEL NUMBER IS NOT
+004300*    GREATER THAN THE LEVEL OF THE PREVIOUS TOP-LEVEL LINE - IT
+004400*    STARTS A NEW INDEPENDENT RECORD RATHER THAN NESTING INSIDE
+004500*    THE ONE BEFORE IT, EVEN IF THE ACTUAL NUMBER DIFFERS (10
+004600*    THEN 10 THEN 05 IS STILL THREE SEPARATE RECORDS).
+004700*
+004800 01  SC-TABLE-MAX                PIC 9(03) VALUE 200.
+004900 01  SC-SOURCE-LINE-TABLE.
+005000     05  SC-SOURCE-LINE OCCURS 200 TIMES.
+005100         10  SC-LEVEL-NO         PIC 9(02).
+005200         10  SC-ITEM-NAME        PIC X(30).
+005300*
+005400 01  SC-PREV-TOP-LEVEL           PIC 9(02) VALUE 99.
+005500 01  SC-RECORD-COUNT             PIC 9(03) VALUE 0.
+005600 01  SC-LINE-COUNT               PIC 9(03) VALUE 0.
+005700 01  SC-I                        PIC 9(05).
+005800*
+005900 01  ZZ-WORD-TABLE.
+006000     05  ZZ-WORD                 OCCURS 04 TIMES PIC X(30).
+006100 01  ZZ-WORD-COUNT               PIC 9(02) VALUE 0.
+006200 01  ZZ-PTR                      PIC 9(03) VALUE 1.
+006300*
+006400 PROCEDURE DIVISION.
+006500*
+006600 0000-MAINLINE.
+006700     PERFORM 1000-LOAD-SOURCE-LINES
+006800     PERFORM 2000-SPLIT-RECORDS
+006900         VARYING SC-I FROM 1 BY 1
+007000         UNTIL SC-I > SC-LINE-COUNT
+007100     DISPLAY SC-RECORD-COUNT
+007200         ' INDEPENDENT TOP-LEVEL RECORDS DETECTED'
+007300     PERFORM 9999-EXIT.
+007400*
+007500 1000-LOAD-SOURCE-LINES.
+007600     OPEN INPUT COPYBOOK-IN
+007700     READ COPYBOOK-IN
+007800         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007900     END-READ
+008000     PERFORM 1100-SCAN-ONE-LINE
+008100         UNTIL WS-EOF
+008200     CLOSE COPYBOOK-IN.
+008300*
+008400 1100-SCAN-ONE-LINE.
+008500     IF COPYBOOK-IN-REC (7:1) NOT = '*'
+008600         AND COPYBOOK-IN-REC NOT = SPACES
+008700         PERFORM 1200-TOKENIZE-LINE
+008800         IF ZZ-WORD-COUNT > 1
+008900             AND ZZ-WORD (1) (1:1) IS NUMERIC
+009000             AND SC-LINE-COUNT < SC-TABLE-MAX
+009100             ADD 1 TO SC-LINE-COUNT
+009200             MOVE ZZ-WORD (1) TO SC-LEVEL-NO (SC-LINE-COUNT)
+009300             MOVE ZZ-WORD (2) TO SC-ITEM-NAME (SC-LINE-COUNT)
+009400         END-IF
+009500     END-IF
+009600     READ COPYBOOK-IN
+009700         AT END MOVE 'Y' TO WS-EOF-SWITCH
+009800     END-READ.
+009900*
+010000 1200-TOKENIZE-LINE.
+010100     MOVE 0 TO ZZ-WORD-COUNT
+010200     MOVE 1 TO ZZ-PTR
+010300     PERFORM 1250-EXTRACT-WORD
+010400         UNTIL ZZ-PTR > 73 OR ZZ-WORD-COUNT = 04.
+010500*
+010600 1250-EXTRACT-WORD.
+010700     UNSTRING COPYBOOK-IN-REC (8:73) DELIMITED BY ALL SPACES
+010800         INTO ZZ-WORD (ZZ-WORD-COUNT + 1)
+010900         WITH POINTER ZZ-PTR
+011000     IF ZZ-WORD (ZZ-WORD-COUNT + 1) NOT = SPACES
+011100         ADD 1 TO ZZ-WORD-COUNT
+011200     END-IF.
+011300*
+011400 2000-SPLIT-RECORDS.
+011500     IF SC-LEVEL-NO (SC-I) <= SC-PREV-TOP-LEVEL
+011600         ADD 1 TO SC-RECORD-COUNT
+011700         MOVE SC-LEVEL-NO (SC-I) TO SC-PREV-TOP-LEVEL
+011800         DISPLAY 'RECORD ' SC-RECORD-COUNT ' STARTS AT '
+011900             SC-ITEM-NAME (SC-I) ' (LEVEL '
+012000             SC-LEVEL-NO (SC-I) ')'
+012100     END-IF.
+012200*
+012300 9999-EXIT.
+012400     STOP RUN.
