@@ -0,0 +1,149 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    STMTCKPT.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  STATEMENT BILLING BATCH - PRINT RUN.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - MODELLED ON DTARCKPT.CBL'S *
+001400*                   CHECKPOINT/RESTART PATTERN FOR THE DTAR119   *
+001500*                   LOAD, APPLIED TO THE STATEMENT PRINT RUN.    *
+001600*                   EVERY CK-COMMIT-INTERVAL DETAIL RECORDS THE   *
+001700*                   LAST ACCT-NUMBER/INVOICE-NUM PRINTED IS       *
+001800*                   CHECKPOINTED SO A RERUN AFTER AN ABEND CAN    *
+001900*                   SKIP STRAIGHT PAST WHAT ALREADY PRINTED       *
+002000*                   INSTEAD OF DUPLICATING STATEMENTS.            *
+002010*   08/09/26  MO    1100-READ-LAST-CHECKPOINT NOW READS TO THE   *
+002020*                   END OF THE CHECKPOINT FILE, KEEPING THE LAST *
+002030*                   RECORD, SINCE A RUN THAT COMMITTED MORE THAN *
+002040*                   ONCE LEAVES MORE THAN ONE RECORD ON IT.      *
+002050*                   ALSO REPORTS COMPLETION TO EOJCTL.           *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT STMT-DETAIL-FILE ASSIGN TO UNXDTLIN
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT CHECKPOINT-FILE  ASSIGN TO STMTCKPF
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  STMT-DETAIL-FILE.
+003600     COPY "cpyUnxdetail.cbl".
+003700*
+003800 FD  CHECKPOINT-FILE.
+003900 01  CHECKPOINT-RECORD.
+004000     05  CK-LAST-ACCT-NUMBER     PIC X(20).
+004100     05  CK-LAST-INVOICE-NUM     PIC X(11).
+004200     05  CK-RECORDS-COMMITTED    PIC 9(09) COMP-3.
+004300*
+004400 WORKING-STORAGE SECTION.
+004500*
+004600 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004700     88  WS-EOF                  VALUE 'Y'.
+004800 01  CK-COMMIT-INTERVAL          PIC 9(05) COMP-3 VALUE 500.
+004900 01  CK-RECORDS-SINCE-COMMIT     PIC 9(05) COMP-3 VALUE 0.
+005000 01  WS-RECORDS-PRINTED          PIC 9(09) VALUE 0.
+005100 01  WS-RESTARTING-SWITCH        PIC X(01) VALUE 'N'.
+005200     88  WS-RESTARTING           VALUE 'Y'.
+005300 01  WS-SKIP-COMPLETE-SWITCH     PIC X(01) VALUE 'N'.
+005400     88  WS-SKIP-COMPLETE        VALUE 'Y'.
+005500 01  CK-RESTART-ACCT-NUMBER      PIC X(20).
+005600 01  CK-RESTART-INVOICE-NUM      PIC X(11).
+005650 01  WS-CKPT-EOF-SWITCH          PIC X(01) VALUE 'N'.
+005660     88  WS-CKPT-EOF             VALUE 'Y'.
+005700*
+005710*    PARAMETERS PASSED TO THE COMMON END-OF-JOB CONTROL SUBPROGRAM.
+005720*
+005730 01  WS-RUN-DATE                 PIC 9(08).
+005740 01  WS-JOB-STATUS               PIC X(01).
+005750 01  WS-JOB-NAME                 PIC X(08) VALUE 'STMTCKPT'.
+005760 01  WS-RECORDS-REJECTED         PIC 9(09) VALUE 0.
+005765 01  WS-RECORDS-OUT              PIC 9(09).
+005770*
+005800 PROCEDURE DIVISION.
+005900*
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE
+006200     IF WS-RESTARTING
+006300         PERFORM 2000-SKIP-ALREADY-PRINTED
+006400             UNTIL WS-EOF OR WS-SKIP-COMPLETE
+006500     END-IF
+006600     PERFORM 3000-PRINT-ONE-RECORD
+006700         UNTIL WS-EOF
+006800     IF CK-RECORDS-SINCE-COMMIT > 0
+006900         PERFORM 3300-WRITE-CHECKPOINT
+007000     END-IF
+007100     DISPLAY 'STMTCKPT - RECORDS PRINTED: ' WS-RECORDS-PRINTED
+007200     PERFORM 9999-EXIT.
+007300*
+007400 1000-INITIALIZE.
+007500     OPEN INPUT STMT-DETAIL-FILE
+007600     PERFORM 1100-READ-LAST-CHECKPOINT
+007700     READ STMT-DETAIL-FILE
+007800         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007900     END-READ.
+008000*
+008100 1100-READ-LAST-CHECKPOINT.
+008200     OPEN INPUT CHECKPOINT-FILE
+008250     MOVE 'N' TO WS-CKPT-EOF-SWITCH
+008300     READ CHECKPOINT-FILE
+008400         AT END MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+008500     END-READ
+008550     PERFORM 1110-SAVE-LAST-CHECKPOINT
+008560         UNTIL WS-CKPT-EOF
+008600     CLOSE CHECKPOINT-FILE
+009200     OPEN OUTPUT CHECKPOINT-FILE.
+009210*
+009220 1110-SAVE-LAST-CHECKPOINT.
+009230     MOVE 'Y' TO WS-RESTARTING-SWITCH
+009240     MOVE CK-LAST-ACCT-NUMBER TO CK-RESTART-ACCT-NUMBER
+009250     MOVE CK-LAST-INVOICE-NUM TO CK-RESTART-INVOICE-NUM
+009260     READ CHECKPOINT-FILE
+009270         AT END MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+009280     END-READ.
+009300*
+009400 2000-SKIP-ALREADY-PRINTED.
+009500     IF UNX-DTL-ACCT-NUMBER = CK-RESTART-ACCT-NUMBER
+009600             AND UNX-DTL-INVOICE-NUM = CK-RESTART-INVOICE-NUM
+009700         MOVE 'Y' TO WS-SKIP-COMPLETE-SWITCH
+009800     END-IF
+009900     READ STMT-DETAIL-FILE
+010000         AT END MOVE 'Y' TO WS-EOF-SWITCH
+010100     END-READ.
+010200*
+010300 3000-PRINT-ONE-RECORD.
+010400     ADD 1 TO WS-RECORDS-PRINTED
+010500     ADD 1 TO CK-RECORDS-SINCE-COMMIT
+010600     IF CK-RECORDS-SINCE-COMMIT >= CK-COMMIT-INTERVAL
+010700         PERFORM 3300-WRITE-CHECKPOINT
+010800     END-IF
+010900     READ STMT-DETAIL-FILE
+011000         AT END MOVE 'Y' TO WS-EOF-SWITCH
+011100     END-READ.
+011200*
+011300 3300-WRITE-CHECKPOINT.
+011400     MOVE UNX-DTL-ACCT-NUMBER  TO CK-LAST-ACCT-NUMBER
+011500     MOVE UNX-DTL-INVOICE-NUM  TO CK-LAST-INVOICE-NUM
+011600     MOVE WS-RECORDS-PRINTED   TO CK-RECORDS-COMMITTED
+011700     WRITE CHECKPOINT-RECORD
+011800     MOVE 0 TO CK-RECORDS-SINCE-COMMIT.
+011900*
+012000 9999-EXIT.
+012100     CLOSE STMT-DETAIL-FILE CHECKPOINT-FILE
+012150     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+012160     MOVE 'P' TO WS-JOB-STATUS
+012165     MOVE WS-RECORDS-PRINTED TO WS-RECORDS-OUT
+012170     CALL 'EOJCTL' USING WS-JOB-NAME WS-RUN-DATE
+012180         WS-RECORDS-PRINTED WS-RECORDS-OUT WS-RECORDS-REJECTED
+012190         WS-JOB-STATUS
+012200     STOP RUN.
