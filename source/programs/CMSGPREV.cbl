@@ -0,0 +1,94 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CMSGPREV.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  STATEMENT BILLING BATCH - PRE-PRINT VALIDATION.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - FOR EACH UNX-DTL-CMSG-DATA *
+001400*                   OVERLAY, RENDER A PREVIEW LINE SHOWING THE   *
+001500*                   MESSAGE KEY, LOCATION, AND EACH OCCUPIED     *
+001600*                   VARIABLE/SUBSTITUTION-TEXT PAIR FROM UNX-DTL-*
+001700*                   CMSG-PAYLOAD-AREA, SO COPYWRITING CAN CHECK  *
+001800*                   A MESSAGE'S SUBSTITUTED TEXT BEFORE IT REACHES*
+001900*                   PRINT WITHOUT READING RAW HEX DUMPS.         *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT STMT-DETAIL-FILE ASSIGN TO UNXDTLIN
+002900         ORGANIZATION IS SEQUENTIAL.
+003000     SELECT PREVIEW-RPT-FILE ASSIGN TO CMSGPRVT
+003100         ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  STMT-DETAIL-FILE.
+003500     COPY "cpyUnxdetail.cbl".
+003600*
+003700 FD  PREVIEW-RPT-FILE.
+003800 01  PREVIEW-RPT-RECORD.
+003900     05  PV-INVOICE-NUM          PIC X(11).
+004000     05  PV-DETAIL-NUM           PIC 9(07).
+004100     05  PV-TEXT-KEY             PIC X(10).
+004200     05  PV-LOCATION             PIC 9(03).
+004300     05  PV-SLOT-NO              PIC 9(02).
+004400     05  PV-VAR-NAME             PIC X(20).
+004500     05  PV-VAR-TEXT             PIC X(50).
+004600*
+004700 WORKING-STORAGE SECTION.
+004800*
+004900 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+005000     88  WS-EOF                  VALUE 'Y'.
+005100 01  WS-SLOT-SUB                 PIC 9(02) COMP.
+005200*
+005300 PROCEDURE DIVISION.
+005400*
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE
+005700     PERFORM 2000-PREVIEW-ONE-RECORD
+005800         UNTIL WS-EOF
+005900     PERFORM 9999-EXIT.
+006000*
+006100 1000-INITIALIZE.
+006200     OPEN INPUT  STMT-DETAIL-FILE
+006300     OPEN OUTPUT PREVIEW-RPT-FILE
+006400     READ STMT-DETAIL-FILE
+006500         AT END MOVE 'Y' TO WS-EOF-SWITCH
+006600     END-READ.
+006700*
+006800 2000-PREVIEW-ONE-RECORD.
+006900     IF UNX-DTL-DETAIL-TYPE = 'CMSG '
+007000         PERFORM 2100-PREVIEW-ONE-SLOT
+007100             VARYING WS-SLOT-SUB FROM 1 BY 1
+007200             UNTIL WS-SLOT-SUB > 10
+007300     END-IF
+007400     READ STMT-DETAIL-FILE
+007500         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007600     END-READ.
+007700*
+007800 2100-PREVIEW-ONE-SLOT.
+007900     IF UNX-DTL-CMSG-VAR (WS-SLOT-SUB) NOT = SPACES
+008000         MOVE UNX-DTL-INVOICE-NUM  TO PV-INVOICE-NUM
+008100         MOVE UNX-DTL-DETAIL-NUM   TO PV-DETAIL-NUM
+008200         MOVE UNX-DTL-CMSG-TEXT-KEY TO PV-TEXT-KEY
+008300         MOVE UNX-DTL-CMSG-LOCATION TO PV-LOCATION
+008400         MOVE WS-SLOT-SUB          TO PV-SLOT-NO
+008500         MOVE UNX-DTL-CMSG-VAR (WS-SLOT-SUB)
+008600                                   TO PV-VAR-NAME
+008700         MOVE UNX-DTL-CMSG-VAR-TXT (WS-SLOT-SUB)
+008800                                   TO PV-VAR-TEXT
+008900         WRITE PREVIEW-RPT-RECORD
+009000     END-IF.
+009100*
+009200 9999-EXIT.
+009300     CLOSE STMT-DETAIL-FILE PREVIEW-RPT-FILE
+009400     STOP RUN.
