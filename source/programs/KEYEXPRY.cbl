@@ -0,0 +1,162 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    KEYEXPRY.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  LOYALTY PROGRAM BATCH - DAILY LOAD.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - CROSS-REFERENCE DTAR119-   *
+001400*                   KEYCODE AND DTAR119-PROM-NO AGAINST A        *
+001500*                   PROMOTIONS CALENDAR SO REDEMPTIONS OF        *
+001600*                   EXPIRED OR NOT-YET-ACTIVE PROMO CODES ARE    *
+001700*                   CAUGHT BEFORE THE BONUS POINTS POST TO A     *
+001800*                   CUSTOMER'S ACCOUNT.                          *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT DTAR119-FILE  ASSIGN TO DTARIN
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT PROMO-CAL-FILE ASSIGN TO PROMOCAL
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT EXPIRY-RPT-FILE ASSIGN TO KEYEXPRT
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  DTAR119-FILE.
+003600 01  DTAR119-RECORD.
+003700     COPY "DTAR119.cbl".
+003800*
+003900*    PROMOTIONS CALENDAR - ONE ENTRY PER KEYCODE / PROMOTION
+004000*    NUMBER NAMING ITS EFFECTIVE AND EXPIRY DATES.
+004100*
+004200 FD  PROMO-CAL-FILE.
+004300 01  PROMO-CAL-RECORD.
+004400     05  PC-KEYCODE              PIC 9(08).
+004500     05  PC-PROM-NO              PIC 9(05).
+004600     05  PC-EFFECTIVE-DATE       PIC 9(08).
+004700     05  PC-EXPIRY-DATE          PIC 9(08).
+004800*
+004900 FD  EXPIRY-RPT-FILE.
+005000 01  EXPIRY-RPT-RECORD.
+005100     05  ER-STORE-NO             PIC 9(03).
+005200     05  ER-TRANS-NO             PIC 9(04).
+005300     05  ER-KEYCODE              PIC 9(08).
+005400     05  ER-PROM-NO              PIC 9(05).
+005500     05  ER-REASON               PIC X(20).
+005600*
+005700 WORKING-STORAGE SECTION.
+005800*
+005900 01  WS-DTAR-EOF-SWITCH          PIC X(01) VALUE 'N'.
+006000     88  WS-DTAR-EOF             VALUE 'Y'.
+006100 01  WS-CAL-EOF-SWITCH           PIC X(01) VALUE 'N'.
+006200     88  WS-CAL-EOF              VALUE 'Y'.
+006300*
+006400 01  WS-RUN-DATE                 PIC 9(08).
+006500*
+006600 01  PC-TABLE-MAX                PIC 9(05) COMP VALUE 2000.
+006700 01  PC-TABLE-COUNT              PIC 9(05) COMP VALUE 0.
+006800 01  PC-TABLE.
+006900     05  PC-ENTRY OCCURS 2000 TIMES
+007000                  INDEXED BY PC-IDX.
+007100         10  PC-T-KEYCODE        PIC 9(08).
+007200         10  PC-T-PROM-NO        PIC 9(05).
+007300         10  PC-T-EFFECTIVE      PIC 9(08).
+007400         10  PC-T-EXPIRY         PIC 9(08).
+007500*
+007600 01  WS-FOUND-SWITCH             PIC X(01).
+007700     88  WS-FOUND                VALUE 'Y'.
+007800*
+007900 PROCEDURE DIVISION.
+008000*
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE
+008300     PERFORM 2000-CHECK-ONE-TRANSACTION
+008400         UNTIL WS-DTAR-EOF
+008500     PERFORM 9999-EXIT.
+008600*
+008700 1000-INITIALIZE.
+008800     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+008900     OPEN INPUT  PROMO-CAL-FILE
+009000     READ PROMO-CAL-FILE
+009100         AT END MOVE 'Y' TO WS-CAL-EOF-SWITCH
+009200     END-READ
+009300     PERFORM 1100-LOAD-CALENDAR-ENTRY
+009400         UNTIL WS-CAL-EOF
+009500     CLOSE PROMO-CAL-FILE
+009600     OPEN INPUT  DTAR119-FILE
+009700     OPEN OUTPUT EXPIRY-RPT-FILE
+009800     READ DTAR119-FILE
+009900         AT END MOVE 'Y' TO WS-DTAR-EOF-SWITCH
+010000     END-READ.
+010100*
+010200 1100-LOAD-CALENDAR-ENTRY.
+010300     IF PC-TABLE-COUNT < PC-TABLE-MAX
+010310         ADD 1 TO PC-TABLE-COUNT
+010400         SET PC-IDX TO PC-TABLE-COUNT
+010500         MOVE PC-KEYCODE        TO PC-T-KEYCODE (PC-IDX)
+010600         MOVE PC-PROM-NO        TO PC-T-PROM-NO (PC-IDX)
+010700         MOVE PC-EFFECTIVE-DATE TO PC-T-EFFECTIVE (PC-IDX)
+010800         MOVE PC-EXPIRY-DATE    TO PC-T-EXPIRY (PC-IDX)
+010810     END-IF
+010900     READ PROMO-CAL-FILE
+011000         AT END MOVE 'Y' TO WS-CAL-EOF-SWITCH
+011100     END-READ.
+011200*
+011300 2000-CHECK-ONE-TRANSACTION.
+011400     MOVE 'N' TO WS-FOUND-SWITCH
+011500     SET PC-IDX TO 1
+011600     SEARCH PC-ENTRY
+011700         AT END
+011800             MOVE SPACES TO EXPIRY-RPT-RECORD
+011900             MOVE DTAR119-STORE-NO TO ER-STORE-NO
+012000             MOVE DTAR119-TRANS-NO TO ER-TRANS-NO
+012100             MOVE DTAR119-KEYCODE  TO ER-KEYCODE
+012200             MOVE DTAR119-PROM-NO  TO ER-PROM-NO
+012300             MOVE 'KEYCODE/PROMO NOT FOUND' TO ER-REASON
+012400             WRITE EXPIRY-RPT-RECORD
+012410         WHEN PC-IDX > PC-TABLE-COUNT
+012420             MOVE SPACES TO EXPIRY-RPT-RECORD
+012430             MOVE DTAR119-STORE-NO TO ER-STORE-NO
+012440             MOVE DTAR119-TRANS-NO TO ER-TRANS-NO
+012450             MOVE DTAR119-KEYCODE  TO ER-KEYCODE
+012460             MOVE DTAR119-PROM-NO  TO ER-PROM-NO
+012470             MOVE 'KEYCODE/PROMO NOT FOUND' TO ER-REASON
+012480             WRITE EXPIRY-RPT-RECORD
+012500         WHEN PC-T-KEYCODE (PC-IDX) = DTAR119-KEYCODE
+012600              AND PC-T-PROM-NO (PC-IDX) = DTAR119-PROM-NO
+012700             MOVE 'Y' TO WS-FOUND-SWITCH
+012800             PERFORM 2100-CHECK-VALIDITY-WINDOW
+012900     END-SEARCH
+013000     READ DTAR119-FILE
+013100         AT END MOVE 'Y' TO WS-DTAR-EOF-SWITCH
+013200     END-READ.
+013300*
+013400 2100-CHECK-VALIDITY-WINDOW.
+013500     MOVE SPACES TO EXPIRY-RPT-RECORD
+013600     MOVE DTAR119-STORE-NO TO ER-STORE-NO
+013700     MOVE DTAR119-TRANS-NO TO ER-TRANS-NO
+013800     MOVE DTAR119-KEYCODE  TO ER-KEYCODE
+013900     MOVE DTAR119-PROM-NO  TO ER-PROM-NO
+014000     IF WS-RUN-DATE < PC-T-EFFECTIVE (PC-IDX)
+014100         MOVE 'PROMOTION NOT ACTIVE' TO ER-REASON
+014200         WRITE EXPIRY-RPT-RECORD
+014300     ELSE
+014400         IF WS-RUN-DATE > PC-T-EXPIRY (PC-IDX)
+014500             MOVE 'PROMOTION EXPIRED' TO ER-REASON
+014600             WRITE EXPIRY-RPT-RECORD
+014700         END-IF
+014800     END-IF.
+014900*
+015000 9999-EXIT.
+015100     CLOSE DTAR119-FILE EXPIRY-RPT-FILE
+015200     STOP RUN.
