@@ -0,0 +1,148 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BONRECON.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  LOYALTY PROGRAM BATCH - DAILY RECONCILIATION.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - TOTAL DTAR119-BONUS-POINTS *
+001400*                   PER DTAR119-STORE-NO FROM THE DAILY KEYCODE/ *
+001500*                   BONUS FILE AND COMPARE AGAINST THE STORE'S   *
+001600*                   POS SALES UPLOAD, FLAGGING ANY STORE WHERE   *
+001700*                   THE TWO TOTALS DON'T TIE OUT WITHIN          *
+001800*                   TOLERANCE, SO A DISCREPANCY IS CAUGHT THE    *
+001900*                   SAME DAY RATHER THAN WEEKS LATER.            *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT DTAR119-FILE  ASSIGN TO DTARIN
+002900         ORGANIZATION IS SEQUENTIAL.
+003000     SELECT POS-SALES-FILE ASSIGN TO POSIN
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT RECON-EXCEPT-FILE ASSIGN TO BONRECPT
+003300         ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  DTAR119-FILE.
+003700 01  DTAR119-RECORD.
+003800     COPY "DTAR119.cbl".
+003900*
+004000 FD  POS-SALES-FILE.
+004100 01  POS-SALES-RECORD.
+004200     05  PS-STORE-NO             PIC 9(03).
+004300     05  PS-SALES-AMT            PIC S9(09)V99 COMP-3.
+004400     05  PS-BONUS-POINTS         PIC S9(06)    COMP-3.
+004500*
+004600 FD  RECON-EXCEPT-FILE.
+004700 01  RECON-EXCEPT-RECORD.
+004800     05  RE-STORE-NO             PIC 9(03).
+004900     05  RE-DTAR-POINTS          PIC S9(06)    COMP-3.
+005000     05  RE-POS-POINTS           PIC S9(06)    COMP-3.
+005100     05  RE-VARIANCE             PIC S9(06)    COMP-3.
+005200*
+005300 WORKING-STORAGE SECTION.
+005400*
+005500 01  WS-DTAR-EOF-SWITCH          PIC X(01) VALUE 'N'.
+005600     88  WS-DTAR-EOF             VALUE 'Y'.
+005700 01  WS-POS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+005800     88  WS-POS-EOF              VALUE 'Y'.
+005900*
+006000 01  WS-TOLERANCE                PIC S9(06) COMP-3 VALUE 5.
+006100*
+006200*    ONE ACCUMULATOR PER STORE SEEN ON THE DTAR119 FEED.
+006300*
+006400 01  ST-TABLE-MAX                PIC 9(04) COMP VALUE 500.
+006500 01  ST-TABLE-COUNT              PIC 9(04) COMP VALUE 0.
+006600 01  ST-TABLE.
+006700     05  ST-ENTRY OCCURS 500 TIMES
+006800                  INDEXED BY ST-IDX ST-SRCH-IDX.
+006900         10  ST-STORE-NO         PIC 9(03).
+007000         10  ST-BONUS-TOTAL      PIC S9(09) COMP-3.
+007100*
+007200 PROCEDURE DIVISION.
+007300*
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE
+007600     PERFORM 2000-ACCUMULATE-DTAR119
+007700         UNTIL WS-DTAR-EOF
+007800     PERFORM 3000-MATCH-POS-SALES
+007900         UNTIL WS-POS-EOF
+008000     PERFORM 9999-EXIT.
+008100*
+008200 1000-INITIALIZE.
+008300     OPEN INPUT  DTAR119-FILE
+008400     OPEN INPUT  POS-SALES-FILE
+008500     OPEN OUTPUT RECON-EXCEPT-FILE
+008600     READ DTAR119-FILE
+008700         AT END MOVE 'Y' TO WS-DTAR-EOF-SWITCH
+008800     END-READ
+008900     READ POS-SALES-FILE
+009000         AT END MOVE 'Y' TO WS-POS-EOF-SWITCH
+009100     END-READ.
+009200*
+009300 2000-ACCUMULATE-DTAR119.
+009400     SET ST-SRCH-IDX TO 1
+009500     SEARCH ST-ENTRY
+009600         AT END
+009700             PERFORM 2100-ADD-NEW-STORE
+009710         WHEN ST-SRCH-IDX > ST-TABLE-COUNT
+009720             PERFORM 2100-ADD-NEW-STORE
+009800         WHEN ST-STORE-NO (ST-SRCH-IDX) = DTAR119-STORE-NO
+009900             ADD DTAR119-BONUS-POINTS
+010000                 TO ST-BONUS-TOTAL (ST-SRCH-IDX)
+010100     END-SEARCH
+010200     READ DTAR119-FILE
+010300         AT END MOVE 'Y' TO WS-DTAR-EOF-SWITCH
+010400     END-READ.
+010500*
+010600 2100-ADD-NEW-STORE.
+010700     ADD 1 TO ST-TABLE-COUNT
+010800     SET ST-IDX TO ST-TABLE-COUNT
+010900     MOVE DTAR119-STORE-NO     TO ST-STORE-NO (ST-IDX)
+011000     MOVE DTAR119-BONUS-POINTS TO ST-BONUS-TOTAL (ST-IDX).
+011100*
+011200 3000-MATCH-POS-SALES.
+011300     SET ST-SRCH-IDX TO 1
+011400     SEARCH ST-ENTRY
+011500         AT END
+011600             DISPLAY 'NO DTAR119 ACTIVITY FOR STORE '
+011700                 PS-STORE-NO ' - POS POINTS '
+011800                 PS-BONUS-POINTS
+011810         WHEN ST-SRCH-IDX > ST-TABLE-COUNT
+011820             DISPLAY 'NO DTAR119 ACTIVITY FOR STORE '
+011830                 PS-STORE-NO ' - POS POINTS '
+011840                 PS-BONUS-POINTS
+011900         WHEN ST-STORE-NO (ST-SRCH-IDX) = PS-STORE-NO
+012000             PERFORM 3100-COMPARE-TOTALS
+012100     END-SEARCH
+012200     READ POS-SALES-FILE
+012300         AT END MOVE 'Y' TO WS-POS-EOF-SWITCH
+012400     END-READ.
+012500*
+012600 3100-COMPARE-TOTALS.
+012700     COMPUTE RE-VARIANCE =
+012800         ST-BONUS-TOTAL (ST-SRCH-IDX) - PS-BONUS-POINTS
+012900     IF RE-VARIANCE > WS-TOLERANCE
+013000             OR RE-VARIANCE < -WS-TOLERANCE
+013100         MOVE PS-STORE-NO              TO RE-STORE-NO
+013200         MOVE ST-BONUS-TOTAL (ST-SRCH-IDX) TO RE-DTAR-POINTS
+013300         MOVE PS-BONUS-POINTS          TO RE-POS-POINTS
+013400         WRITE RECON-EXCEPT-RECORD
+013500         DISPLAY 'BONUS RECON EXCEPTION - STORE ' PS-STORE-NO
+013600             ' DTAR119=' ST-BONUS-TOTAL (ST-SRCH-IDX)
+013700             ' POS=' PS-BONUS-POINTS
+013800     END-IF.
+013900*
+014000 9999-EXIT.
+014100     CLOSE DTAR119-FILE POS-SALES-FILE RECON-EXCEPT-FILE
+014200     STOP RUN.
