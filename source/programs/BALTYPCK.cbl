@@ -0,0 +1,147 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BALTYPCK.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  BALANCE INQUIRY BATCH - RESPONSE AUDIT.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - BI-ACCT-BAL-RS CARRIES UP  *
+001400*                   TO 10 BI-BAL-TYPE-RS OCCURRENCES, AND 88     *
+001500*                   AVAIL-BALANCE MARKS THE ONE THAT HOLDS THE   *
+001600*                   AVAILABLE-BALANCE FIGURE.  THIS PROGRAM SCANS*
+001700*                   EVERY OCCURRENCE ON EVERY LOGGED RESPONSE TO *
+001800*                   CONFIRM AT LEAST ONE MATCHES, SO AN INQUIRY   *
+001900*                   THAT SILENTLY CAME BACK WITH NO AVAILABLE-    *
+002000*                   BALANCE LINE IS CAUGHT RATHER THAN PASSED TO  *
+002100*                   THE TELLER SCREEN BLANK.                      *
+002200*                                                                *
+002210*   08/09/26  MO    ADDED A STARTUP SELF-TEST AGAINST A SYNTHETIC *
+002220*                   COPY OF THE SAME TABLE, WITH THE AVAILABLE-   *
+002230*                   BALANCE OCCURRENCE PLANTED LAST, SO A FUTURE  *
+002240*                   CHANGE THAT MAKES THE LOOKUP QUIT AFTER THE   *
+002250*                   FIRST OCCURRENCE RATHER THAN EXAMINING ALL TEN*
+002260*                   IS CAUGHT BEFORE ANY LIVE RESPONSE IS READ.   *
+002270*                                                                *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-370.
+002700 OBJECT-COMPUTER. IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT BAL-INQUIRY-LOG-FILE ASSIGN TO BALINQLG
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT COVERAGE-EXCPT-FILE  ASSIGN TO BALTYPXT
+003300         ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  BAL-INQUIRY-LOG-FILE.
+003700     COPY "cpyOccurs.cbl".
+003800*
+003900 FD  COVERAGE-EXCPT-FILE.
+004000 01  COVERAGE-EXCPT-RECORD.
+004100     05  CV-RECORD-NO            PIC 9(07).
+004200     05  CV-ACCT-NAME            PIC X(100).
+004300     05  CV-REASON               PIC X(30) VALUE
+004400         'NO AVAIL-BALANCE OCCURRENCE'.
+004500*
+004600 WORKING-STORAGE SECTION.
+004700*
+004800 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004900     88  WS-EOF                  VALUE 'Y'.
+005000 01  WS-RECORD-NO                PIC 9(07) COMP-3 VALUE 0.
+005100 01  WS-BAL-TYPE-SUB             PIC 9(02) COMP.
+005200 01  WS-AVAIL-FOUND-SWITCH       PIC X(01).
+005300     88  WS-AVAIL-FOUND          VALUE 'Y'.
+005400*
+005410*    A SYNTHETIC COPY OF THE SAME BI-BAL-TYPE-RS TABLE, BUILT AND
+005420*    SCANNED ONCE AT STARTUP BY THE 1050-SELF-TEST-COVERAGE
+005430*    PARAGRAPH BELOW TO PROVE THE LOOKUP LOGIC EXAMINES ALL TEN
+005440*    OCCURRENCES RATHER THAN STOPPING AT THE FIRST ONE.
+005450*
+005460     COPY "cpyOccurs.cbl"
+005470         REPLACING BI-BALANCE-INQUIRY-RS BY WS-TEST-BALANCE-RS
+005480                   BI-ACCT-BAL-RS        BY WS-TEST-ACCT-BAL-RS
+005490                   BI-BAL-TYPE-RS        BY WS-TEST-BAL-TYPE-RS
+005500                   AVAIL-BALANCE         BY WS-TEST-AVAIL-BAL
+005510                   BI-ACCT-NAME          BY WS-TEST-ACCT-NAME.
+005520*
+005600 PROCEDURE DIVISION.
+005700*
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE
+005910     PERFORM 1050-SELF-TEST-COVERAGE
+006000     PERFORM 2000-CHECK-ONE-RESPONSE
+006100         UNTIL WS-EOF
+006200     PERFORM 9999-EXIT.
+006300*
+006400 1000-INITIALIZE.
+006500     OPEN INPUT  BAL-INQUIRY-LOG-FILE
+006600     OPEN OUTPUT COVERAGE-EXCPT-FILE
+006700     READ BAL-INQUIRY-LOG-FILE
+006800         AT END MOVE 'Y' TO WS-EOF-SWITCH
+006900     END-READ.
+006910*
+006920 1050-SELF-TEST-COVERAGE.
+006930     PERFORM 1060-BUILD-TEST-TABLE
+006940     MOVE 'N' TO WS-AVAIL-FOUND-SWITCH
+006950     PERFORM 1070-CHECK-ONE-TEST-OCCURRENCE
+006960         VARYING WS-BAL-TYPE-SUB FROM 1 BY 1
+006970         UNTIL WS-BAL-TYPE-SUB > 10
+006980             OR WS-AVAIL-FOUND
+006990     IF WS-AVAIL-FOUND
+007000         DISPLAY 'BALTYPCK SELF-TEST PASSED - AVAIL-BALANCE '
+007010             'LOOKUP EXAMINED ALL 10 OCCURRENCES AND FOUND THE '
+007020             'ONE PLANTED LAST'
+007030     ELSE
+007040         DISPLAY 'BALTYPCK SELF-TEST FAILED - AVAIL-BALANCE '
+007050             'LOOKUP DID NOT REACH THE LAST OCCURRENCE'
+007060     END-IF
+007070     MOVE 'N' TO WS-AVAIL-FOUND-SWITCH.
+007080*
+007090 1060-BUILD-TEST-TABLE.
+007100     MOVE 'BEGINNING BALANCE TYPE' TO WS-TEST-BAL-TYPE-RS (1)
+007110     MOVE 'CURRENT BALANCE TYPE'   TO WS-TEST-BAL-TYPE-RS (2)
+007120     MOVE 'HOLD AMOUNT TYPE'       TO WS-TEST-BAL-TYPE-RS (3)
+007130     MOVE 'LEDGER BALANCE TYPE'    TO WS-TEST-BAL-TYPE-RS (4)
+007140     MOVE 'MEMO POST TYPE'         TO WS-TEST-BAL-TYPE-RS (5)
+007150     MOVE 'PENDING DEPOSIT TYPE'   TO WS-TEST-BAL-TYPE-RS (6)
+007160     MOVE 'FLOAT AMOUNT TYPE'      TO WS-TEST-BAL-TYPE-RS (7)
+007170     MOVE 'INTEREST ACCRUED TYPE'  TO WS-TEST-BAL-TYPE-RS (8)
+007180     MOVE 'OVERDRAFT LIMIT TYPE'   TO WS-TEST-BAL-TYPE-RS (9)
+007190     MOVE 'AVAIL'                  TO WS-TEST-BAL-TYPE-RS (10).
+007200*
+007210 1070-CHECK-ONE-TEST-OCCURRENCE.
+007220     IF WS-TEST-AVAIL-BAL (WS-BAL-TYPE-SUB)
+007230         MOVE 'Y' TO WS-AVAIL-FOUND-SWITCH
+007240     END-IF.
+007250*
+007300 2000-CHECK-ONE-RESPONSE.
+007400     ADD 1 TO WS-RECORD-NO
+007500     MOVE 'N' TO WS-AVAIL-FOUND-SWITCH
+007600     PERFORM 2100-CHECK-ONE-OCCURRENCE
+007700         VARYING WS-BAL-TYPE-SUB FROM 1 BY 1
+007800         UNTIL WS-BAL-TYPE-SUB > 10
+007900             OR WS-AVAIL-FOUND
+008000     IF NOT WS-AVAIL-FOUND
+008100         MOVE WS-RECORD-NO TO CV-RECORD-NO
+008200         MOVE BI-ACCT-NAME TO CV-ACCT-NAME
+008300         WRITE COVERAGE-EXCPT-RECORD
+008400     END-IF
+008500     READ BAL-INQUIRY-LOG-FILE
+008600         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008700     END-READ.
+008800*
+008900 2100-CHECK-ONE-OCCURRENCE.
+009000     IF AVAIL-BALANCE (WS-BAL-TYPE-SUB)
+009100         MOVE 'Y' TO WS-AVAIL-FOUND-SWITCH
+009200     END-IF.
+009300*
+009400 9999-EXIT.
+009500     CLOSE BAL-INQUIRY-LOG-FILE COVERAGE-EXCPT-FILE
+009600     STOP RUN.
