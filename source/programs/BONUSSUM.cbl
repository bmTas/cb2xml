@@ -0,0 +1,107 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BONUSSUM.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  LOYALTY PROGRAM BATCH - FINANCE REPORTING.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - TOTAL DTAR119-BONUS-POINTS *
+001400*                   BY DTAR119-TRANS-CODE, BROKEN OUT BY         *
+001500*                   DTAR119-STORE-NO, SO FINANCE HAS A ROUTINE   *
+001600*                   VIEW OF WHICH TRANSACTION TYPES ARE DRIVING  *
+001700*                   BONUS POINT LIABILITY AT WHICH STORES.       *
+001800*                                                                *
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. IBM-370.
+002300 OBJECT-COMPUTER. IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT DTAR119-FILE  ASSIGN TO DTARIN
+002700         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT SUMMARY-FILE  ASSIGN TO BONSUMRT
+002900         ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  DTAR119-FILE.
+003300 01  DTAR119-RECORD.
+003400     COPY "DTAR119.cbl".
+003500*
+003600 FD  SUMMARY-FILE.
+003700 01  SUMMARY-RECORD.
+003800     05  SR-STORE-NO             PIC 9(03).
+003900     05  SR-TRANS-CODE           PIC 9(02).
+004000     05  SR-BONUS-TOTAL          PIC S9(09) COMP-3.
+004100*
+004200 WORKING-STORAGE SECTION.
+004300*
+004400 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004500     88  WS-EOF                  VALUE 'Y'.
+004600*
+004700 01  BS-TABLE-MAX                PIC 9(05) COMP VALUE 5000.
+004800 01  BS-TABLE-COUNT              PIC 9(05) COMP VALUE 0.
+004900 01  BS-TABLE.
+005000     05  BS-ENTRY OCCURS 5000 TIMES
+005100                  INDEXED BY BS-IDX BS-SRCH-IDX.
+005200         10  BS-STORE-NO         PIC 9(03).
+005300         10  BS-TRANS-CODE       PIC 9(02).
+005400         10  BS-BONUS-TOTAL      PIC S9(09) COMP-3.
+005500*
+005600 PROCEDURE DIVISION.
+005700*
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE
+006000     PERFORM 2000-ACCUMULATE-ONE-RECORD
+006100         UNTIL WS-EOF
+006200     PERFORM 3000-WRITE-SUMMARY
+006300         VARYING BS-IDX FROM 1 BY 1
+006400         UNTIL BS-IDX > BS-TABLE-COUNT
+006500     PERFORM 9999-EXIT.
+006600*
+006700 1000-INITIALIZE.
+006800     OPEN INPUT  DTAR119-FILE
+006900     OPEN OUTPUT SUMMARY-FILE
+007000     READ DTAR119-FILE
+007100         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007200     END-READ.
+007300*
+007400 2000-ACCUMULATE-ONE-RECORD.
+007500     SET BS-SRCH-IDX TO 1
+007600     SEARCH BS-ENTRY
+007700         AT END
+007800             PERFORM 2100-ADD-NEW-ENTRY
+007810         WHEN BS-SRCH-IDX > BS-TABLE-COUNT
+007820             PERFORM 2100-ADD-NEW-ENTRY
+007900         WHEN BS-STORE-NO (BS-SRCH-IDX)   = DTAR119-STORE-NO
+008000              AND BS-TRANS-CODE (BS-SRCH-IDX) = DTAR119-TRANS-CODE
+008100             ADD DTAR119-BONUS-POINTS
+008200                 TO BS-BONUS-TOTAL (BS-SRCH-IDX)
+008300     END-SEARCH
+008400     READ DTAR119-FILE
+008500         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008600     END-READ.
+008700*
+008800 2100-ADD-NEW-ENTRY.
+008900     IF BS-TABLE-COUNT < BS-TABLE-MAX
+009000         ADD 1 TO BS-TABLE-COUNT
+009100         SET BS-IDX TO BS-TABLE-COUNT
+009200         MOVE DTAR119-STORE-NO     TO BS-STORE-NO (BS-IDX)
+009300         MOVE DTAR119-TRANS-CODE   TO BS-TRANS-CODE (BS-IDX)
+009400         MOVE DTAR119-BONUS-POINTS TO BS-BONUS-TOTAL (BS-IDX)
+009500     END-IF.
+009510*
+009520 3000-WRITE-SUMMARY.
+009600     MOVE BS-STORE-NO (BS-IDX)    TO SR-STORE-NO
+009700     MOVE BS-TRANS-CODE (BS-IDX)  TO SR-TRANS-CODE
+009800     MOVE BS-BONUS-TOTAL (BS-IDX) TO SR-BONUS-TOTAL
+009900     WRITE SUMMARY-RECORD.
+010000*
+010100 9999-EXIT.
+010200     CLOSE DTAR119-FILE SUMMARY-FILE
+010300     STOP RUN.
