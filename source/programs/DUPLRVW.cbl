@@ -0,0 +1,88 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DUPLRVW.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  ACCOUNT MASTER BATCH - DAILY BALANCING.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - EVERY MASTER-RECORD WITH A *
+001400*                   NON-ZERO DUPL INDICATOR IS COPIED TO A       *
+001500*                   REVIEW FILE ALONGSIDE ITS SPECL-HANDL CODE   *
+001600*                   SO THE ACCOUNT-SERVICES DESK CAN WORK THE    *
+001700*                   SUSPECTED-DUPLICATE QUEUE WITHOUT SCANNING   *
+001800*                   THE WHOLE MASTER FILE BY HAND.                *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT CURR-MASTER-FILE  ASSIGN TO MSTRCUR
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT DUPL-REVIEW-FILE  ASSIGN TO DUPLRVWT
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  CURR-MASTER-FILE.
+003400     COPY "MSTREC.cpy".
+003500*
+003600 FD  DUPL-REVIEW-FILE.
+003700 01  DUPL-REVIEW-RECORD.
+003800     05  DV-RECORD-NO            PIC 9(07).
+003900     05  DV-DUPL                 PIC S9.
+004000     05  DV-SPECL-HANDL          PIC X.
+004100     05  DV-BEGIN-BAL            PIC S9(13)V99.
+004200     05  DV-CR-AMT               PIC S9(13)V99.
+004300     05  DV-DR-AMT               PIC S9(13)V99.
+004400     05  DV-ITEMS                PIC S9(7).
+004500*
+004600 WORKING-STORAGE SECTION.
+004700*
+004800 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004900     88  WS-EOF                  VALUE 'Y'.
+005000 01  WS-RECORD-NO                PIC 9(07) COMP-3 VALUE 0.
+005100 01  WS-REVIEW-COUNT             PIC 9(07) COMP-3 VALUE 0.
+005200*
+005300 PROCEDURE DIVISION.
+005400*
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE
+005700     PERFORM 2000-REVIEW-ONE-RECORD
+005800         UNTIL WS-EOF
+005900     DISPLAY 'DUPLRVW - RECORDS SENT TO REVIEW: ' WS-REVIEW-COUNT
+006000     PERFORM 9999-EXIT.
+006100*
+006200 1000-INITIALIZE.
+006300     OPEN INPUT  CURR-MASTER-FILE
+006400     OPEN OUTPUT DUPL-REVIEW-FILE
+006500     READ CURR-MASTER-FILE
+006600         AT END MOVE 'Y' TO WS-EOF-SWITCH
+006700     END-READ.
+006800*
+006900 2000-REVIEW-ONE-RECORD.
+007000     ADD 1 TO WS-RECORD-NO
+007100     IF DUPL NOT = ZERO
+007200         ADD 1 TO WS-REVIEW-COUNT
+007300         MOVE WS-RECORD-NO TO DV-RECORD-NO
+007400         MOVE DUPL         TO DV-DUPL
+007500         MOVE SPECL-HANDL  TO DV-SPECL-HANDL
+007600         MOVE BEGIN-BAL    TO DV-BEGIN-BAL
+007700         MOVE CR-AMT       TO DV-CR-AMT
+007800         MOVE DR-AMT       TO DV-DR-AMT
+007900         MOVE ITEMS        TO DV-ITEMS
+008000         WRITE DUPL-REVIEW-RECORD
+008100     END-IF
+008200     READ CURR-MASTER-FILE
+008300         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008400     END-READ.
+008500*
+008600 9999-EXIT.
+008700     CLOSE CURR-MASTER-FILE DUPL-REVIEW-FILE
+008800     STOP RUN.
