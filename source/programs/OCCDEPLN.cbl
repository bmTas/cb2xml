@@ -0,0 +1,221 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    OCCDEPLN.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - COMPUTE THE MIN/MAX        *
+001400*                   PHYSICAL LENGTH OF A TABLE THAT USES         *
+001500*                   OCCURS ... DEPENDING ON, AND REPORT THE      *
+001600*                   CONTROLLING FIELD TOGETHER WITH BOTH         *
+001700*                   BOUNDS SO A RECORD-LENGTH CALCULATOR DOES    *
+001800*                   NOT HAVE TO RE-READ THE RAW COPYBOOK TEXT.   *
+001810*   08/09/26  MO    NOW SCANS THE COPYBOOK TEXT ITSELF FOR       *
+001820*                   OCCURS ... TO ... TIMES DEPENDING ON         *
+001830*                   CLAUSES (THE DEPENDING ON TARGET MAY TRAIL   *
+001840*                   ONTO A CONTINUATION LINE, AS IT DOES FOR     *
+001850*                   DEPENDING-ON-TEST-GROUP) INSTEAD OF CARRYING *
+001860*                   ONE WORKED EXAMPLE AS A VALUE LITERAL.       *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT COPYBOOK-IN ASSIGN TO CPYIN
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  COPYBOOK-IN
+003200     RECORD CONTAINS 80 CHARACTERS.
+003300 01  COPYBOOK-IN-REC             PIC X(80).
+003400*
+003500 WORKING-STORAGE SECTION.
+003600*
+003700 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+003800     88  WS-EOF                  VALUE 'Y'.
+003900*
+004000*    ONE ENTRY PER OCCURS-DEPENDING-ON TABLE FOUND IN THE
+004100*    COPYBOOK BEING ANALYSED.
+004200*
+004300 01  OD-TABLE-MAX                PIC 9(03) VALUE 020.
+004400 01  OD-TABLE-COUNT              PIC 9(03) VALUE 0.
+004500 01  OD-TABLE.
+004600     05  OD-ENTRY OCCURS 20 TIMES.
+004700         10  OD-FIELD-NAME       PIC X(30).
+004800         10  OD-CONTROLLING-FIELD PIC X(30).
+004900         10  OD-MIN-OCCURS       PIC 9(05).
+005000         10  OD-MAX-OCCURS       PIC 9(05).
+005100         10  OD-ELEMENT-LEN      PIC 9(05).
+005200         10  OD-MIN-LEN          PIC 9(05).
+005300         10  OD-MAX-LEN          PIC 9(05).
+005400*
+005500*    STATE CARRIED FORWARD WHILE AN OCCURS CLAUSE IS OPEN AND
+005600*    ITS DEPENDING ON TARGET HAS NOT YET BEEN SEEN.
+005700*
+005800 01  OD-PENDING-SWITCH           PIC X(01) VALUE 'N'.
+005900     88  OD-PENDING              VALUE 'Y'.
+006000*
+006100 01  ZZ-WORD-TABLE.
+006200     05  ZZ-WORD                 OCCURS 12 TIMES PIC X(20).
+006300 01  ZZ-WORD-COUNT               PIC 9(02) VALUE 0.
+006400 01  ZZ-PTR                      PIC 9(03) VALUE 1.
+006500 01  ZZ-SUB                      PIC 9(02).
+006600*
+006700 01  OD-PIC-STRING               PIC X(20).
+006800 01  OD-PIC-LEN                  PIC 9(02) VALUE 0.
+006900 01  OD-PIC-POS                  PIC 9(02).
+007000 01  OD-PIC-CHAR                 PIC X(01).
+007100 01  OD-ONE-DIGIT                PIC 9(01).
+007200 01  OD-REPEAT-COUNT             PIC 9(03).
+007300*
+007400 PROCEDURE DIVISION.
+007500*
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE
+007800     PERFORM 2000-SCAN-LINE
+007900         UNTIL WS-EOF
+008000     CLOSE COPYBOOK-IN
+008100     PERFORM 4000-REPORT-ENTRY
+008200         VARYING ZZ-SUB FROM 1 BY 1
+008300         UNTIL ZZ-SUB > OD-TABLE-COUNT
+008400     PERFORM 9999-EXIT.
+008500*
+008600 1000-INITIALIZE.
+008700     OPEN INPUT COPYBOOK-IN
+008800     READ COPYBOOK-IN
+008900         AT END MOVE 'Y' TO WS-EOF-SWITCH
+009000     END-READ.
+009100*
+009200 2000-SCAN-LINE.
+009300     IF COPYBOOK-IN-REC (7:1) NOT = '*'
+009400         AND COPYBOOK-IN-REC NOT = SPACES
+009500         PERFORM 2100-TOKENIZE-LINE
+009600         IF ZZ-WORD-COUNT > 1
+009700             IF ZZ-WORD (1) (1:1) IS NUMERIC
+009800                 PERFORM 2200-START-NEW-ITEM
+009900             ELSE
+010000                 IF OD-PENDING
+010100                     PERFORM 2300-LOOK-FOR-DEPENDING
+010200                 END-IF
+010300             END-IF
+010400         END-IF
+010500     END-IF
+010600     READ COPYBOOK-IN
+010700         AT END MOVE 'Y' TO WS-EOF-SWITCH
+010800     END-READ.
+010900*
+011000 2100-TOKENIZE-LINE.
+011100     MOVE 0 TO ZZ-WORD-COUNT
+011200     MOVE 1 TO ZZ-PTR
+011300     PERFORM 2150-EXTRACT-WORD
+011400         UNTIL ZZ-PTR > 73 OR ZZ-WORD-COUNT = 12.
+011500*
+011600 2150-EXTRACT-WORD.
+011700     UNSTRING COPYBOOK-IN-REC (8:73) DELIMITED BY ALL SPACES
+011800         INTO ZZ-WORD (ZZ-WORD-COUNT + 1)
+011900         WITH POINTER ZZ-PTR
+012000     IF ZZ-WORD (ZZ-WORD-COUNT + 1) NOT = SPACES
+012100         ADD 1 TO ZZ-WORD-COUNT
+012200     END-IF.
+012300*
+012400 2200-START-NEW-ITEM.
+012500     MOVE 'N' TO OD-PENDING-SWITCH
+012600     PERFORM 2250-SEARCH-FOR-OCCURS
+012700         VARYING ZZ-SUB FROM 1 BY 1
+012800         UNTIL ZZ-SUB > ZZ-WORD-COUNT.
+012900*
+013000 2250-SEARCH-FOR-OCCURS.
+013100     IF ZZ-WORD (ZZ-SUB) = 'OCCURS'
+013200         AND OD-TABLE-COUNT < OD-TABLE-MAX
+013300         ADD 1 TO OD-TABLE-COUNT
+013350         MOVE ZZ-WORD (2) TO OD-FIELD-NAME (OD-TABLE-COUNT)
+013400         MOVE ZZ-WORD (ZZ-SUB + 1)
+013420             TO OD-MIN-OCCURS (OD-TABLE-COUNT)
+013450         MOVE ZZ-WORD (ZZ-SUB + 3)
+013470             TO OD-MAX-OCCURS (OD-TABLE-COUNT)
+013700         MOVE SPACES TO OD-PIC-STRING
+013800         MOVE ZZ-WORD (4)           TO OD-PIC-STRING
+013900         PERFORM 2270-COMPUTE-ELEMENT-LEN
+014000         MOVE 'Y' TO OD-PENDING-SWITCH
+014100         IF ZZ-WORD (ZZ-SUB + 5) = 'DEPENDING'
+014200             AND ZZ-WORD (ZZ-SUB + 6) = 'ON'
+014300             MOVE ZZ-WORD (ZZ-SUB + 7)
+014400                 TO OD-CONTROLLING-FIELD (OD-TABLE-COUNT)
+014500             MOVE 'N' TO OD-PENDING-SWITCH
+014600         END-IF
+014700     END-IF.
+014800*
+014900 2270-COMPUTE-ELEMENT-LEN.
+015000     MOVE 0 TO OD-ELEMENT-LEN (OD-TABLE-COUNT)
+015100     MOVE 0 TO OD-PIC-LEN
+015200     PERFORM 2280-LENGTHEN-PIC-LEN
+015300         VARYING OD-PIC-POS FROM 1 BY 1
+015350         UNTIL OD-PIC-POS > 20
+015400             OR OD-PIC-STRING (OD-PIC-POS:1) = SPACE.
+015500*
+015600 2280-LENGTHEN-PIC-LEN.
+015700     MOVE OD-PIC-STRING (OD-PIC-POS:1) TO OD-PIC-CHAR
+015800     EVALUATE OD-PIC-CHAR
+015900         WHEN 'V'
+016000         WHEN 'S'
+016100         WHEN 'P'
+016200             CONTINUE
+016300         WHEN OTHER
+016400             IF OD-PIC-POS < 20
+016500                 AND OD-PIC-STRING (OD-PIC-POS + 1:1) = '('
+016600                 PERFORM 2290-READ-REPEAT-COUNT
+016650                 ADD OD-REPEAT-COUNT
+016680                     TO OD-ELEMENT-LEN (OD-TABLE-COUNT)
+016800             ELSE
+016900                 ADD 1 TO OD-ELEMENT-LEN (OD-TABLE-COUNT)
+017000             END-IF
+017100     END-EVALUATE.
+017200*
+017300 2290-READ-REPEAT-COUNT.
+017400     ADD 2 TO OD-PIC-POS
+017500     MOVE 0 TO OD-REPEAT-COUNT
+017600     PERFORM 2295-ACCUMULATE-ONE-DIGIT
+017700         UNTIL OD-PIC-STRING (OD-PIC-POS:1) = ')'.
+017800*
+017900 2295-ACCUMULATE-ONE-DIGIT.
+018000     MOVE OD-PIC-STRING (OD-PIC-POS:1) TO OD-ONE-DIGIT
+018100     COMPUTE OD-REPEAT-COUNT = OD-REPEAT-COUNT * 10 + OD-ONE-DIGIT
+018200     ADD 1 TO OD-PIC-POS.
+018300*
+018400 2300-LOOK-FOR-DEPENDING.
+018500     PERFORM 2350-SEARCH-FOR-DEPENDING
+018600         VARYING ZZ-SUB FROM 1 BY 1
+018700         UNTIL ZZ-SUB > ZZ-WORD-COUNT.
+018800*
+018900 2350-SEARCH-FOR-DEPENDING.
+019000     IF ZZ-WORD (ZZ-SUB) = 'DEPENDING'
+019100         AND ZZ-WORD (ZZ-SUB + 1) = 'ON'
+019200         MOVE ZZ-WORD (ZZ-SUB + 2)
+019300             TO OD-CONTROLLING-FIELD (OD-TABLE-COUNT)
+019400         MOVE 'N' TO OD-PENDING-SWITCH
+019500     END-IF.
+019600*
+019700 4000-REPORT-ENTRY.
+019800     COMPUTE OD-MIN-LEN (ZZ-SUB) =
+019900         OD-MIN-OCCURS (ZZ-SUB) * OD-ELEMENT-LEN (ZZ-SUB)
+020000     COMPUTE OD-MAX-LEN (ZZ-SUB) =
+020100         OD-MAX-OCCURS (ZZ-SUB) * OD-ELEMENT-LEN (ZZ-SUB)
+020200     DISPLAY 'OCCURS-DEPENDING-ON TABLE : ' OD-FIELD-NAME (ZZ-SUB)
+020300     DISPLAY '  CONTROLLED BY           : '
+020400         OD-CONTROLLING-FIELD (ZZ-SUB)
+020500     DISPLAY '  MIN OCCURS / BYTES      : ' OD-MIN-OCCURS (ZZ-SUB)
+020600         ' / ' OD-MIN-LEN (ZZ-SUB)
+020700     DISPLAY '  MAX OCCURS / BYTES      : ' OD-MAX-OCCURS (ZZ-SUB)
+020800         ' / ' OD-MAX-LEN (ZZ-SUB).
+020900*
+021000 9999-EXIT.
+021100     STOP RUN.
