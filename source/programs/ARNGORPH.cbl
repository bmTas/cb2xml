@@ -0,0 +1,138 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ARNGORPH.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COMBINED BILLING BATCH - PRE-POST VALIDATION.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - AN ARRANGEMENT-NUMB ON THE *
+001400*                   COBL-XREF-REC FEED WHOSE PAY-POINT-NUMB NEVER*
+001500*                   APPEARS ON A RECORD WITH ARRANGEMENT-TYPE    *
+001600*                   'P' (PAY POINT MASTER) IS AN ORPHANED         *
+001700*                   ARRANGEMENT - IT WILL NEVER BE PICKED UP BY  *
+001800*                   THE PAY-POINT ROLL-UP.  THIS PROGRAM READS   *
+001900*                   THE XREF FEED TWICE: ONCE TO BUILD THE SET   *
+002000*                   OF KNOWN PAY POINTS, ONCE TO CHECK EVERY     *
+002100*                   ARRANGEMENT AGAINST IT.                      *
+002200*                                                                *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-370.
+002700 OBJECT-COMPUTER. IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT XREF-FILE        ASSIGN TO XREFIN
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT ORPHAN-RPT-FILE  ASSIGN TO ARNGORPT
+003300         ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  XREF-FILE.
+003700     COPY "cpyHexValue.cbl".
+003800*
+003900 FD  ORPHAN-RPT-FILE.
+004000 01  ORPHAN-RPT-RECORD.
+004100     05  OR-ARRANGEMENT-TYPE     PIC X(01).
+004200     05  OR-ARRANGEMENT-NUMB     PIC 9(05).
+004300     05  OR-PAY-POINT-NUMB       PIC 9(03).
+004400*
+004500 WORKING-STORAGE SECTION.
+004600*
+004700 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004800     88  WS-EOF                  VALUE 'Y'.
+004900*
+005000*    EVERY PAY-POINT-NUMB SEEN ON A RECORD WITH ARRANGEMENT-TYPE
+005100*    'P', BUILT ON THE FIRST PASS AND SEARCHED ON THE SECOND.
+005200*
+005300 01  PP-TABLE-MAX                PIC 9(05) COMP VALUE 2000.
+005400 01  PP-TABLE-COUNT              PIC 9(05) COMP VALUE 0.
+005500 01  PP-TABLE.
+005600     05  PP-ENTRY OCCURS 2000 TIMES
+005700                  INDEXED BY PP-IDX PP-SRCH-IDX.
+005800         10  PP-PAY-POINT-NUMB   PIC 9(03).
+005900*
+006000 PROCEDURE DIVISION.
+006100*
+006200 0000-MAINLINE.
+006300     PERFORM 1000-BUILD-PAY-POINT-TABLE
+006400     PERFORM 2000-CHECK-ARRANGEMENTS
+006500     PERFORM 9999-EXIT.
+006600*
+006700 1000-BUILD-PAY-POINT-TABLE.
+006800     MOVE 'N' TO WS-EOF-SWITCH
+006900     OPEN INPUT XREF-FILE
+007000     READ XREF-FILE
+007100         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007200     END-READ
+007300     PERFORM 1100-BUILD-ONE-ENTRY
+007400         UNTIL WS-EOF
+007500     CLOSE XREF-FILE.
+007600*
+007700 1100-BUILD-ONE-ENTRY.
+007800     IF ARRANGEMENT-TYPE = 'P'
+007900         PERFORM 1200-REMEMBER-PAY-POINT
+008000     END-IF
+008100     READ XREF-FILE
+008200         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008300     END-READ.
+008400*
+008500 1200-REMEMBER-PAY-POINT.
+008600     SET PP-SRCH-IDX TO 1
+008700     SEARCH PP-ENTRY
+008800         AT END
+008900             IF PP-TABLE-COUNT < PP-TABLE-MAX
+009000                 ADD 1 TO PP-TABLE-COUNT
+009100                 SET PP-IDX TO PP-TABLE-COUNT
+009200                 MOVE PAY-POINT-NUMB TO PP-PAY-POINT-NUMB (PP-IDX)
+009300             END-IF
+009310         WHEN PP-SRCH-IDX > PP-TABLE-COUNT
+009320             IF PP-TABLE-COUNT < PP-TABLE-MAX
+009330                 ADD 1 TO PP-TABLE-COUNT
+009340                 SET PP-IDX TO PP-TABLE-COUNT
+009350                 MOVE PAY-POINT-NUMB TO PP-PAY-POINT-NUMB (PP-IDX)
+009360             END-IF
+009400         WHEN PP-PAY-POINT-NUMB (PP-SRCH-IDX) = PAY-POINT-NUMB
+009500             CONTINUE
+009600     END-SEARCH.
+009700*
+009800 2000-CHECK-ARRANGEMENTS.
+009900     MOVE 'N' TO WS-EOF-SWITCH
+010000     OPEN INPUT  XREF-FILE
+010100     OPEN OUTPUT ORPHAN-RPT-FILE
+010200     READ XREF-FILE
+010300         AT END MOVE 'Y' TO WS-EOF-SWITCH
+010400     END-READ
+010500     PERFORM 2100-CHECK-ONE-ARRANGEMENT
+010600         UNTIL WS-EOF
+010700     CLOSE XREF-FILE ORPHAN-RPT-FILE.
+010800*
+010900 2100-CHECK-ONE-ARRANGEMENT.
+011000     IF ARRANGEMENT-TYPE NOT = 'P'
+011100         SET PP-SRCH-IDX TO 1
+011200         SEARCH PP-ENTRY
+011300             AT END
+011400                 MOVE ARRANGEMENT-TYPE TO OR-ARRANGEMENT-TYPE
+011500                 MOVE ARRANGEMENT-NUMB TO OR-ARRANGEMENT-NUMB
+011600                 MOVE PAY-POINT-NUMB   TO OR-PAY-POINT-NUMB
+011700                 WRITE ORPHAN-RPT-RECORD
+011710             WHEN PP-SRCH-IDX > PP-TABLE-COUNT
+011720                 MOVE ARRANGEMENT-TYPE TO OR-ARRANGEMENT-TYPE
+011730                 MOVE ARRANGEMENT-NUMB TO OR-ARRANGEMENT-NUMB
+011740                 MOVE PAY-POINT-NUMB   TO OR-PAY-POINT-NUMB
+011750                 WRITE ORPHAN-RPT-RECORD
+011800             WHEN PP-PAY-POINT-NUMB (PP-SRCH-IDX) = PAY-POINT-NUMB
+011900                 CONTINUE
+012000         END-SEARCH
+012100     END-IF
+012200     READ XREF-FILE
+012300         AT END MOVE 'Y' TO WS-EOF-SWITCH
+012400     END-READ.
+012500*
+012600 9999-EXIT.
+012700     STOP RUN.
