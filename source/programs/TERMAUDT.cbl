@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TERMAUDT.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  LOYALTY PROGRAM BATCH - TERMINAL AUDIT.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - SUMMARIZES DTAR119-        *
+001400*                   TERMINAL-ID ACTIVITY FOR EVERY STORE ON THE  *
+001500*                   DAILY KEYCODE/BONUS FILE - TRANSACTION        *
+001600*                   VOLUME, BONUS POINTS EARNED, AND REDEMPTION   *
+001700*                   COUNT (DTAR119-TRANS-CODE OF '02') - SO LOSS  *
+001800*                   PREVENTION CAN SPOT A TERMINAL THAT IS        *
+001900*                   REDEEMING FAR MORE OFTEN THAN IT SELLS        *
+002000*                   WITHOUT WAITING FOR THE WEEKLY STORE REPORT.  *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT DTAR119-FILE ASSIGN TO DTARIN
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT TERM-AUDIT-FILE ASSIGN TO TERMAUDF
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  DTAR119-FILE.
+003600 01  DTAR119-RECORD.
+003700     COPY "DTAR119.cbl".
+003800*
+003900 FD  TERM-AUDIT-FILE.
+004000 01  TERM-AUDIT-RECORD.
+004100     05  TA-STORE-NO             PIC 9(03).
+004200     05  TA-TERMINAL-ID          PIC 9(03).
+004300     05  TA-TRANS-COUNT          PIC 9(07).
+004400     05  TA-REDEMPTION-COUNT     PIC 9(07).
+004500     05  TA-BONUS-POINTS-TOTAL   PIC S9(09).
+004600*
+004700 WORKING-STORAGE SECTION.
+004800*
+004900 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+005000     88  WS-EOF                  VALUE 'Y'.
+005100 01  WS-REDEMPTION-CODE          PIC 9(02) VALUE 02.
+005200*
+005300*    ONE ACCUMULATOR PER STORE/TERMINAL COMBINATION SEEN.
+005400*
+005500 01  TM-TABLE-MAX                PIC 9(05) COMP VALUE 2000.
+005600 01  TM-TABLE-COUNT              PIC 9(05) COMP VALUE 0.
+005700 01  TM-TABLE.
+005800     05  TM-ENTRY OCCURS 2000 TIMES
+005900                  INDEXED BY TM-IDX TM-SRCH-IDX.
+006000         10  TM-STORE-NO         PIC 9(03).
+006100         10  TM-TERMINAL-ID      PIC 9(03).
+006200         10  TM-TRANS-COUNT      PIC 9(07) COMP-3.
+006300         10  TM-REDEMPTION-COUNT PIC 9(07) COMP-3.
+006400         10  TM-BONUS-TOTAL      PIC S9(09) COMP-3.
+006500*
+006600 PROCEDURE DIVISION.
+006700*
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE
+007000     PERFORM 2000-ACCUMULATE-ONE-RECORD
+007100         UNTIL WS-EOF
+007200     PERFORM 3000-WRITE-ONE-SUMMARY
+007300         VARYING TM-IDX FROM 1 BY 1
+007400         UNTIL TM-IDX > TM-TABLE-COUNT
+007500     PERFORM 9999-EXIT.
+007600*
+007700 1000-INITIALIZE.
+007800     OPEN INPUT  DTAR119-FILE
+007900     OPEN OUTPUT TERM-AUDIT-FILE
+008000     READ DTAR119-FILE
+008100         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008200     END-READ.
+008300*
+008400 2000-ACCUMULATE-ONE-RECORD.
+008500     SET TM-SRCH-IDX TO 1
+008600     SEARCH TM-ENTRY
+008700         AT END
+008800             PERFORM 2100-ADD-NEW-TERMINAL
+008810         WHEN TM-SRCH-IDX > TM-TABLE-COUNT
+008820             PERFORM 2100-ADD-NEW-TERMINAL
+008900         WHEN TM-STORE-NO (TM-SRCH-IDX) = DTAR119-STORE-NO
+009000                 AND TM-TERMINAL-ID (TM-SRCH-IDX) =
+009100                     DTAR119-TERMINAL-ID
+009200             PERFORM 2200-UPDATE-TERMINAL-ENTRY
+009300     END-SEARCH
+009400     READ DTAR119-FILE
+009500         AT END MOVE 'Y' TO WS-EOF-SWITCH
+009600     END-READ.
+009700*
+009800 2100-ADD-NEW-TERMINAL.
+009900     IF TM-TABLE-COUNT < TM-TABLE-MAX
+010000         ADD 1 TO TM-TABLE-COUNT
+010100         SET TM-IDX TO TM-TABLE-COUNT
+010200         MOVE DTAR119-STORE-NO      TO TM-STORE-NO (TM-IDX)
+010300         MOVE DTAR119-TERMINAL-ID   TO TM-TERMINAL-ID (TM-IDX)
+010400         MOVE 1                     TO TM-TRANS-COUNT (TM-IDX)
+010500         MOVE DTAR119-BONUS-POINTS  TO TM-BONUS-TOTAL (TM-IDX)
+010600         IF DTAR119-TRANS-CODE = WS-REDEMPTION-CODE
+010700             MOVE 1 TO TM-REDEMPTION-COUNT (TM-IDX)
+010800         ELSE
+010900             MOVE 0 TO TM-REDEMPTION-COUNT (TM-IDX)
+011000         END-IF
+011100     END-IF.
+011110*
+011120 2200-UPDATE-TERMINAL-ENTRY.
+011200     ADD 1 TO TM-TRANS-COUNT (TM-SRCH-IDX)
+011300     ADD DTAR119-BONUS-POINTS TO TM-BONUS-TOTAL (TM-SRCH-IDX)
+011400     IF DTAR119-TRANS-CODE = WS-REDEMPTION-CODE
+011500         ADD 1 TO TM-REDEMPTION-COUNT (TM-SRCH-IDX)
+011600     END-IF.
+011700*
+011800 3000-WRITE-ONE-SUMMARY.
+011900     MOVE TM-STORE-NO (TM-IDX)         TO TA-STORE-NO
+012000     MOVE TM-TERMINAL-ID (TM-IDX)      TO TA-TERMINAL-ID
+012100     MOVE TM-TRANS-COUNT (TM-IDX)      TO TA-TRANS-COUNT
+012200     MOVE TM-REDEMPTION-COUNT (TM-IDX) TO TA-REDEMPTION-COUNT
+012300     MOVE TM-BONUS-TOTAL (TM-IDX)      TO TA-BONUS-POINTS-TOTAL
+012400     WRITE TERM-AUDIT-RECORD.
+012500*
+012600 9999-EXIT.
+012700     CLOSE DTAR119-FILE TERM-AUDIT-FILE
+012800     STOP RUN.
