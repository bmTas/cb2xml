@@ -0,0 +1,141 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CALLSUMM.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  STATEMENT BILLING BATCH - MONTH-END REPORTING.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - READ THE UNX-DTL-TELEPHONY-*
+001400*                   DATA REDEFINITION OF UNX-DTL-LOB-DATA AND    *
+001500*                   TOTAL UNX-DTLT-DURATION AND THE UNX-DTLT-    *
+001600*                   CALL-AMT1/2/3 FIELDS PER UNX-DTLT-CALL-TYPE, *
+001700*                   ROLLED UP BY UNX-DTL-SYS-PRIN, SO THE        *
+001800*                   MONTHLY BILLING SUMMARY FOR LINE-OF-BUSINESS *
+001900*                   OWNERS NO LONGER HAS TO BE ASSEMBLED BY HAND *
+002000*                   IN A SPREADSHEET.                            *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT STMT-DETAIL-FILE ASSIGN TO UNXDTLIN
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT CALL-SUMM-FILE   ASSIGN TO CALLSUMO
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  STMT-DETAIL-FILE.
+003600     COPY "cpyUnxdetail.cbl".
+003700*
+003800 FD  CALL-SUMM-FILE.
+003900 01  CALL-SUMM-RECORD.
+004000     05  CS-SYS-PRIN             PIC X(08).
+004100     05  CS-CALL-TYPE            PIC X(02).
+004200     05  CS-DURATION-TOTAL       PIC 9(11)     COMP-3.
+004300     05  CS-AMT1-TOTAL           PIC S9(11)V99 COMP-3.
+004400     05  CS-AMT2-TOTAL           PIC S9(11)V99 COMP-3.
+004500     05  CS-AMT3-TOTAL           PIC S9(11)V99 COMP-3.
+004600*
+004700 WORKING-STORAGE SECTION.
+004800*
+004900 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+005000     88  WS-EOF                  VALUE 'Y'.
+005100*
+005200 01  CT-TABLE-MAX                PIC 9(05) COMP VALUE 2000.
+005300 01  CT-TABLE-COUNT              PIC 9(05) COMP VALUE 0.
+005400 01  CT-TABLE.
+005500     05  CT-ENTRY OCCURS 2000 TIMES
+005600                  INDEXED BY CT-IDX CT-SRCH-IDX.
+005700         10  CT-SYS-PRIN         PIC X(08).
+005800         10  CT-CALL-TYPE        PIC X(02).
+005900         10  CT-DURATION-TOTAL   PIC 9(11)     COMP-3.
+006000         10  CT-AMT1-TOTAL       PIC S9(11)V99 COMP-3.
+006100         10  CT-AMT2-TOTAL       PIC S9(11)V99 COMP-3.
+006200         10  CT-AMT3-TOTAL       PIC S9(11)V99 COMP-3.
+006300*
+006400*    THE CALL-AMT FIELDS ON THE STATEMENT RECORD ARE CARRIED AS
+006500*    NUMERIC-EDITED PICTURES (SIGN-LEADING); EACH IS RE-EDITED
+006600*    INTO ONE OF THESE PLAIN NUMERIC WORK FIELDS BEFORE IT IS
+006700*    ACCUMULATED.
+006800*
+006900 01  WS-AMT1                     PIC S9(11)V99 COMP-3.
+007000 01  WS-AMT2                     PIC S9(11)V99 COMP-3.
+007100 01  WS-AMT3                     PIC S9(11)V99 COMP-3.
+007200*
+007300 PROCEDURE DIVISION.
+007400*
+007500 0000-MAINLINE.
+007600     PERFORM 1000-INITIALIZE
+007700     PERFORM 2000-ACCUMULATE-ONE-RECORD
+007800         UNTIL WS-EOF
+007900     PERFORM 3000-WRITE-SUMMARY
+008000         VARYING CT-IDX FROM 1 BY 1
+008100         UNTIL CT-IDX > CT-TABLE-COUNT
+008200     PERFORM 9999-EXIT.
+008300*
+008400 1000-INITIALIZE.
+008500     OPEN INPUT  STMT-DETAIL-FILE
+008600     OPEN OUTPUT CALL-SUMM-FILE
+008700     READ STMT-DETAIL-FILE
+008800         AT END MOVE 'Y' TO WS-EOF-SWITCH
+008900     END-READ.
+009000*
+009100 2000-ACCUMULATE-ONE-RECORD.
+009200     IF UNX-DTL-DETAIL-TYPE = 'TELE '
+009210         MOVE UNX-DTLT-CALL-AMT1 TO WS-AMT1
+009220         MOVE UNX-DTLT-CALL-AMT2 TO WS-AMT2
+009230         MOVE UNX-DTLT-CALL-AMT3 TO WS-AMT3
+009300         SET CT-SRCH-IDX TO 1
+009400         SEARCH CT-ENTRY
+009500             AT END
+009600                 PERFORM 2100-ADD-NEW-ENTRY
+009610             WHEN CT-SRCH-IDX > CT-TABLE-COUNT
+009620                 PERFORM 2100-ADD-NEW-ENTRY
+009700             WHEN CT-SYS-PRIN (CT-SRCH-IDX)  = UNX-DTL-SYS-PRIN
+009800                  AND CT-CALL-TYPE (CT-SRCH-IDX) =
+009900                      UNX-DTLT-CALL-TYPE
+010000                 PERFORM 2200-ADD-TO-EXISTING
+010100         END-SEARCH
+010200     END-IF
+010300     READ STMT-DETAIL-FILE
+010400         AT END MOVE 'Y' TO WS-EOF-SWITCH
+010500     END-READ.
+010600*
+010700 2100-ADD-NEW-ENTRY.
+010800     IF CT-TABLE-COUNT < CT-TABLE-MAX
+010900         ADD 1 TO CT-TABLE-COUNT
+011000         SET CT-IDX TO CT-TABLE-COUNT
+011100         MOVE UNX-DTL-SYS-PRIN    TO CT-SYS-PRIN (CT-IDX)
+011200         MOVE UNX-DTLT-CALL-TYPE  TO CT-CALL-TYPE (CT-IDX)
+011300         MOVE UNX-DTLT-DURATION   TO CT-DURATION-TOTAL (CT-IDX)
+011400         MOVE WS-AMT1             TO CT-AMT1-TOTAL (CT-IDX)
+011500         MOVE WS-AMT2             TO CT-AMT2-TOTAL (CT-IDX)
+011600         MOVE WS-AMT3             TO CT-AMT3-TOTAL (CT-IDX)
+011700     END-IF.
+011800*
+011900 2200-ADD-TO-EXISTING.
+012000     ADD UNX-DTLT-DURATION  TO CT-DURATION-TOTAL (CT-SRCH-IDX)
+012100     ADD WS-AMT1 TO CT-AMT1-TOTAL (CT-SRCH-IDX)
+012200     ADD WS-AMT2 TO CT-AMT2-TOTAL (CT-SRCH-IDX)
+012300     ADD WS-AMT3 TO CT-AMT3-TOTAL (CT-SRCH-IDX).
+012400*
+012500 3000-WRITE-SUMMARY.
+012600     MOVE CT-SYS-PRIN (CT-IDX)       TO CS-SYS-PRIN
+012700     MOVE CT-CALL-TYPE (CT-IDX)      TO CS-CALL-TYPE
+012800     MOVE CT-DURATION-TOTAL (CT-IDX) TO CS-DURATION-TOTAL
+012900     MOVE CT-AMT1-TOTAL (CT-IDX)     TO CS-AMT1-TOTAL
+013000     MOVE CT-AMT2-TOTAL (CT-IDX)     TO CS-AMT2-TOTAL
+013100     MOVE CT-AMT3-TOTAL (CT-IDX)     TO CS-AMT3-TOTAL
+013200     WRITE CALL-SUMM-RECORD.
+013300*
+013400 9999-EXIT.
+013500     CLOSE STMT-DETAIL-FILE CALL-SUMM-FILE
+013600     STOP RUN.
