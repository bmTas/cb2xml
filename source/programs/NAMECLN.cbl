@@ -0,0 +1,80 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    NAMECLN.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  BALANCE INQUIRY BATCH - RESPONSE AUDIT.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - BI-ACCT-NAME SOMETIMES     *
+001400*                   ARRIVES FROM THE UPSTREAM INQUIRY SERVICE    *
+001500*                   WITH EMBEDDED LOW-VALUES OR TRAILING SPACE    *
+001600*                   PADDING THAT LOOKS FINE ON A HEX DUMP BUT     *
+001700*                   PRINTS AS GARBAGE ON THE TELLER SCREEN.  THIS *
+001800*                   PROGRAM REPLACES EVERY LOW-VALUE OR OTHER     *
+001900*                   NON-PRINTING BYTE WITH A SPACE BEFORE THE     *
+002000*                   RESPONSE IS PASSED ON.                        *
+002200*                                                                *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-370.
+002700 OBJECT-COMPUTER. IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT BAL-INQUIRY-LOG-FILE ASSIGN TO BALINQLG
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT CLEAN-RESPONSE-FILE  ASSIGN TO NAMECLNO
+003300         ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  BAL-INQUIRY-LOG-FILE.
+003700     COPY "cpyOccurs.cbl".
+003800*
+003900 FD  CLEAN-RESPONSE-FILE.
+004000 01  CLEAN-RESPONSE-RECORD.
+004100     05  CL-ACCT-NAME            PIC X(100).
+004200*
+004300 WORKING-STORAGE SECTION.
+004400*
+004500 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004600     88  WS-EOF                  VALUE 'Y'.
+004700 01  WS-NAME-SUB                 PIC 9(03) COMP.
+004800*
+004900 PROCEDURE DIVISION.
+005000*
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE
+005300     PERFORM 2000-CLEANSE-ONE-RECORD
+005400         UNTIL WS-EOF
+005500     PERFORM 9999-EXIT.
+005600*
+005700 1000-INITIALIZE.
+005800     OPEN INPUT  BAL-INQUIRY-LOG-FILE
+005900     OPEN OUTPUT CLEAN-RESPONSE-FILE
+006000     READ BAL-INQUIRY-LOG-FILE
+006100         AT END MOVE 'Y' TO WS-EOF-SWITCH
+006200     END-READ.
+006300*
+006400 2000-CLEANSE-ONE-RECORD.
+006500     MOVE BI-ACCT-NAME TO CL-ACCT-NAME
+006600     PERFORM 2100-CLEANSE-ONE-BYTE
+006700         VARYING WS-NAME-SUB FROM 1 BY 1
+006800         UNTIL WS-NAME-SUB > 100
+006900     WRITE CLEAN-RESPONSE-RECORD
+007000     READ BAL-INQUIRY-LOG-FILE
+007100         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007200     END-READ.
+007300*
+007400 2100-CLEANSE-ONE-BYTE.
+007500     IF CL-ACCT-NAME (WS-NAME-SUB:1) < SPACE
+007600         MOVE SPACE TO CL-ACCT-NAME (WS-NAME-SUB:1)
+007700     END-IF.
+007800*
+007900 9999-EXIT.
+008000     CLOSE BAL-INQUIRY-LOG-FILE CLEAN-RESPONSE-FILE
+008100     STOP RUN.
