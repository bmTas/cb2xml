@@ -0,0 +1,127 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MSTRBAL.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  ACCOUNT MASTER BATCH - DAILY BALANCING.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - FOR EACH ACCOUNT, CONFIRM  *
+001400*                   TODAY'S BEGIN-BAL AGREES WITH YESTERDAY'S    *
+001500*                   BEGIN-BAL PLUS CR-AMT LESS DR-AMT LESS       *
+001600*                   SERV-CHG.  THE TWO MASTER FILES ARE HELD IN  *
+001700*                   THE SAME ACCOUNT SEQUENCE BY THE EXTRACT     *
+001800*                   STEP THAT PRODUCES THEM, SO RECORDS ARE      *
+001900*                   MATCHED ONE FOR ONE RATHER THAN BY KEY.      *
+001910*   08/09/26  MO    REPORTS COMPLETION TO EOJCTL.                *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT PRIOR-MASTER-FILE ASSIGN TO MSTRPRI
+002900         ORGANIZATION IS SEQUENTIAL.
+003000     SELECT CURR-MASTER-FILE  ASSIGN TO MSTRCUR
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT BALANCE-EXCPT-FILE ASSIGN TO MSTRBALT
+003300         ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  PRIOR-MASTER-FILE.
+003700     COPY "MSTREC.cpy" REPLACING ==MASTER-RECORD== BY
+003800                                 ==PM-MASTER-DATA==.
+004100*
+004200 FD  CURR-MASTER-FILE.
+004300     COPY "MSTREC.cpy" REPLACING ==MASTER-RECORD== BY
+004400                                 ==CM-MASTER-DATA==.
+004700*
+004800 FD  BALANCE-EXCPT-FILE.
+004900 01  BALANCE-EXCPT-RECORD.
+005000     05  BE-RECORD-NO            PIC 9(07).
+005100     05  BE-PRIOR-BEGIN-BAL      PIC S9(13)V99.
+005200     05  BE-PRIOR-CR-AMT         PIC S9(13)V99.
+005300     05  BE-PRIOR-DR-AMT         PIC S9(13)V99.
+005400     05  BE-PRIOR-SERV-CHG       PIC S9(13)V99.
+005500     05  BE-EXPECTED-BEGIN-BAL   PIC S9(13)V99.
+005600     05  BE-ACTUAL-BEGIN-BAL     PIC S9(13)V99.
+005700*
+005800 WORKING-STORAGE SECTION.
+005900*
+006000 01  WS-PRIOR-EOF-SWITCH         PIC X(01) VALUE 'N'.
+006100     88  WS-PRIOR-EOF            VALUE 'Y'.
+006200 01  WS-CURR-EOF-SWITCH          PIC X(01) VALUE 'N'.
+006300     88  WS-CURR-EOF             VALUE 'Y'.
+006400 01  WS-RECORD-NO                PIC 9(09) VALUE 0.
+006500 01  WS-EXPECTED-BEGIN-BAL       PIC S9(13)V99 COMP-3.
+006600 01  WS-EXCEPTION-COUNT          PIC 9(09) VALUE 0.
+006650*
+006660*    PARAMETERS PASSED TO THE COMMON END-OF-JOB CONTROL SUBPROGRAM.
+006670*
+006680 01  WS-RUN-DATE                 PIC 9(08).
+006690 01  WS-JOB-STATUS               PIC X(01).
+006692 01  WS-JOB-NAME                 PIC X(08) VALUE 'MSTRBAL'.
+006694 01  WS-RECORDS-OUT              PIC 9(09).
+006700*
+006800 PROCEDURE DIVISION.
+006900*
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE
+007200     PERFORM 2000-BALANCE-ONE-PAIR
+007300         UNTIL WS-PRIOR-EOF OR WS-CURR-EOF
+007400     DISPLAY 'MSTRBAL - RECORDS BALANCED: ' WS-RECORD-NO
+007500     DISPLAY 'MSTRBAL - EXCEPTIONS FOUND: ' WS-EXCEPTION-COUNT
+007600     PERFORM 9999-EXIT.
+007700*
+007800 1000-INITIALIZE.
+007900     OPEN INPUT  PRIOR-MASTER-FILE
+008000     OPEN INPUT  CURR-MASTER-FILE
+008100     OPEN OUTPUT BALANCE-EXCPT-FILE
+008200     READ PRIOR-MASTER-FILE
+008300         AT END MOVE 'Y' TO WS-PRIOR-EOF-SWITCH
+008400     END-READ
+008500     READ CURR-MASTER-FILE
+008600         AT END MOVE 'Y' TO WS-CURR-EOF-SWITCH
+008700     END-READ.
+008800*
+008900 2000-BALANCE-ONE-PAIR.
+009000     ADD 1 TO WS-RECORD-NO
+009100     COMPUTE WS-EXPECTED-BEGIN-BAL =
+009200         BEGIN-BAL OF PM-MASTER-DATA + CR-AMT OF PM-MASTER-DATA
+009300         - DR-AMT OF PM-MASTER-DATA - SERV-CHG OF PM-MASTER-DATA
+009400     IF BEGIN-BAL OF CM-MASTER-DATA NOT = WS-EXPECTED-BEGIN-BAL
+009500         ADD 1 TO WS-EXCEPTION-COUNT
+009600         PERFORM 2100-WRITE-EXCEPTION
+009700     END-IF
+009800     READ PRIOR-MASTER-FILE
+009900         AT END MOVE 'Y' TO WS-PRIOR-EOF-SWITCH
+010000     END-READ
+010100     READ CURR-MASTER-FILE
+010200         AT END MOVE 'Y' TO WS-CURR-EOF-SWITCH
+010300     END-READ.
+010400*
+010500 2100-WRITE-EXCEPTION.
+010600     MOVE WS-RECORD-NO                TO BE-RECORD-NO
+010700     MOVE BEGIN-BAL OF PM-MASTER-DATA TO BE-PRIOR-BEGIN-BAL
+010800     MOVE CR-AMT    OF PM-MASTER-DATA TO BE-PRIOR-CR-AMT
+010900     MOVE DR-AMT    OF PM-MASTER-DATA TO BE-PRIOR-DR-AMT
+011000     MOVE SERV-CHG  OF PM-MASTER-DATA TO BE-PRIOR-SERV-CHG
+011100     MOVE WS-EXPECTED-BEGIN-BAL       TO BE-EXPECTED-BEGIN-BAL
+011200     MOVE BEGIN-BAL OF CM-MASTER-DATA TO BE-ACTUAL-BEGIN-BAL
+011300     WRITE BALANCE-EXCPT-RECORD.
+011400*
+011500 9999-EXIT.
+011600     CLOSE PRIOR-MASTER-FILE CURR-MASTER-FILE BALANCE-EXCPT-FILE
+011650     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+011660     MOVE 'P' TO WS-JOB-STATUS
+011670     MOVE WS-RECORD-NO TO WS-RECORDS-OUT
+011680     CALL 'EOJCTL' USING WS-JOB-NAME WS-RUN-DATE
+011690         WS-RECORD-NO WS-RECORDS-OUT WS-EXCEPTION-COUNT
+011695         WS-JOB-STATUS
+011700     STOP RUN.
