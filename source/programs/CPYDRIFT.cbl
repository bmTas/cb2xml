@@ -0,0 +1,169 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CPYDRIFT.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - THE APPROVED-LAYOUT-FILE    *
+001400*                   IS THE FIELD-NAME/LENGTH EXTRACT TAKEN THE    *
+001500*                   LAST TIME A PRODUCTION COPYBOOK WAS SIGNED     *
+001600*                   OFF.  THE CURRENT-LAYOUT-FILE IS THE SAME      *
+001700*                   EXTRACT TAKEN FROM TODAY'S COPY OF THE         *
+001800*                   COPYBOOK.  THIS PROGRAM COMPARES THE TWO AND   *
+001900*                   REPORTS EVERY FIELD THAT WAS ADDED, REMOVED,   *
+002000*                   OR CHANGED LENGTH, SO A COPYBOOK CHANGE THAT    *
+002100*                   SLIPS IN WITHOUT GOING THROUGH CHANGE CONTROL   *
+002200*                   IS CAUGHT BEFORE IT BREAKS A DOWNSTREAM FEED.   *
+002300*                                                                *
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. IBM-370.
+002800 OBJECT-COMPUTER. IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT APPROVED-LAYOUT-FILE ASSIGN TO APRVLAY
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300     SELECT CURRENT-LAYOUT-FILE  ASSIGN TO CURRLAY
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500     SELECT DRIFT-RPT-FILE       ASSIGN TO DRIFTRPT
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  APPROVED-LAYOUT-FILE
+004000     RECORD CONTAINS 40 CHARACTERS.
+004100 01  APPROVED-LAYOUT-REC.
+004200     05  AL-FIELD-NAME           PIC X(30).
+004300     05  AL-FIELD-LENGTH         PIC 9(05).
+004400     05  FILLER                  PIC X(05).
+004500*
+004600 FD  CURRENT-LAYOUT-FILE
+004700     RECORD CONTAINS 40 CHARACTERS.
+004800 01  CURRENT-LAYOUT-REC.
+004900     05  CL-FIELD-NAME           PIC X(30).
+005000     05  CL-FIELD-LENGTH         PIC 9(05).
+005100     05  FILLER                  PIC X(05).
+005200*
+005300 FD  DRIFT-RPT-FILE
+005400     RECORD CONTAINS 80 CHARACTERS.
+005500 01  DRIFT-RPT-REC               PIC X(80).
+005600*
+005700 WORKING-STORAGE SECTION.
+005800*
+005900 01  WS-APRV-EOF-SWITCH          PIC X(01) VALUE 'N'.
+006000     88  WS-APRV-EOF             VALUE 'Y'.
+006100 01  WS-CURR-EOF-SWITCH          PIC X(01) VALUE 'N'.
+006200     88  WS-CURR-EOF             VALUE 'Y'.
+006300 01  WS-DRIFT-COUNT              PIC 9(05) COMP VALUE 0.
+006400*
+006500*    APPROVED FIELD TABLE, WITH A SEEN-SWITCH PER ENTRY SO        *
+006600*    FIELDS REMOVED FROM THE CURRENT LAYOUT CAN BE DETECTED ON    *
+006700*    A SECOND PASS.                                               *
+006800*
+006900 01  AF-TABLE-MAX                PIC 9(04) COMP VALUE 2000.
+007000 01  AF-TABLE-COUNT              PIC 9(04) COMP VALUE 0.
+007100 01  AF-TABLE.
+007200     05  AF-ENTRY OCCURS 2000 TIMES
+007300                  INDEXED BY AF-IDX AF-SRCH-IDX.
+007400         10  AF-FIELD-NAME       PIC X(30).
+007500         10  AF-FIELD-LENGTH     PIC 9(05).
+007600         10  AF-SEEN-SWITCH      PIC X(01) VALUE 'N'.
+007700             88  AF-SEEN         VALUE 'Y'.
+007800*
+007900 01  DR-DETAIL-LINE.
+008000     05  DR-REASON               PIC X(18).
+008100     05  FILLER                  PIC X(02) VALUE SPACES.
+008200     05  DR-FIELD-NAME           PIC X(30).
+008300     05  FILLER                  PIC X(02) VALUE SPACES.
+008400     05  DR-OLD-LENGTH           PIC ZZZZ9.
+008500     05  FILLER                  PIC X(02) VALUE SPACES.
+008600     05  DR-NEW-LENGTH           PIC ZZZZ9.
+008700*
+008800 PROCEDURE DIVISION.
+008900*
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE
+009200     PERFORM 2000-BUILD-APPROVED-TABLE
+009300         UNTIL WS-APRV-EOF
+009400     PERFORM 3000-CHECK-CURRENT-LAYOUT
+009500         UNTIL WS-CURR-EOF
+009600     PERFORM 4000-CHECK-FOR-REMOVALS
+009700         VARYING AF-IDX FROM 1 BY 1
+009800         UNTIL AF-IDX > AF-TABLE-COUNT
+009900     DISPLAY 'CPYDRIFT - FIELDS WITH DRIFT: ' WS-DRIFT-COUNT
+010000     PERFORM 9999-EXIT.
+010100*
+010200 1000-INITIALIZE.
+010300     OPEN INPUT  APPROVED-LAYOUT-FILE
+010400     OPEN INPUT  CURRENT-LAYOUT-FILE
+010500     OPEN OUTPUT DRIFT-RPT-FILE
+010600     READ APPROVED-LAYOUT-FILE
+010700         AT END MOVE 'Y' TO WS-APRV-EOF-SWITCH
+010800     END-READ.
+010900*
+011000 2000-BUILD-APPROVED-TABLE.
+011100     IF AF-TABLE-COUNT < AF-TABLE-MAX
+011200         ADD 1 TO AF-TABLE-COUNT
+011300         SET AF-IDX TO AF-TABLE-COUNT
+011400         MOVE AL-FIELD-NAME    TO AF-FIELD-NAME (AF-IDX)
+011500         MOVE AL-FIELD-LENGTH  TO AF-FIELD-LENGTH (AF-IDX)
+011600         MOVE 'N'              TO AF-SEEN-SWITCH (AF-IDX)
+011700     END-IF
+011710     READ APPROVED-LAYOUT-FILE
+011720         AT END MOVE 'Y' TO WS-APRV-EOF-SWITCH
+011730     END-READ.
+011900*
+012000 3000-CHECK-CURRENT-LAYOUT.
+012100     SET AF-SRCH-IDX TO 1
+012200     SEARCH AF-ENTRY
+012300         AT END
+012400             MOVE 'FIELD ADDED' TO DR-REASON
+012500             MOVE CL-FIELD-NAME TO DR-FIELD-NAME
+012600             MOVE 0             TO DR-OLD-LENGTH
+012700             MOVE CL-FIELD-LENGTH TO DR-NEW-LENGTH
+012800             PERFORM 3100-WRITE-DRIFT-LINE
+012810         WHEN AF-SRCH-IDX > AF-TABLE-COUNT
+012820             MOVE 'FIELD ADDED' TO DR-REASON
+012830             MOVE CL-FIELD-NAME TO DR-FIELD-NAME
+012840             MOVE 0             TO DR-OLD-LENGTH
+012850             MOVE CL-FIELD-LENGTH TO DR-NEW-LENGTH
+012860             PERFORM 3100-WRITE-DRIFT-LINE
+012900         WHEN AF-FIELD-NAME (AF-SRCH-IDX) = CL-FIELD-NAME
+013000             MOVE 'Y' TO AF-SEEN-SWITCH (AF-SRCH-IDX)
+013100             IF AF-FIELD-LENGTH (AF-SRCH-IDX) NOT =
+013150                     CL-FIELD-LENGTH
+013200                 MOVE 'LENGTH CHANGED'   TO DR-REASON
+013300                 MOVE CL-FIELD-NAME      TO DR-FIELD-NAME
+013400                 MOVE AF-FIELD-LENGTH (AF-SRCH-IDX)
+013500                                         TO DR-OLD-LENGTH
+013600                 MOVE CL-FIELD-LENGTH    TO DR-NEW-LENGTH
+013700                 PERFORM 3100-WRITE-DRIFT-LINE
+013800             END-IF
+013900     END-SEARCH
+014000     READ CURRENT-LAYOUT-FILE
+014100         AT END MOVE 'Y' TO WS-CURR-EOF-SWITCH
+014200     END-READ.
+014300*
+014400 3100-WRITE-DRIFT-LINE.
+014500     ADD 1 TO WS-DRIFT-COUNT
+014600     MOVE DR-DETAIL-LINE TO DRIFT-RPT-REC
+014700     WRITE DRIFT-RPT-REC.
+014800*
+014900 4000-CHECK-FOR-REMOVALS.
+015000     IF NOT AF-SEEN (AF-IDX)
+015100         MOVE 'FIELD REMOVED'      TO DR-REASON
+015200         MOVE AF-FIELD-NAME (AF-IDX) TO DR-FIELD-NAME
+015300         MOVE AF-FIELD-LENGTH (AF-IDX) TO DR-OLD-LENGTH
+015400         MOVE 0                    TO DR-NEW-LENGTH
+015500         PERFORM 3100-WRITE-DRIFT-LINE
+015600     END-IF.
+015700*
+015800 9999-EXIT.
+015900     CLOSE APPROVED-LAYOUT-FILE CURRENT-LAYOUT-FILE DRIFT-RPT-FILE
+016000     STOP RUN.
