@@ -0,0 +1,196 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    USAGERPT.
+000300 AUTHOR.        M. OSEI.
+000400 INSTALLATION.  COPYBOOK TOOLING - LAYOUT ANALYSIS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   MODIFICATION HISTORY                                        *
+001000*                                                                *
+001100*   DATE      INIT  DESCRIPTION                                 *
+001200*   --------  ----  ---------------------------------------     *
+001300*   08/09/26  MO    INITIAL VERSION - REPORT COMP-1, COMP-2 AND   *
+001400*                   COMP-6 UNDER THEIR OWN EXPLICIT USAGE TAG     *
+001500*                   RATHER THAN THE GENERAL "COMPUTATIONAL"       *
+001600*                   FAMILY, SO A FIELD-TYPE MAPPING FOR OTHER      *
+001700*                   LANGUAGES PICKS THE RIGHT NATIVE TYPE.         *
+001800*                   MODELLED ON FLOAT, DOUBLE AND F1-COMP-6 IN     *
+001900*                   CBL2XML_TEST204.CBL.                          *
+002000*                                                                *
+002010*   08/09/26  MO    NOW SCANS THE COPYBOOK TEXT ITSELF FOR EVERY  *
+002020*                   COMPUTATIONAL FIELD AND DERIVES ITS SEMANTIC   *
+002030*                   TAG FROM THE ACTUAL USAGE CLAUSE FOUND,         *
+002040*                   INSTEAD OF CARRYING FIVE WORKED-EXAMPLE ROWS    *
+002050*                   AS VALUE LITERALS.                             *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT COPYBOOK-IN ASSIGN TO CPYIN
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  COPYBOOK-IN
+003400     RECORD CONTAINS 80 CHARACTERS.
+003500 01  COPYBOOK-IN-REC             PIC X(80).
+003600*
+003700 WORKING-STORAGE SECTION.
+003800*
+003900 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004000     88  WS-EOF                  VALUE 'Y'.
+004100 01  WS-UPPER-REC                PIC X(80).
+004200*
+004300*    ONE ROW PER COMPUTATIONAL FIELD FOUND, CARRYING THE RAW
+004400*    USAGE CLAUSE AS WRITTEN PLUS THE SEMANTIC TAG A FIELD-TYPE
+004500*    MAPPING FOR ANOTHER LANGUAGE SHOULD USE.
+004600*
+004700 01  UR-TABLE-MAX                PIC 9(03) VALUE 050.
+004800 01  UR-USAGE-TABLE.
+004900     05  UR-USAGE-ENTRY OCCURS 50 TIMES.
+005000         10  UR-FIELD-NAME       PIC X(30).
+005100         10  UR-RAW-USAGE        PIC X(14).
+005200         10  UR-SEMANTIC-TAG     PIC X(20).
+005300*
+005400 01  UR-ENTRY-COUNT              PIC 9(03) VALUE 0.
+005500 01  UR-I                        PIC 9(05).
+005600 01  UR-T                        PIC 9(02).
+005700 01  UR-FOUND-SW                 PIC X(01).
+005800     88  UR-FOUND-USAGE          VALUE 'Y'.
+005900*
+006000 01  ZZ-WORD-TABLE.
+006100     05  ZZ-WORD                 OCCURS 08 TIMES PIC X(30).
+006200 01  ZZ-WORD-COUNT               PIC 9(02) VALUE 0.
+006300 01  ZZ-PTR                      PIC 9(03) VALUE 1.
+006400*
+006500 PROCEDURE DIVISION.
+006600*
+006700 0000-MAINLINE.
+006800     PERFORM 1000-LOAD-USAGE-TABLE
+006900     PERFORM 2000-REPORT-USAGE
+007000         VARYING UR-I FROM 1 BY 1
+007100         UNTIL UR-I > UR-ENTRY-COUNT
+007200     PERFORM 9999-EXIT.
+007300*
+007400 1000-LOAD-USAGE-TABLE.
+007500     OPEN INPUT COPYBOOK-IN
+007600     READ COPYBOOK-IN
+007700         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007800     END-READ
+007900     PERFORM 1100-SCAN-ONE-LINE
+008000         UNTIL WS-EOF
+008100     CLOSE COPYBOOK-IN.
+008200*
+008300 1100-SCAN-ONE-LINE.
+008400     IF COPYBOOK-IN-REC (7:1) NOT = '*'
+008500         AND COPYBOOK-IN-REC NOT = SPACES
+008600         MOVE COPYBOOK-IN-REC TO WS-UPPER-REC
+008700         INSPECT WS-UPPER-REC CONVERTING
+008800             'abcdefghijklmnopqrstuvwxyz' TO
+008900             'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+009000         PERFORM 1200-TOKENIZE-LINE
+009100         IF ZZ-WORD-COUNT > 1
+009200             AND ZZ-WORD (1) (1:1) IS NUMERIC
+009300             AND UR-ENTRY-COUNT < UR-TABLE-MAX
+009400             PERFORM 1300-TEST-FOR-USAGE
+009500         END-IF
+009600     END-IF
+009700     READ COPYBOOK-IN
+009800         AT END MOVE 'Y' TO WS-EOF-SWITCH
+009900     END-READ.
+010000*
+010100 1200-TOKENIZE-LINE.
+010200     MOVE 0 TO ZZ-WORD-COUNT
+010300     MOVE 1 TO ZZ-PTR
+010400     PERFORM 1250-EXTRACT-WORD
+010500         UNTIL ZZ-PTR > 73 OR ZZ-WORD-COUNT = 08.
+010600*
+010700 1250-EXTRACT-WORD.
+010800     UNSTRING WS-UPPER-REC (8:73)
+010900         DELIMITED BY ALL SPACES OR '.'
+011000         INTO ZZ-WORD (ZZ-WORD-COUNT + 1)
+011100         WITH POINTER ZZ-PTR
+011200     IF ZZ-WORD (ZZ-WORD-COUNT + 1) NOT = SPACES
+011300         ADD 1 TO ZZ-WORD-COUNT
+011400     END-IF.
+011500*
+011600*    THE FIELD NAME IS THE TOKEN RIGHT AFTER THE LEVEL NUMBER,
+011700*    UNLESS IT IS THE WORD FILLER.  ONLY A LINE CARRYING AN
+011800*    EXPLICIT COMPUTATIONAL USAGE CLAUSE EARNS A REPORT ROW.
+011900*
+012000 1300-TEST-FOR-USAGE.
+012100     MOVE 'N' TO UR-FOUND-SW
+012200     MOVE SPACES TO UR-RAW-USAGE (UR-ENTRY-COUNT + 1)
+012300     PERFORM 1310-TEST-ONE-TOKEN
+012400         VARYING UR-T FROM 2 BY 1
+012500         UNTIL UR-T > ZZ-WORD-COUNT
+012600     IF UR-FOUND-USAGE
+012700         ADD 1 TO UR-ENTRY-COUNT
+012800         IF ZZ-WORD (2) = 'FILLER'
+012900             MOVE 'FILLER' TO UR-FIELD-NAME (UR-ENTRY-COUNT)
+013000         ELSE
+013100             MOVE ZZ-WORD (2) TO UR-FIELD-NAME (UR-ENTRY-COUNT)
+013200         END-IF
+013300         PERFORM 1400-SET-SEMANTIC-TAG
+013400     END-IF.
+013500*
+013600 1310-TEST-ONE-TOKEN.
+013700     EVALUATE ZZ-WORD (UR-T)
+013800         WHEN 'COMP'
+013810         WHEN 'COMPUTATIONAL'
+013900             MOVE 'COMP' TO UR-RAW-USAGE (UR-ENTRY-COUNT + 1)
+013910             MOVE 'Y' TO UR-FOUND-SW
+014000         WHEN 'COMP-1'
+014010         WHEN 'COMPUTATIONAL-1'
+014100             MOVE 'COMP-1' TO UR-RAW-USAGE (UR-ENTRY-COUNT + 1)
+014110             MOVE 'Y' TO UR-FOUND-SW
+014200         WHEN 'COMP-2'
+014210         WHEN 'COMPUTATIONAL-2'
+014300             MOVE 'COMP-2' TO UR-RAW-USAGE (UR-ENTRY-COUNT + 1)
+014310             MOVE 'Y' TO UR-FOUND-SW
+014400         WHEN 'COMP-3'
+014410         WHEN 'COMPUTATIONAL-3'
+014500             MOVE 'COMP-3' TO UR-RAW-USAGE (UR-ENTRY-COUNT + 1)
+014510             MOVE 'Y' TO UR-FOUND-SW
+014600         WHEN 'COMP-5'
+014610         WHEN 'COMPUTATIONAL-5'
+014700             MOVE 'COMP-5' TO UR-RAW-USAGE (UR-ENTRY-COUNT + 1)
+014710             MOVE 'Y' TO UR-FOUND-SW
+014800         WHEN 'COMP-6'
+014810         WHEN 'COMPUTATIONAL-6'
+014900             MOVE 'COMP-6' TO UR-RAW-USAGE (UR-ENTRY-COUNT + 1)
+014910             MOVE 'Y' TO UR-FOUND-SW
+015000     END-EVALUATE.
+015100*
+015200 1400-SET-SEMANTIC-TAG.
+015300     EVALUATE UR-RAW-USAGE (UR-ENTRY-COUNT)
+015400         WHEN 'COMP'
+015500             MOVE 'BINARY-INTEGER'
+015600                 TO UR-SEMANTIC-TAG (UR-ENTRY-COUNT)
+015700         WHEN 'COMP-1'
+015800             MOVE 'IEEE-SINGLE-FLOAT'
+015900                 TO UR-SEMANTIC-TAG (UR-ENTRY-COUNT)
+016000         WHEN 'COMP-2'
+016100             MOVE 'IEEE-DOUBLE-FLOAT'
+016200                 TO UR-SEMANTIC-TAG (UR-ENTRY-COUNT)
+016300         WHEN 'COMP-3'
+016400             MOVE 'PACKED-DECIMAL'
+016500                 TO UR-SEMANTIC-TAG (UR-ENTRY-COUNT)
+016600         WHEN 'COMP-5'
+016700             MOVE 'BINARY-INTEGER'
+016800                 TO UR-SEMANTIC-TAG (UR-ENTRY-COUNT)
+016900         WHEN 'COMP-6'
+017000             MOVE 'UNSIGNED-PACKED-DEC'
+017100                 TO UR-SEMANTIC-TAG (UR-ENTRY-COUNT)
+017200     END-EVALUATE.
+017300*
+017400 2000-REPORT-USAGE.
+017500     DISPLAY UR-FIELD-NAME (UR-I) ' USAGE=' UR-RAW-USAGE (UR-I)
+017600         ' SEMANTIC-TAG=' UR-SEMANTIC-TAG (UR-I).
+017700*
+017800 9999-EXIT.
+017900     STOP RUN.
