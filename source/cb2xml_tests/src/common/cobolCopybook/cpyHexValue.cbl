@@ -6,12 +6,16 @@
 002800         10  STATISTICAL-IND        PIC X.                        00003706
 002900*            HEADER PORTION LENGTH                                00003806
 003000         10  HDR-PORTION-LENGTH     PIC XX.                       00003906
+003050         10  HBOLG-HEX REDEFINES                                  00003960
+003060                  HDR-PORTION-LENGTH PIC 9(02) COMP.               00003970
 003100*            POLICY BODY LENGTH                                   00004006
 003200         10  POL-BODY-LENGTH        PIC XX.                       00004106
 003300         10  XBOLG-HEX REDEFINES                                  00004206
 003350                  POL-BODY-LENGTH PIC 9(02) COMP.                 00004306
 003400*            OVERFLOW LENGTH                                      00004406
 003500         10  OVERFLOW-LENGTH        PIC XX.                       00004506
+003550         10  OBOLG-HEX REDEFINES                                  00004560
+003560                  OVERFLOW-LENGTH PIC 9(02) COMP.                  00004570
 003600*            ARRANGEMENT TYPE                                     00004606
 003700         10  ARRANGEMENT-TYPE       PIC X.                        00004706
 003800*            ARRANGEMENT NUMBER                                   00004806
